@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARAMCAD.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-PARAMETROS ASSIGN TO "PARAMETROS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS PCATEGORIA
+                   FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+           FD ARQ-PARAMETROS.
+           01 REG-PARAMETROS.
+               05 PCATEGORIA PIC X(10).
+               05 PDIAS-ALUGUEL PIC 9(3).
+               05 PVALOR-MULTA-DIA PIC 9(3)V99.
+               05 PLIMITE-ALUGUEL PIC 9(2).
+               05 PMESES-INATIV PIC 9(2).
+       WORKING-STORAGE SECTION.
+           77 WS-FS PIC 99.
+           77 WS-CATEGORIA-ENTRADA PIC X(10).
+           77 WS-DIAS PIC 9(3).
+           77 WS-MULTA PIC 9(3)V99.
+           77 WS-LIMITE PIC 9(2).
+           77 WS-MESES PIC 9(2).
+           77 WS-DEF-DIAS PIC 9(3) VALUE 7.
+           77 WS-DEF-MULTA PIC 9(3)V99 VALUE 1.00.
+           77 WS-DEF-LIMITE PIC 9(2) VALUE 5.
+           77 WS-DEF-MESES PIC 9(2) VALUE 6.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O ARQ-PARAMETROS.
+           IF WS-FS = "35"
+               CLOSE ARQ-PARAMETROS
+               OPEN OUTPUT ARQ-PARAMETROS
+               MOVE "DEFAULT   " TO PCATEGORIA
+               MOVE WS-DEF-DIAS TO PDIAS-ALUGUEL
+               MOVE WS-DEF-MULTA TO PVALOR-MULTA-DIA
+               MOVE WS-DEF-LIMITE TO PLIMITE-ALUGUEL
+               MOVE WS-DEF-MESES TO PMESES-INATIV
+               WRITE REG-PARAMETROS
+               CLOSE ARQ-PARAMETROS
+               OPEN I-O ARQ-PARAMETROS
+           END-IF.
+           IF WS-FS <> "00"
+               DISPLAY "ERRO AO ABRIR PARAMETROS, FS=" WS-FS
+               STOP RUN RETURNING 1
+           END-IF.
+           PERFORM LE-DEFAULT-PROCEDURE.
+           DISPLAY "CATEGORIA A CADASTRAR (DEFAULT = REGRA PADRAO): ".
+           ACCEPT WS-CATEGORIA-ENTRADA.
+           DISPLAY "PERIODO DE ALUGUEL EM DIAS (0 = NAO ALTERAR): ".
+           ACCEPT WS-DIAS.
+           DISPLAY "MULTA POR DIA DE ATRASO (0 = NAO ALTERAR): ".
+           ACCEPT WS-MULTA.
+           MOVE ZEROES TO WS-LIMITE.
+           MOVE ZEROES TO WS-MESES.
+           IF WS-CATEGORIA-ENTRADA = "DEFAULT   "
+               DISPLAY "LIMITE DE ALUGUEIS (0 = NAO ALTERAR): "
+               ACCEPT WS-LIMITE
+               DISPLAY "MESES INATIVO P/ CLIENTE (0 = NAO ALTERAR): "
+               ACCEPT WS-MESES
+           END-IF.
+           MOVE WS-CATEGORIA-ENTRADA TO PCATEGORIA.
+           READ ARQ-PARAMETROS
+               KEY IS PCATEGORIA
+               INVALID KEY
+                   PERFORM GRAVA-NOVO-PROCEDURE
+               NOT INVALID KEY
+                   PERFORM ATUALIZA-PROCEDURE
+           END-READ.
+           CLOSE ARQ-PARAMETROS.
+           DISPLAY "PARAMETRO GRAVADO COM SUCESSO".
+           STOP RUN.
+       LE-DEFAULT-PROCEDURE.
+           MOVE "DEFAULT   " TO PCATEGORIA.
+           READ ARQ-PARAMETROS
+               KEY IS PCATEGORIA
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE PDIAS-ALUGUEL TO WS-DEF-DIAS
+                   MOVE PVALOR-MULTA-DIA TO WS-DEF-MULTA
+                   MOVE PLIMITE-ALUGUEL TO WS-DEF-LIMITE
+                   MOVE PMESES-INATIV TO WS-DEF-MESES
+           END-READ.
+       GRAVA-NOVO-PROCEDURE.
+           MOVE WS-CATEGORIA-ENTRADA TO PCATEGORIA.
+           IF WS-DIAS <> ZEROES
+               MOVE WS-DIAS TO PDIAS-ALUGUEL
+           ELSE
+               MOVE WS-DEF-DIAS TO PDIAS-ALUGUEL
+           END-IF.
+           IF WS-MULTA <> ZEROES
+               MOVE WS-MULTA TO PVALOR-MULTA-DIA
+           ELSE
+               MOVE WS-DEF-MULTA TO PVALOR-MULTA-DIA
+           END-IF.
+           IF WS-LIMITE <> ZEROES
+               MOVE WS-LIMITE TO PLIMITE-ALUGUEL
+           ELSE
+               MOVE WS-DEF-LIMITE TO PLIMITE-ALUGUEL
+           END-IF.
+           IF WS-MESES <> ZEROES
+               MOVE WS-MESES TO PMESES-INATIV
+           ELSE
+               MOVE WS-DEF-MESES TO PMESES-INATIV
+           END-IF.
+           WRITE REG-PARAMETROS.
+       ATUALIZA-PROCEDURE.
+           IF WS-DIAS <> ZEROES
+               MOVE WS-DIAS TO PDIAS-ALUGUEL
+           END-IF.
+           IF WS-MULTA <> ZEROES
+               MOVE WS-MULTA TO PVALOR-MULTA-DIA
+           END-IF.
+           IF WS-LIMITE <> ZEROES
+               MOVE WS-LIMITE TO PLIMITE-ALUGUEL
+           END-IF.
+           IF WS-MESES <> ZEROES
+               MOVE WS-MESES TO PMESES-INATIV
+           END-IF.
+           REWRITE REG-PARAMETROS.
+       END PROGRAM PARAMCAD.
