@@ -6,6 +6,9 @@
            77 op PIC 9(1) VALUE 0.
            77 num PIC 9(5).
            77 ndois PIC 9(5).
+           77 resultado PIC S9(7)V99.
+           77 memoria PIC S9(7)V99 VALUE 0.
+           77 inutil PIC 9(1).
         SCREEN SECTION.
            01 menuu.
                02 BLANK SCREEN.
@@ -15,13 +18,104 @@
                02 LINE 04 COL 03 VALUE "(2) SUBTRACAO".
                02 LINE 05 COL 03 VALUE "(3) MULTIPLICACAO".
                02 LINE 06 COL 03 VALUE "(4) DIVISAO".
-               02 LINE 07 COL 03 VALUE "(5) SAIR".
-               02 LINE 08 COL 03 op PIC 9(1).
+               02 LINE 07 COL 03 VALUE "(5) M+  (GUARDA RESULTADO)".
+               02 LINE 08 COL 03 VALUE "(6) MR  (MOSTRA MEMORIA)".
+               02 LINE 09 COL 03 VALUE "(7) MC  (LIMPA MEMORIA)".
+               02 LINE 10 COL 03 VALUE "(8) SAIR".
+               02 LINE 11 COL 03 PIC 9(1) TO op.
+           01 entrada.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*****CALCULADORA*****".
+               02 LINE 03 COL 03 VALUE "PRIMEIRO NUMERO: ".
+               02 LINE 03 COL 20 PIC 9(5) TO num.
+               02 LINE 04 COL 03 VALUE "SEGUNDO NUMERO: ".
+               02 LINE 04 COL 19 PIC 9(5) TO ndois.
+           01 resultadoscreen.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*****CALCULADORA*****".
+               02 LINE 03 COL 03 VALUE "RESULTADO: ".
+               02 LINE 03 COL 14 PIC -(7)9.99 FROM resultado.
+               02 LINE 05 COL 03 VALUE "PRESSIONE ENTER...".
+           01 erroscreen.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*****CALCULADORA*****".
+               02 LINE 03 COL 03 VALUE "ERRO: DIVISAO POR ZERO".
+               02 LINE 05 COL 03 VALUE "PRESSIONE ENTER...".
+           01 overflowscreen.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*****CALCULADORA*****".
+               02 LINE 03 COL 03 VALUE "ERRO: RESULTADO MUITO GRANDE".
+               02 LINE 05 COL 03 VALUE "PRESSIONE ENTER...".
+           01 memoriascreen.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*****CALCULADORA*****".
+               02 LINE 03 COL 03 VALUE "MEMORIA: ".
+               02 LINE 03 COL 12 PIC -(7)9.99 FROM memoria.
+               02 LINE 05 COL 03 VALUE "PRESSIONE ENTER...".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY menuu.
            ACCEPT menuu.
-           DISPLAY op.
-           ACCEPT num.
-           STOP RUN.
+           EVALUATE op
+               WHEN 1
+                   PERFORM SOMA-PROCEDURE
+               WHEN 2
+                   PERFORM SUBTRACAO-PROCEDURE
+               WHEN 3
+                   PERFORM MULTIPLICACAO-PROCEDURE
+               WHEN 4
+                   PERFORM DIVISAO-PROCEDURE
+               WHEN 5
+                   PERFORM MEMORIA-SOMA-PROCEDURE
+               WHEN 6
+                   PERFORM MEMORIA-RECALL-PROCEDURE
+               WHEN 7
+                   PERFORM MEMORIA-LIMPA-PROCEDURE
+               WHEN 8
+                   STOP RUN
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           GO TO MAIN-PROCEDURE.
+       SOMA-PROCEDURE.
+           DISPLAY entrada.
+           ACCEPT entrada.
+           COMPUTE resultado = num + ndois.
+           DISPLAY resultadoscreen.
+           ACCEPT inutil AT LINE 07 COL 01.
+       SUBTRACAO-PROCEDURE.
+           DISPLAY entrada.
+           ACCEPT entrada.
+           COMPUTE resultado = num - ndois.
+           DISPLAY resultadoscreen.
+           ACCEPT inutil AT LINE 07 COL 01.
+       MULTIPLICACAO-PROCEDURE.
+           DISPLAY entrada.
+           ACCEPT entrada.
+           COMPUTE resultado = num * ndois
+               ON SIZE ERROR
+                   DISPLAY overflowscreen
+                   ACCEPT inutil AT LINE 07 COL 01
+                   GO TO MAIN-PROCEDURE
+           END-COMPUTE.
+           DISPLAY resultadoscreen.
+           ACCEPT inutil AT LINE 07 COL 01.
+       DIVISAO-PROCEDURE.
+           DISPLAY entrada.
+           ACCEPT entrada.
+           IF ndois = ZERO
+               DISPLAY erroscreen
+               ACCEPT inutil AT LINE 07 COL 01
+           ELSE
+               COMPUTE resultado = num / ndois
+               DISPLAY resultadoscreen
+               ACCEPT inutil AT LINE 07 COL 01
+           END-IF.
+       MEMORIA-SOMA-PROCEDURE.
+           ADD resultado TO memoria.
+       MEMORIA-RECALL-PROCEDURE.
+           DISPLAY memoriascreen.
+           ACCEPT inutil AT LINE 07 COL 01.
+       MEMORIA-LIMPA-PROCEDURE.
+           MOVE ZEROES TO memoria.
        END PROGRAM CALCULADORA.
