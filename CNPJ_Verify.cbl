@@ -1,8 +1,20 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CNPJ_Verify.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CNPJ-ENTRADA ASSIGN TO DYNAMIC WS-ARQ-ENTRADA
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-FS.
+              SELECT CNPJ-SAIDA ASSIGN TO DYNAMIC WS-ARQ-SAIDA
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-FS.
        DATA DIVISION.
        FILE SECTION.
+       FD CNPJ-ENTRADA.
+       01 CNPJ-ENTRADA-REG PIC X(14).
+       FD CNPJ-SAIDA.
+       01 CNPJ-SAIDA-REG PIC X(40).
        WORKING-STORAGE SECTION.
               77 CNPJ PIC X(14).
               77 NCNPJ REDEFINES CNPJ PIC 9(1) OCCURS 14.
@@ -12,10 +24,100 @@
               77 I PIC 9(2) VALUE 1.
               77 DV1 PIC 9(1).
               77 DV2 PIC 9(1).
-       PROCEDURE DIVISION.
+              77 WS-MODO PIC X(1).
+              77 WS-ARQ-ENTRADA PIC X(50).
+              77 WS-ARQ-SAIDA PIC X(50).
+              77 WS-FS PIC 99.
+              77 WS-EOF PIC X(1).
+              77 WS-CNPJ-VALIDO PIC X(1).
+              77 WS-CNPJ-FMT PIC X(18).
+       LINKAGE SECTION.
+              77 LK-CNPJ PIC X(14).
+              77 LK-CNPJ-VALIDO PIC X(1).
+              77 LK-DV1 PIC 9(1).
+              77 LK-DV2 PIC 9(1).
+       PROCEDURE DIVISION USING LK-CNPJ LK-CNPJ-VALIDO LK-DV1 LK-DV2.
        MAIN-PROCEDURE.
+              IF LK-CNPJ NOT = SPACES AND LK-CNPJ NOT = LOW-VALUES
+                     MOVE LK-CNPJ TO CNPJ
+                     PERFORM VALIDA-PROCEDURE
+                     MOVE WS-CNPJ-VALIDO TO LK-CNPJ-VALIDO
+                     MOVE DV1 TO LK-DV1
+                     MOVE DV2 TO LK-DV2
+                     GOBACK
+              END-IF.
+              DISPLAY "MODO (I)NTERATIVO OU (B)ATCH: ".
+              ACCEPT WS-MODO.
+              IF WS-MODO = "B" OR WS-MODO = "b"
+                     PERFORM BATCH-PROCEDURE
+              ELSE
+                     PERFORM INTERATIVO-PROCEDURE
+              END-IF.
+              STOP RUN.
+       INTERATIVO-PROCEDURE.
               DISPLAY "Digite seu CNPJ: ".
               ACCEPT CNPJ.
+              PERFORM VALIDA-PROCEDURE.
+              PERFORM FORMATA-CNPJ-PROCEDURE.
+              DISPLAY "CNPJ: " WS-CNPJ-FMT.
+              IF WS-CNPJ-VALIDO = "S"
+                     DISPLAY "CNPJ Válido!"
+              ELSE
+                     DISPLAY "CNPJ Inválido!"
+              END-IF.
+       BATCH-PROCEDURE.
+              DISPLAY "ARQUIVO DE ENTRADA: ".
+              ACCEPT WS-ARQ-ENTRADA.
+              DISPLAY "ARQUIVO DE SAÍDA: ".
+              ACCEPT WS-ARQ-SAIDA.
+              OPEN INPUT CNPJ-ENTRADA.
+              IF WS-FS <> 0
+                     DISPLAY "ERRO AO ABRIR ARQUIVO DE ENTRADA"
+              ELSE
+                     OPEN OUTPUT CNPJ-SAIDA
+                     IF WS-FS <> 0
+                            DISPLAY "ERRO AO ABRIR ARQUIVO DE SAÍDA"
+                            CLOSE CNPJ-ENTRADA
+                     ELSE
+                            MOVE "N" TO WS-EOF
+                            READ CNPJ-ENTRADA
+                                   AT END MOVE "Y" TO WS-EOF
+                            END-READ
+                            PERFORM PROCESSA-LINHA-PROCEDURE
+                                   UNTIL WS-EOF = "Y"
+                            CLOSE CNPJ-ENTRADA
+                            CLOSE CNPJ-SAIDA
+                     END-IF
+              END-IF.
+       PROCESSA-LINHA-PROCEDURE.
+              MOVE CNPJ-ENTRADA-REG TO CNPJ.
+              PERFORM VALIDA-PROCEDURE.
+              PERFORM FORMATA-CNPJ-PROCEDURE.
+              IF WS-CNPJ-VALIDO = "S"
+                     STRING WS-CNPJ-FMT DELIMITED BY SIZE
+                            " DV1=" DELIMITED BY SIZE
+                            DV1 DELIMITED BY SIZE
+                            " DV2=" DELIMITED BY SIZE
+                            DV2 DELIMITED BY SIZE
+                            " VALIDO" DELIMITED BY SIZE
+                            INTO CNPJ-SAIDA-REG
+                     END-STRING
+              ELSE
+                     STRING WS-CNPJ-FMT DELIMITED BY SIZE
+                            " DV1=" DELIMITED BY SIZE
+                            DV1 DELIMITED BY SIZE
+                            " DV2=" DELIMITED BY SIZE
+                            DV2 DELIMITED BY SIZE
+                            " INVALIDO" DELIMITED BY SIZE
+                            INTO CNPJ-SAIDA-REG
+                     END-STRING
+              END-IF.
+              WRITE CNPJ-SAIDA-REG.
+              READ CNPJ-ENTRADA
+                     AT END MOVE "Y" TO WS-EOF
+              END-READ.
+       VALIDA-PROCEDURE.
+              MOVE ZERO TO ACC.
               PERFORM VARYING I FROM 1 BY 1 UNTIL I=13
                      COMPUTE ACC = ACC + (NCNPJ(I) * NPESO(I))
               END-PERFORM.
@@ -39,9 +141,20 @@
                      MOVE ACC TO DV2
               END-IF.
               IF NCNPJ(13) = DV1 AND NCNPJ(14) = DV2
-                     DISPLAY "CNPJ Válido!"
+                     MOVE "S" TO WS-CNPJ-VALIDO
               ELSE
-                     DISPLAY "CNPJ Inválido!"
+                     MOVE "N" TO WS-CNPJ-VALIDO
               END-IF.
-              STOP RUN.
-       END PROGRAM CNPJ_Verify.
\ No newline at end of file
+       FORMATA-CNPJ-PROCEDURE.
+              STRING CNPJ(1:2) DELIMITED BY SIZE
+                     "." DELIMITED BY SIZE
+                     CNPJ(3:3) DELIMITED BY SIZE
+                     "." DELIMITED BY SIZE
+                     CNPJ(6:3) DELIMITED BY SIZE
+                     "/" DELIMITED BY SIZE
+                     CNPJ(9:4) DELIMITED BY SIZE
+                     "-" DELIMITED BY SIZE
+                     CNPJ(13:2) DELIMITED BY SIZE
+                     INTO WS-CNPJ-FMT
+              END-STRING.
+       END PROGRAM CNPJ_Verify.
