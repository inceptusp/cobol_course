@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               COPY FCFILME.
+               COPY FCARQCLIENTES.
+               COPY FCRECEBER.
+               SELECT ARQ-SAIDA ASSIGN TO "RECONCIL.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS2.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDFILME.
+           COPY FDARQCLIENTES.
+           COPY FDRECEBER.
+           FD ARQ-SAIDA.
+           01 SAIDA-REG PIC X(120).
+       WORKING-STORAGE SECTION.
+           77 WS-FS PIC 99.
+           77 WS-FS2 PIC 99.
+           77 WS-EOF PIC X(1).
+           77 WS-RC PIC 9(3) VALUE ZERO.
+           77 WS-CONT-DIVERG PIC 9(5) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT ARQ-FILMES.
+           IF WS-FS <> 0
+               DISPLAY "ERRO AO ABRIR FILMES, FS=" WS-FS
+               MOVE WS-FS TO WS-RC
+           ELSE
+               OPEN INPUT ARQ-CLIENTES
+               IF WS-FS <> 0
+                   DISPLAY "ERRO AO ABRIR CLIENTES, FS=" WS-FS
+                   MOVE WS-FS TO WS-RC
+                   CLOSE ARQ-FILMES
+               ELSE
+                   OPEN INPUT ARQ-RECEBER
+                   IF WS-FS <> 0
+                       DISPLAY "ERRO AO ABRIR RECEBER, FS=" WS-FS
+                       MOVE WS-FS TO WS-RC
+                       CLOSE ARQ-FILMES
+                       CLOSE ARQ-CLIENTES
+                   ELSE
+                       OPEN OUTPUT ARQ-SAIDA
+                       IF WS-FS2 <> 0
+                           DISPLAY "ERRO AO ABRIR RECONCIL.TXT, FS="
+                               WS-FS2
+                           MOVE WS-FS2 TO WS-RC
+                           CLOSE ARQ-FILMES
+                           CLOSE ARQ-CLIENTES
+                           CLOSE ARQ-RECEBER
+                       ELSE
+                           PERFORM CONFERE-FILMES-PROCEDURE
+                           PERFORM CONFERE-RECEBER-PROCEDURE
+                           CLOSE ARQ-FILMES
+                           CLOSE ARQ-CLIENTES
+                           CLOSE ARQ-RECEBER
+                           CLOSE ARQ-SAIDA
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           IF WS-RC = ZERO
+               DISPLAY "RECONCIL.TXT GERADO, " WS-CONT-DIVERG
+                   " DIVERGENCIA(S) ENCONTRADA(S)"
+           END-IF.
+           STOP RUN RETURNING WS-RC.
+       CONFERE-FILMES-PROCEDURE.
+           MOVE ZEROES TO FCOD.
+           MOVE ZEROES TO FCOPIA.
+           START ARQ-FILMES KEY IS GREATER THAN FCHAVE
+               INVALID KEY MOVE "Y" TO WS-EOF
+               NOT INVALID KEY MOVE "N" TO WS-EOF
+           END-START.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ARQ-FILMES NEXT RECORD
+                   AT END MOVE "Y" TO WS-EOF
+               END-READ
+               IF WS-EOF = "N" AND FACPF <> ZEROES
+                   MOVE FACPF TO CCPF
+                   READ ARQ-CLIENTES
+                       INVALID KEY PERFORM GRAVA-DIVERG-FILME-PROCEDURE
+                   END-READ
+               END-IF
+           END-PERFORM.
+       GRAVA-DIVERG-FILME-PROCEDURE.
+           MOVE SPACES TO SAIDA-REG.
+           STRING "FILME " FCOD FCOPIA
+               " REFERENCIA CPF INEXISTENTE: " FACPF
+               DELIMITED BY SIZE INTO SAIDA-REG
+           END-STRING.
+           WRITE SAIDA-REG.
+           ADD 1 TO WS-CONT-DIVERG.
+       CONFERE-RECEBER-PROCEDURE.
+           MOVE ZEROES TO MRCPF.
+           START ARQ-RECEBER KEY IS GREATER THAN MRCPF
+               INVALID KEY MOVE "Y" TO WS-EOF
+               NOT INVALID KEY MOVE "N" TO WS-EOF
+           END-START.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ARQ-RECEBER NEXT RECORD
+                   AT END MOVE "Y" TO WS-EOF
+               END-READ
+               IF WS-EOF = "N"
+                   MOVE MRCPF TO CCPF
+                   READ ARQ-CLIENTES
+                       INVALID KEY
+                           PERFORM GRAVA-DIVERG-RECEBER-PROCEDURE
+                   END-READ
+               END-IF
+           END-PERFORM.
+       GRAVA-DIVERG-RECEBER-PROCEDURE.
+           MOVE SPACES TO SAIDA-REG.
+           STRING "RECEBER CPF SEM CLIENTE CADASTRADO: " MRCPF
+               " SALDO=" MRSALDO
+               DELIMITED BY SIZE INTO SAIDA-REG
+           END-STRING.
+           WRITE SAIDA-REG.
+           ADD 1 TO WS-CONT-DIVERG.
+       END PROGRAM RECONCIL.
