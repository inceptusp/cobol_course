@@ -1,94 +1,341 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. Empregados-ST.
        ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-EMPREGADOS ASSIGN TO "EMPREGADOS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS EIDT
+                   FILE STATUS IS WS-FS.
        DATA DIVISION.
        FILE SECTION.
+           FD ARQ-EMPREGADOS.
+               01 REG-EMPREGADO.
+                   05 EIDT PIC 9(5).
+                   05 ENOME PIC X(30).
+                   05 ENASCIMENTO PIC X(10).
+                   05 ECATEGORIA PIC X(10).
+                   05 ESECAO PIC X(10).
+                   05 EHORA-ALMOCO PIC X(5).
+                   05 EHORA-ENTRADA PIC X(5).
+                   05 EHORA-SAIDA PIC X(5).
+                   05 EHORAS-SEMANAIS PIC 9(2).
+                   05 ESALARIO PIC S9(6)V9(2).
        WORKING-STORAGE SECTION.
-           01 EMPREGADOS.
-               05 EMPREGADO 
-               OCCURS 20 TIMES
-               ASCENDING KEY IS IDT
-               INDEXED BY I-EMP.
-                   10 IDT PIC 9(5).
-                   10 NOME PIC X(30).
-                   10 NASCIMENTO PIC X(10).
-                   10 CATEGORIA PIC X(10).
-                   10 SECAO PIC X(10).
-                   10 HORA-ALMOCO PIC X(5).
-                   10 HORA-ENTRADA PIC X(5).
-                   10 HORA-SAIDA PIC X(5).
-                   10 HORAS-SEMANAIS PIC 9(2).
-                   10 SALARIO PIC S9(6)V9(2).
-            77 I PIC 9(2).
             77 TMP-i PIC 9(5).
-            77 IND PIC S9(8).
+            77 WS-FS PIC 99.
             77 MENU-OP PIC 9(1).
+            77 WS-EOF PIC X(1).
+            77 WS-VALOR-HORA PIC S9(6)V9(4).
+            77 WS-FOLHA PIC S9(6)V99.
+            77 WS-SECAO-BUSCA PIC X(10).
+            77 WS-CONT-SECAO PIC 9(3).
+            77 WS-NOME-BUSCA PIC X(30).
+            77 WS-BUSCA-LEN PIC 9(2).
+            77 WS-CONTADOR PIC 9(2).
+            77 WS-BUSCA-OP PIC 9(1).
+            77 WS-HH PIC 9(2).
+            77 WS-MM PIC 9(2).
+            77 WS-ENTRADA-MIN PIC 9(4).
+            77 WS-SAIDA-MIN PIC 9(4).
+            77 WS-ALMOCO-MIN PIC 9(4).
+            77 WS-HORAS-CALC PIC S9(3)V9(2).
+            77 WS-DIFERENCA PIC S9(3)V9(2).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           SET I-EMP TO 1.
            GO TO MENU-PROCEDURE.
            PAR-EXT.
            STOP RUN.
        ADD-EMPREGADO-PROCEDURE.
            CALL "SYSTEM" USING "clear".
-           IF I-EMP > 21
-               DISPLAY "BASE CHEIA!"
-           ELSE
-               DISPLAY "ENTRE O ID: "
-               ACCEPT IDT (I-EMP)
-               DISPLAY "ENTRE O NOME: "
-               ACCEPT NOME (I-EMP)
-               DISPLAY "ENTRE O NASCIMENTO: "
-               ACCEPT NASCIMENTO (I-EMP)
-               DISPLAY "ENTRE A CATEGORIA: "
-               ACCEPT CATEGORIA (I-EMP)
-               DISPLAY "ENTRE A SECAO: "
-               ACCEPT SECAO (I-EMP)
-               DISPLAY "ENTRE O HORARIO DE ALMOCO: "
-               ACCEPT HORA-ALMOCO (I-EMP)
-               DISPLAY "ENTRE O HORARIO DE ENTRADA: "
-               ACCEPT HORA-ENTRADA (I-EMP)
-               DISPLAY "ENTRE O HORARIO DE SAIDA: "
-               ACCEPT HORA-SAIDA (I-EMP)
-               DISPLAY "ENTRE A QUANTIDADE DE HORAS SEMANAIS: "
-               ACCEPT HORAS-SEMANAIS (I-EMP)
-               DISPLAY "ENTRE O SALARIO: "
-               ACCEPT SALARIO (I-EMP)
-               DISPLAY "FUNCIONARIO " NOME (I-EMP) WITH NO ADVANCING
-               DISPLAY "ADICIONADO COM ID " IDT(I-EMP)
+           OPEN I-O ARQ-EMPREGADOS.
+           IF WS-FS = "35"
+               CLOSE ARQ-EMPREGADOS
+               OPEN OUTPUT ARQ-EMPREGADOS
+               CLOSE ARQ-EMPREGADOS
+               OPEN I-O ARQ-EMPREGADOS
            END-IF.
+           DISPLAY "ENTRE O ID: "
+           ACCEPT EIDT
+           DISPLAY "ENTRE O NOME: "
+           ACCEPT ENOME
+           DISPLAY "ENTRE O NASCIMENTO: "
+           ACCEPT ENASCIMENTO
+           DISPLAY "ENTRE A CATEGORIA: "
+           ACCEPT ECATEGORIA
+           DISPLAY "ENTRE A SECAO: "
+           ACCEPT ESECAO
+           DISPLAY "ENTRE O HORARIO DE ALMOCO: "
+           ACCEPT EHORA-ALMOCO
+           DISPLAY "ENTRE O HORARIO DE ENTRADA: "
+           ACCEPT EHORA-ENTRADA
+           DISPLAY "ENTRE O HORARIO DE SAIDA: "
+           ACCEPT EHORA-SAIDA
+           DISPLAY "ENTRE A QUANTIDADE DE HORAS SEMANAIS: "
+           ACCEPT EHORAS-SEMANAIS
+           DISPLAY "ENTRE O SALARIO: "
+           ACCEPT ESALARIO
+           WRITE REG-EMPREGADO
+               INVALID KEY
+                   DISPLAY "ID JA CADASTRADO!"
+               NOT INVALID KEY
+                   DISPLAY "FUNCIONARIO " ENOME WITH NO ADVANCING
+                   DISPLAY "ADICIONADO COM ID " EIDT
+           END-WRITE.
+           CLOSE ARQ-EMPREGADOS.
            ACCEPT  TMP-i.
-           SET I-EMP UP BY 1.
            GO TO MENU-PROCEDURE.
        SHOW-EMPREGADO-PROCEDURE.
+           CALL "SYSTEM" USING "clear".
+           DISPLAY "(1) BUSCAR POR ID".
+           DISPLAY "(2) BUSCAR POR NOME".
+           ACCEPT WS-BUSCA-OP.
+           IF WS-BUSCA-OP = 2
+               GO TO BUSCA-NOME-PROCEDURE
+           END-IF.
+           MOVE ZERO TO TMP-i.
+           DISPLAY "ENTRE O ID DO FUNCIONARIO: " WITH NO ADVANCING.
+           ACCEPT TMP-i.
+           OPEN INPUT ARQ-EMPREGADOS.
+           IF WS-FS = "35"
+               DISPLAY "FUNCIONARIO NAO ENCONTRADO"
+           ELSE
+               MOVE TMP-i TO EIDT
+               READ ARQ-EMPREGADOS
+                   INVALID KEY
+                       DISPLAY "FUNCIONARIO NAO ENCONTRADO"
+                   NOT INVALID KEY
+                       DISPLAY "NOME: " ENOME
+                       DISPLAY "NASCIMENTO: " ENASCIMENTO
+                       DISPLAY "CATEGORIA: " ECATEGORIA
+                       DISPLAY "SECAO: " ESECAO
+                       DISPLAY "HORARIO DE ALMOCO: " EHORA-ALMOCO
+                       DISPLAY "HORARIO DE ENTRADA: " EHORA-ENTRADA
+                       DISPLAY "HORARIO DE SAIDA: " EHORA-SAIDA
+                       DISPLAY "HORAS DE TRAB. SEMANAIS: "
+                           EHORAS-SEMANAIS
+                       DISPLAY "SALARIO: " ESALARIO
+               END-READ
+               CLOSE ARQ-EMPREGADOS
+           END-IF.
+           ACCEPT TMP-i.
+           GO TO MENU-PROCEDURE.
+       BUSCA-NOME-PROCEDURE.
+           CALL "SYSTEM" USING "clear".
+           MOVE "N" TO WS-EOF.
+           DISPLAY "ENTRE PARTE DO NOME: " WITH NO ADVANCING.
+           ACCEPT WS-NOME-BUSCA.
+           MOVE FUNCTION TRIM(WS-NOME-BUSCA) TO WS-NOME-BUSCA.
+           COMPUTE WS-BUSCA-LEN = FUNCTION LENGTH
+               (FUNCTION TRIM(WS-NOME-BUSCA)).
+           OPEN INPUT ARQ-EMPREGADOS.
+           IF WS-FS = "35"
+               DISPLAY "NENHUM FUNCIONARIO CADASTRADO"
+           ELSE
+               MOVE ZERO TO EIDT
+               START ARQ-EMPREGADOS KEY IS NOT LESS THAN EIDT
+                   INVALID KEY MOVE "Y" TO WS-EOF
+               END-START
+               PERFORM BUSCA-NOME-LINHA-PROCEDURE UNTIL WS-EOF = "Y"
+               CLOSE ARQ-EMPREGADOS
+           END-IF.
+           ACCEPT TMP-i.
+           GO TO MENU-PROCEDURE.
+       BUSCA-NOME-LINHA-PROCEDURE.
+           READ ARQ-EMPREGADOS NEXT RECORD
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+           IF WS-EOF <> "Y"
+               MOVE ZERO TO WS-CONTADOR
+               INSPECT ENOME TALLYING WS-CONTADOR
+                   FOR ALL WS-NOME-BUSCA (1:WS-BUSCA-LEN)
+               IF WS-CONTADOR > 0
+                   DISPLAY "ID " EIDT " - " ENOME
+               END-IF
+           END-IF.
+       EDITAR-EMPREGADO-PROCEDURE.
+           CALL "SYSTEM" USING "clear".
+           MOVE ZERO TO TMP-i.
+           DISPLAY "ENTRE O ID DO FUNCIONARIO: " WITH NO ADVANCING.
+           ACCEPT TMP-i.
+           OPEN I-O ARQ-EMPREGADOS.
+           IF WS-FS = "35"
+               DISPLAY "FUNCIONARIO NAO ENCONTRADO"
+           ELSE
+               MOVE TMP-i TO EIDT
+               READ ARQ-EMPREGADOS
+                   INVALID KEY
+                       DISPLAY "FUNCIONARIO NAO ENCONTRADO"
+                   NOT INVALID KEY
+                       DISPLAY "NOME (" ENOME "): " WITH NO ADVANCING
+                       ACCEPT ENOME
+                       DISPLAY "NASCIMENTO (" ENASCIMENTO "): "
+                           WITH NO ADVANCING
+                       ACCEPT ENASCIMENTO
+                       DISPLAY "CATEGORIA (" ECATEGORIA "): "
+                           WITH NO ADVANCING
+                       ACCEPT ECATEGORIA
+                       DISPLAY "SECAO (" ESECAO "): " WITH NO ADVANCING
+                       ACCEPT ESECAO
+                       DISPLAY "HORARIO DE ALMOCO (" EHORA-ALMOCO "): "
+                           WITH NO ADVANCING
+                       ACCEPT EHORA-ALMOCO
+                       DISPLAY "ENTRADA (" EHORA-ENTRADA "): "
+                           WITH NO ADVANCING
+                       ACCEPT EHORA-ENTRADA
+                       DISPLAY "SAIDA (" EHORA-SAIDA "): "
+                           WITH NO ADVANCING
+                       ACCEPT EHORA-SAIDA
+                       DISPLAY "HORAS SEMANAIS (" EHORAS-SEMANAIS "): "
+                           WITH NO ADVANCING
+                       ACCEPT EHORAS-SEMANAIS
+                       DISPLAY "SALARIO (" ESALARIO "): "
+                           WITH NO ADVANCING
+                       ACCEPT ESALARIO
+                       REWRITE REG-EMPREGADO
+                       DISPLAY "FUNCIONARIO ATUALIZADO"
+               END-READ
+               CLOSE ARQ-EMPREGADOS
+           END-IF.
+           ACCEPT TMP-i.
+           GO TO MENU-PROCEDURE.
+       DELETAR-EMPREGADO-PROCEDURE.
            CALL "SYSTEM" USING "clear".
            MOVE ZERO TO TMP-i.
            DISPLAY "ENTRE O ID DO FUNCIONARIO: " WITH NO ADVANCING.
            ACCEPT TMP-i.
-           MOVE I-EMP TO IND.
-           SET I-EMP TO 1.
-           SEARCH EMPREGADO
-               END DISPLAY "FUNCIONARIO NAO ENCONTRADO"
-               WHEN IDT(I-EMP) = TMP-i
-               DISPLAY "NOME: " NOME (I-EMP)
-               DISPLAY "NASCIMENTO: " NASCIMENTO (I-EMP)
-               DISPLAY "CATEGORIA: " CATEGORIA (I-EMP)
-               DISPLAY "SECAO: " SECAO (I-EMP)
-               DISPLAY "HORARIO DE ALMOCO: " HORA-ALMOCO (I-EMP)
-               DISPLAY "HORARIO DE ENTRADA: " HORA-ENTRADA (I-EMP)
-               DISPLAY "HORARIO DE SAIDA: " HORA-SAIDA (I-EMP)
-               DISPLAY "HORAS DE TRAB. SEMANAIS: " 
-                   HORAS-SEMANAIS (I-EMP)
-               DISPLAY "SALARIO: " SALARIO (I-EMP)
-           END-SEARCH.
-           SET IND TO I-EMP.
+           OPEN I-O ARQ-EMPREGADOS.
+           IF WS-FS = "35"
+               DISPLAY "FUNCIONARIO NAO ENCONTRADO"
+           ELSE
+               MOVE TMP-i TO EIDT
+               READ ARQ-EMPREGADOS
+                   INVALID KEY
+                       DISPLAY "FUNCIONARIO NAO ENCONTRADO"
+                   NOT INVALID KEY
+                       DELETE ARQ-EMPREGADOS
+                       DISPLAY "FUNCIONARIO REMOVIDO"
+               END-READ
+               CLOSE ARQ-EMPREGADOS
+           END-IF.
+           ACCEPT TMP-i.
+           GO TO MENU-PROCEDURE.
+       CALCULA-FOLHA-PROCEDURE.
+           CALL "SYSTEM" USING "clear".
+           MOVE "N" TO WS-EOF.
+           OPEN INPUT ARQ-EMPREGADOS.
+           IF WS-FS = "35"
+               DISPLAY "NENHUM FUNCIONARIO CADASTRADO"
+           ELSE
+               MOVE ZERO TO EIDT
+               START ARQ-EMPREGADOS KEY IS NOT LESS THAN EIDT
+                   INVALID KEY MOVE "Y" TO WS-EOF
+               END-START
+               PERFORM CALCULA-FOLHA-LINHA-PROCEDURE
+                   UNTIL WS-EOF = "Y"
+               CLOSE ARQ-EMPREGADOS
+           END-IF.
+           ACCEPT TMP-i.
+           GO TO MENU-PROCEDURE.
+       CALCULA-FOLHA-LINHA-PROCEDURE.
+           READ ARQ-EMPREGADOS NEXT RECORD
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+           IF WS-EOF <> "Y"
+               COMPUTE WS-VALOR-HORA ROUNDED = ESALARIO / 220
+               IF EHORAS-SEMANAIS > 44
+                   COMPUTE WS-FOLHA ROUNDED = ESALARIO +
+                       ((EHORAS-SEMANAIS - 44) * WS-VALOR-HORA * 1.5)
+               ELSE
+                   COMPUTE WS-FOLHA ROUNDED =
+                       ESALARIO * EHORAS-SEMANAIS / 44
+               END-IF
+               DISPLAY "ID " EIDT " - " ENOME " - PAGTO: " WS-FOLHA
+           END-IF.
+       LISTAR-SECAO-PROCEDURE.
+           CALL "SYSTEM" USING "clear".
+           MOVE "N" TO WS-EOF.
+           MOVE ZERO TO WS-CONT-SECAO.
+           DISPLAY "ENTRE A SECAO: " WITH NO ADVANCING.
+           ACCEPT WS-SECAO-BUSCA.
+           OPEN INPUT ARQ-EMPREGADOS.
+           IF WS-FS = "35"
+               DISPLAY "NENHUM FUNCIONARIO CADASTRADO"
+           ELSE
+               MOVE ZERO TO EIDT
+               START ARQ-EMPREGADOS KEY IS NOT LESS THAN EIDT
+                   INVALID KEY MOVE "Y" TO WS-EOF
+               END-START
+               PERFORM LISTAR-SECAO-LINHA-PROCEDURE
+                   UNTIL WS-EOF = "Y"
+               DISPLAY "TOTAL NA SECAO: " WS-CONT-SECAO
+               CLOSE ARQ-EMPREGADOS
+           END-IF.
+           ACCEPT TMP-i.
+           GO TO MENU-PROCEDURE.
+       LISTAR-SECAO-LINHA-PROCEDURE.
+           READ ARQ-EMPREGADOS NEXT RECORD
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+           IF WS-EOF <> "Y"
+               IF ESECAO = WS-SECAO-BUSCA
+                   DISPLAY "ID " EIDT " - " ENOME
+                   ADD 1 TO WS-CONT-SECAO
+               END-IF
+           END-IF.
+       VERIFICA-HORAS-PROCEDURE.
+           CALL "SYSTEM" USING "clear".
+           MOVE "N" TO WS-EOF.
+           OPEN INPUT ARQ-EMPREGADOS.
+           IF WS-FS = "35"
+               DISPLAY "NENHUM FUNCIONARIO CADASTRADO"
+           ELSE
+               MOVE ZERO TO EIDT
+               START ARQ-EMPREGADOS KEY IS NOT LESS THAN EIDT
+                   INVALID KEY MOVE "Y" TO WS-EOF
+               END-START
+               PERFORM VERIFICA-HORAS-LINHA-PROCEDURE
+                   UNTIL WS-EOF = "Y"
+               CLOSE ARQ-EMPREGADOS
+           END-IF.
            ACCEPT TMP-i.
            GO TO MENU-PROCEDURE.
+       VERIFICA-HORAS-LINHA-PROCEDURE.
+           READ ARQ-EMPREGADOS NEXT RECORD
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+           IF WS-EOF <> "Y"
+               MOVE EHORA-ENTRADA (1:2) TO WS-HH
+               MOVE EHORA-ENTRADA (4:2) TO WS-MM
+               COMPUTE WS-ENTRADA-MIN = WS-HH * 60 + WS-MM
+               MOVE EHORA-SAIDA (1:2) TO WS-HH
+               MOVE EHORA-SAIDA (4:2) TO WS-MM
+               COMPUTE WS-SAIDA-MIN = WS-HH * 60 + WS-MM
+               MOVE EHORA-ALMOCO (1:2) TO WS-HH
+               MOVE EHORA-ALMOCO (4:2) TO WS-MM
+               COMPUTE WS-ALMOCO-MIN = WS-HH * 60 + WS-MM
+               COMPUTE WS-HORAS-CALC ROUNDED =
+                   ((WS-SAIDA-MIN - WS-ENTRADA-MIN - WS-ALMOCO-MIN)
+                       * 5) / 60
+               COMPUTE WS-DIFERENCA = WS-HORAS-CALC - EHORAS-SEMANAIS
+               IF WS-DIFERENCA NOT = ZERO
+                   DISPLAY "ID " EIDT " - " ENOME
+                       " - HORARIO CALCULADO: " WS-HORAS-CALC
+                   DISPLAY "     HORAS SEMANAIS CADASTRADAS: "
+                       EHORAS-SEMANAIS " - DIVERGENTE"
+               END-IF
+           END-IF.
        MENU-PROCEDURE.
            CALL "SYSTEM" USING "clear".
            DISPLAY "1. ADICIONAR EMPREGADO".
            DISPLAY "2. EXIBIR DADOS DO EMPREGADO".
-           DISPLAY "3. SAIR".
+           DISPLAY "3. EDITAR EMPREGADO".
+           DISPLAY "4. DELETAR EMPREGADO".
+           DISPLAY "5. CALCULAR FOLHA DE PAGAMENTO".
+           DISPLAY "6. LISTAR EMPREGADOS POR SECAO".
+           DISPLAY "7. VERIFICAR DIVERGENCIA DE HORAS".
+           DISPLAY "8. SAIR".
            ACCEPT MENU-OP.
            EVALUATE MENU-OP
                WHEN 1
@@ -96,8 +343,19 @@
                WHEN 2
                    GO TO SHOW-EMPREGADO-PROCEDURE
                WHEN 3
+                   GO TO EDITAR-EMPREGADO-PROCEDURE
+               WHEN 4
+                   GO TO DELETAR-EMPREGADO-PROCEDURE
+               WHEN 5
+                   GO TO CALCULA-FOLHA-PROCEDURE
+               WHEN 6
+                   GO TO LISTAR-SECAO-PROCEDURE
+               WHEN 7
+                   GO TO VERIFICA-HORAS-PROCEDURE
+               WHEN 8
                    GO TO PAR-EXT
                WHEN OTHER
                    DISPLAY "OPCAO INVALIDA!"
+                   GO TO MENU-PROCEDURE
            END-EVALUATE.
        END PROGRAM Empregados-ST.
