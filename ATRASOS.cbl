@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATRASOS.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               COPY FCFILME.
+               COPY FCARQCLIENTES.
+               SELECT ARQ-SAIDA ASSIGN TO "ATRASOS.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS2.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDFILME.
+           COPY FDARQCLIENTES.
+           FD ARQ-SAIDA.
+           01 SAIDA-REG PIC X(120).
+       WORKING-STORAGE SECTION.
+           77 WS-FS PIC 99.
+           77 WS-FS2 PIC 99.
+           77 WS-EOF PIC X(1).
+           77 WS-RC PIC 9(3) VALUE ZERO.
+           77 WS-HOJE PIC 9(8).
+           77 WS-JULIANO-HOJE PIC 9(7).
+           77 WS-JULIANO-VENC PIC 9(7).
+           77 WS-DIAS-ATRASO PIC 9(5).
+           77 WS-CONT-ATRASO PIC 9(5) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT ARQ-FILMES.
+           IF WS-FS <> 0
+               DISPLAY "ERRO AO ABRIR FILMES, FS=" WS-FS
+               MOVE WS-FS TO WS-RC
+           ELSE
+               OPEN INPUT ARQ-CLIENTES
+               IF WS-FS <> 0
+                   DISPLAY "ERRO AO ABRIR CLIENTES, FS=" WS-FS
+                   MOVE WS-FS TO WS-RC
+                   CLOSE ARQ-FILMES
+               ELSE
+                   OPEN OUTPUT ARQ-SAIDA
+                   IF WS-FS2 <> 0
+                       DISPLAY "ERRO AO ABRIR ATRASOS.TXT, FS=" WS-FS2
+                       MOVE WS-FS2 TO WS-RC
+                       CLOSE ARQ-FILMES
+                       CLOSE ARQ-CLIENTES
+                   ELSE
+                       PERFORM VARRE-FILMES-PROCEDURE
+                       CLOSE ARQ-FILMES
+                       CLOSE ARQ-CLIENTES
+                       CLOSE ARQ-SAIDA
+                   END-IF
+               END-IF
+           END-IF.
+           IF WS-RC = ZERO
+               DISPLAY "ATRASOS.TXT GERADO, " WS-CONT-ATRASO
+                   " FILME(S) EM ATRASO"
+           END-IF.
+           STOP RUN RETURNING WS-RC.
+       VARRE-FILMES-PROCEDURE.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
+           COMPUTE WS-JULIANO-HOJE = FUNCTION INTEGER-OF-DATE (WS-HOJE).
+           MOVE ZEROES TO FCOD.
+           MOVE ZEROES TO FCOPIA.
+           START ARQ-FILMES KEY IS GREATER THAN FCHAVE
+               INVALID KEY MOVE "Y" TO WS-EOF
+               NOT INVALID KEY MOVE "N" TO WS-EOF
+           END-START.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ARQ-FILMES NEXT RECORD
+                   AT END MOVE "Y" TO WS-EOF
+               END-READ
+               IF WS-EOF = "N" AND FACPF <> ZEROES
+                   COMPUTE WS-JULIANO-VENC =
+                       FUNCTION INTEGER-OF-DATE (FDTDEV)
+                   IF WS-JULIANO-HOJE > WS-JULIANO-VENC
+                       COMPUTE WS-DIAS-ATRASO =
+                           WS-JULIANO-HOJE - WS-JULIANO-VENC
+                       PERFORM GRAVA-LINHA-PROCEDURE
+                       ADD 1 TO WS-CONT-ATRASO
+                   END-IF
+               END-IF
+           END-PERFORM.
+       GRAVA-LINHA-PROCEDURE.
+           MOVE FACPF TO CCPF.
+           START ARQ-CLIENTES KEY IS EQUAL TO CCPF
+               INVALID KEY MOVE SPACES TO CNOME
+               NOT INVALID KEY READ ARQ-CLIENTES
+           END-START.
+           MOVE SPACES TO SAIDA-REG.
+           STRING FCOD FCOPIA " " FNOME " " FACPF " " CNOME
+               " ATRASO(DIAS)=" WS-DIAS-ATRASO
+               DELIMITED BY SIZE INTO SAIDA-REG
+           END-STRING.
+           WRITE SAIDA-REG.
+       END PROGRAM ATRASOS.
