@@ -12,16 +12,76 @@
                01 INPUT-STUDENT.
                    05 STUDENT-ID-I PIC 9(3).
                    05 STUDENT-NAME-I PIC A(25).
+                   05 STUDENT-COURSE-I PIC X(10).
+                   05 STUDENT-GRADE-I PIC 9(2)V9.
             FD OUTPUTASSO.
                01 OUTPUT-STUDENT.
                    05 STUDENT-ID-O PIC 9(3).
                    05 STUDENT-NAME-O PIC A(25).
+                   05 STUDENT-COURSE-O PIC X(10).
+                   05 STUDENT-GRADE-O PIC 9(2)V9.
             SD WORK.
                01 WORK-STUDENT.
                    05 STUDENT-ID-W PIC 9(3).
                    05 STUDENT-NAME-W PIC A(25).
+                   05 STUDENT-COURSE-W PIC X(10).
+                   05 STUDENT-GRADE-W PIC 9(2)V9.
+       WORKING-STORAGE SECTION.
+           77 WS-EOF-LEITURA PIC X(1) VALUE "N".
+           77 WS-EOF-GRAVACAO PIC X(1) VALUE "N".
+           77 WS-CONT-LIDOS PIC 9(5) VALUE ZEROES.
+           77 WS-CONT-GRAVADOS PIC 9(5) VALUE ZEROES.
+           77 WS-OPCAO PIC 9(1) VALUE 1.
        PROCEDURE DIVISION.
-           SORT WORK ON ASCENDING KEY STUDENT-ID-O
-           USING INPUTASSO GIVING OUTPUTASSO.
+           DISPLAY '(1) ID ASCENDENTE'.
+           DISPLAY '(2) ID DESCENDENTE'.
+           DISPLAY '(3) NOME ASCENDENTE'.
+           DISPLAY '(4) NOME DESCENDENTE'.
+           DISPLAY 'OPCAO DE ORDENACAO: '.
+           ACCEPT WS-OPCAO.
+           EVALUATE WS-OPCAO
+               WHEN 2
+                   SORT WORK ON DESCENDING KEY STUDENT-ID-W
+                       INPUT PROCEDURE IS LE-ENTRADA-PROCEDURE
+                       OUTPUT PROCEDURE IS GRAVA-SAIDA-PROCEDURE
+               WHEN 3
+                   SORT WORK ON ASCENDING KEY STUDENT-NAME-W
+                       INPUT PROCEDURE IS LE-ENTRADA-PROCEDURE
+                       OUTPUT PROCEDURE IS GRAVA-SAIDA-PROCEDURE
+               WHEN 4
+                   SORT WORK ON DESCENDING KEY STUDENT-NAME-W
+                       INPUT PROCEDURE IS LE-ENTRADA-PROCEDURE
+                       OUTPUT PROCEDURE IS GRAVA-SAIDA-PROCEDURE
+               WHEN OTHER
+                   SORT WORK ON ASCENDING KEY STUDENT-ID-W
+                       INPUT PROCEDURE IS LE-ENTRADA-PROCEDURE
+                       OUTPUT PROCEDURE IS GRAVA-SAIDA-PROCEDURE
+           END-EVALUATE.
            DISPLAY 'Sort Successful'.
+           DISPLAY 'REGISTROS LIDOS: ' WS-CONT-LIDOS.
+           DISPLAY 'REGISTROS GRAVADOS: ' WS-CONT-GRAVADOS.
        STOP RUN.
+       LE-ENTRADA-PROCEDURE.
+           OPEN INPUT INPUTASSO.
+           PERFORM LE-REGISTRO-PROCEDURE UNTIL WS-EOF-LEITURA = "Y".
+           CLOSE INPUTASSO.
+       LE-REGISTRO-PROCEDURE.
+           READ INPUTASSO
+               AT END MOVE "Y" TO WS-EOF-LEITURA
+               NOT AT END
+                   ADD 1 TO WS-CONT-LIDOS
+                   RELEASE WORK-STUDENT FROM INPUT-STUDENT
+           END-READ.
+       GRAVA-SAIDA-PROCEDURE.
+           OPEN OUTPUT OUTPUTASSO.
+           RETURN WORK AT END MOVE "Y" TO WS-EOF-GRAVACAO.
+           PERFORM GRAVA-REGISTRO-PROCEDURE UNTIL WS-EOF-GRAVACAO = "Y".
+           CLOSE OUTPUTASSO.
+       GRAVA-REGISTRO-PROCEDURE.
+           MOVE STUDENT-ID-W TO STUDENT-ID-O.
+           MOVE STUDENT-NAME-W TO STUDENT-NAME-O.
+           MOVE STUDENT-COURSE-W TO STUDENT-COURSE-O.
+           MOVE STUDENT-GRADE-W TO STUDENT-GRADE-O.
+           WRITE OUTPUT-STUDENT.
+           ADD 1 TO WS-CONT-GRAVADOS.
+           RETURN WORK AT END MOVE "Y" TO WS-EOF-GRAVACAO.
