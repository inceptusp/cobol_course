@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATADIC.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQ-LISTA ASSIGN TO DYNAMIC WS-ARQ-LISTA
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS.
+               SELECT ARQ-FONTE ASSIGN TO DYNAMIC WS-ARQ-FONTE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS2.
+               SELECT ARQ-SAIDA ASSIGN TO "DATADIC.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT WORK ASSIGN TO "DDWORK.DAT".
+       DATA DIVISION.
+       FILE SECTION.
+           FD ARQ-LISTA.
+           01 LISTA-REG PIC X(50).
+           FD ARQ-FONTE.
+           01 FONTE-REG PIC X(200).
+           FD ARQ-SAIDA.
+           01 SAIDA-REG PIC X(90).
+           SD WORK.
+           01 WORK-REG.
+               05 WORK-CAMPO PIC X(30).
+               05 WORK-FONTE PIC X(50).
+       WORKING-STORAGE SECTION.
+           77 WS-ARQ-LISTA PIC X(50) VALUE "DATADIC.LST".
+           77 WS-ARQ-FONTE PIC X(50).
+           77 WS-FS PIC 99.
+           77 WS-FS2 PIC 99.
+           77 WS-EOF-LISTA PIC X(1).
+           77 WS-EOF-FONTE PIC X(1).
+           77 WS-EOF-SORT PIC X(1).
+           77 WS-LINHA PIC X(200).
+           77 WS-TOK-NIVEL PIC X(30).
+           77 WS-TOK-CAMPO PIC X(30).
+           77 WS-CONT-CAMPOS PIC 9(5) VALUE ZEROES.
+           77 WS-CAMPO-ANT PIC X(30) VALUE SPACES.
+           77 WS-FONTE-ANT PIC X(50) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "ARQUIVO COM A LISTA DE FONTES A VARRER: ".
+           ACCEPT WS-ARQ-LISTA.
+           OPEN INPUT ARQ-LISTA.
+           IF WS-FS <> 0
+               DISPLAY "ERRO AO ABRIR A LISTA DE FONTES"
+           ELSE
+               SORT WORK ON ASCENDING KEY WORK-CAMPO
+                   INPUT PROCEDURE IS VARRE-FONTES-PROCEDURE
+                   OUTPUT PROCEDURE IS GRAVA-XREF-PROCEDURE
+               CLOSE ARQ-LISTA
+               DISPLAY "DATADIC.TXT GERADO, "
+                   WS-CONT-CAMPOS " CAMPOS ENCONTRADOS"
+           END-IF.
+           STOP RUN.
+       VARRE-FONTES-PROCEDURE.
+           MOVE "N" TO WS-EOF-LISTA.
+           READ ARQ-LISTA
+               AT END MOVE "Y" TO WS-EOF-LISTA
+           END-READ.
+           PERFORM VARRE-UM-FONTE-PROCEDURE UNTIL WS-EOF-LISTA = "Y".
+       VARRE-UM-FONTE-PROCEDURE.
+           MOVE LISTA-REG TO WS-ARQ-FONTE.
+           OPEN INPUT ARQ-FONTE.
+           IF WS-FS2 <> 0
+               DISPLAY "AVISO: NAO ABRIU " WS-ARQ-FONTE
+           ELSE
+               MOVE "N" TO WS-EOF-FONTE
+               READ ARQ-FONTE
+                   AT END MOVE "Y" TO WS-EOF-FONTE
+               END-READ
+               PERFORM VARRE-LINHA-PROCEDURE UNTIL WS-EOF-FONTE = "Y"
+               CLOSE ARQ-FONTE
+           END-IF.
+           READ ARQ-LISTA
+               AT END MOVE "Y" TO WS-EOF-LISTA
+           END-READ.
+       VARRE-LINHA-PROCEDURE.
+           MOVE FUNCTION TRIM(FONTE-REG) TO WS-LINHA.
+           MOVE SPACES TO WS-TOK-NIVEL.
+           MOVE SPACES TO WS-TOK-CAMPO.
+           UNSTRING WS-LINHA DELIMITED BY ALL SPACE
+               INTO WS-TOK-NIVEL WS-TOK-CAMPO
+           END-UNSTRING.
+           IF WS-TOK-NIVEL IS NUMERIC
+               AND WS-TOK-CAMPO <> SPACES
+               AND WS-TOK-CAMPO <> "FILLER"
+               UNSTRING WS-TOK-CAMPO DELIMITED BY "."
+                   INTO WORK-CAMPO
+               END-UNSTRING
+               MOVE LISTA-REG TO WORK-FONTE
+               RELEASE WORK-REG
+           END-IF.
+           READ ARQ-FONTE
+               AT END MOVE "Y" TO WS-EOF-FONTE
+           END-READ.
+       GRAVA-XREF-PROCEDURE.
+           OPEN OUTPUT ARQ-SAIDA.
+           STRING "CAMPO" DELIMITED BY SIZE
+               " PROGRAMA/COPYBOOK" DELIMITED BY SIZE
+               INTO SAIDA-REG
+           END-STRING.
+           WRITE SAIDA-REG.
+           RETURN WORK
+               AT END MOVE "Y" TO WS-EOF-SORT
+           END-RETURN.
+           PERFORM GRAVA-LINHA-XREF-PROCEDURE UNTIL WS-EOF-SORT = "Y".
+           CLOSE ARQ-SAIDA.
+       GRAVA-LINHA-XREF-PROCEDURE.
+           IF WORK-CAMPO <> WS-CAMPO-ANT
+               OR WORK-FONTE <> WS-FONTE-ANT
+               STRING WORK-CAMPO DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WORK-FONTE DELIMITED BY SIZE
+                   INTO SAIDA-REG
+               END-STRING
+               WRITE SAIDA-REG
+               IF WORK-CAMPO <> WS-CAMPO-ANT
+                   ADD 1 TO WS-CONT-CAMPOS
+               END-IF
+               MOVE WORK-CAMPO TO WS-CAMPO-ANT
+               MOVE WORK-FONTE TO WS-FONTE-ANT
+           END-IF.
+           RETURN WORK
+               AT END MOVE "Y" TO WS-EOF-SORT
+           END-RETURN.
+       END PROGRAM DATADIC.
