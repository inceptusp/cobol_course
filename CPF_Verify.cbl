@@ -1,8 +1,20 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CPF_Verify.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CPF-ENTRADA ASSIGN TO DYNAMIC WS-ARQ-ENTRADA
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-FS.
+              SELECT CPF-SAIDA ASSIGN TO DYNAMIC WS-ARQ-SAIDA
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-FS.
        DATA DIVISION.
        FILE SECTION.
+       FD CPF-ENTRADA.
+       01 CPF-ENTRADA-REG PIC X(11).
+       FD CPF-SAIDA.
+       01 CPF-SAIDA-REG PIC X(40).
        WORKING-STORAGE SECTION.
               77 CPF PIC X(11).
               77 NCPF REDEFINES CPF PIC 9(1) OCCURS 11.
@@ -10,10 +22,100 @@
               77 I PIC 9(2) VALUE 1.
               77 DV1 PIC 9(1).
               77 DV2 PIC 9(1).
-       PROCEDURE DIVISION.
+              77 WS-MODO PIC X(1).
+              77 WS-ARQ-ENTRADA PIC X(50).
+              77 WS-ARQ-SAIDA PIC X(50).
+              77 WS-FS PIC 99.
+              77 WS-EOF PIC X(1).
+              77 WS-CPF-VALIDO PIC X(1).
+              77 WS-CPF-FMT PIC X(14).
+       LINKAGE SECTION.
+              77 LK-CPF PIC X(11).
+              77 LK-CPF-VALIDO PIC X(1).
+              77 LK-DV1 PIC 9(1).
+              77 LK-DV2 PIC 9(1).
+       PROCEDURE DIVISION USING LK-CPF LK-CPF-VALIDO LK-DV1 LK-DV2.
        MAIN-PROCEDURE.
+              IF LK-CPF NOT = SPACES AND LK-CPF NOT = LOW-VALUES
+                     MOVE LK-CPF TO CPF
+                     PERFORM VALIDA-PROCEDURE
+                     MOVE WS-CPF-VALIDO TO LK-CPF-VALIDO
+                     MOVE DV1 TO LK-DV1
+                     MOVE DV2 TO LK-DV2
+                     GOBACK
+              END-IF.
+              DISPLAY "MODO (I)NTERATIVO OU (B)ATCH: ".
+              ACCEPT WS-MODO.
+              IF WS-MODO = "B" OR WS-MODO = "b"
+                     PERFORM BATCH-PROCEDURE
+              ELSE
+                     PERFORM INTERATIVO-PROCEDURE
+              END-IF.
+              STOP RUN.
+       INTERATIVO-PROCEDURE.
               DISPLAY "Digite seu CPF: ".
               ACCEPT CPF.
+              PERFORM VALIDA-PROCEDURE.
+              PERFORM FORMATA-CPF-PROCEDURE.
+              DISPLAY "CPF: " WS-CPF-FMT.
+              IF WS-CPF-VALIDO = "S"
+                     DISPLAY "CPF Válido!"
+              ELSE
+                     DISPLAY "CPF Inválido!"
+              END-IF.
+       BATCH-PROCEDURE.
+              DISPLAY "ARQUIVO DE ENTRADA: ".
+              ACCEPT WS-ARQ-ENTRADA.
+              DISPLAY "ARQUIVO DE SAÍDA: ".
+              ACCEPT WS-ARQ-SAIDA.
+              OPEN INPUT CPF-ENTRADA.
+              IF WS-FS <> 0
+                     DISPLAY "ERRO AO ABRIR ARQUIVO DE ENTRADA"
+              ELSE
+                     OPEN OUTPUT CPF-SAIDA
+                     IF WS-FS <> 0
+                            DISPLAY "ERRO AO ABRIR ARQUIVO DE SAÍDA"
+                            CLOSE CPF-ENTRADA
+                     ELSE
+                            MOVE "N" TO WS-EOF
+                            READ CPF-ENTRADA
+                                   AT END MOVE "Y" TO WS-EOF
+                            END-READ
+                            PERFORM PROCESSA-LINHA-PROCEDURE
+                                   UNTIL WS-EOF = "Y"
+                            CLOSE CPF-ENTRADA
+                            CLOSE CPF-SAIDA
+                     END-IF
+              END-IF.
+       PROCESSA-LINHA-PROCEDURE.
+              MOVE CPF-ENTRADA-REG TO CPF.
+              PERFORM VALIDA-PROCEDURE.
+              PERFORM FORMATA-CPF-PROCEDURE.
+              IF WS-CPF-VALIDO = "S"
+                     STRING WS-CPF-FMT DELIMITED BY SIZE
+                            " DV1=" DELIMITED BY SIZE
+                            DV1 DELIMITED BY SIZE
+                            " DV2=" DELIMITED BY SIZE
+                            DV2 DELIMITED BY SIZE
+                            " VALIDO" DELIMITED BY SIZE
+                            INTO CPF-SAIDA-REG
+                     END-STRING
+              ELSE
+                     STRING WS-CPF-FMT DELIMITED BY SIZE
+                            " DV1=" DELIMITED BY SIZE
+                            DV1 DELIMITED BY SIZE
+                            " DV2=" DELIMITED BY SIZE
+                            DV2 DELIMITED BY SIZE
+                            " INVALIDO" DELIMITED BY SIZE
+                            INTO CPF-SAIDA-REG
+                     END-STRING
+              END-IF.
+              WRITE CPF-SAIDA-REG.
+              READ CPF-ENTRADA
+                     AT END MOVE "Y" TO WS-EOF
+              END-READ.
+       VALIDA-PROCEDURE.
+              MOVE ZERO TO ACC.
               PERFORM VARYING I FROM 1 BY 1 UNTIL I=10
                      COMPUTE ACC = ACC + (NCPF(I) * (11 - I))
               END-PERFORM.
@@ -37,9 +139,18 @@
                      MOVE ACC TO DV2
               END-IF.
               IF NCPF(10) = DV1 AND NCPF(11) = DV2
-                     DISPLAY "CPF Válido!"
+                     MOVE "S" TO WS-CPF-VALIDO
               ELSE
-                     DISPLAY "CPF Inválido!"
+                     MOVE "N" TO WS-CPF-VALIDO
               END-IF.
-              STOP RUN.
-       END PROGRAM CPF_Verify.
\ No newline at end of file
+       FORMATA-CPF-PROCEDURE.
+              STRING CPF(1:3) DELIMITED BY SIZE
+                     "." DELIMITED BY SIZE
+                     CPF(4:3) DELIMITED BY SIZE
+                     "." DELIMITED BY SIZE
+                     CPF(7:3) DELIMITED BY SIZE
+                     "-" DELIMITED BY SIZE
+                     CPF(10:2) DELIMITED BY SIZE
+                     INTO WS-CPF-FMT
+              END-STRING.
+       END PROGRAM CPF_Verify.
