@@ -1,11 +1,12 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. SORT.
+       PROGRAM-ID. MERGE.
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
                SELECT INPUTASSO ASSIGN TO "Aludados.dat".
                SELECT INPUTASSO2 ASSIGN TO "Aludados2.dat".
                SELECT OUTPUTASSO ASSIGN TO "MergeAlu.dat".
+               SELECT EXCECOESASSO ASSIGN TO "MergeExc.dat".
                SELECT WORK ASSIGN TO "Arqtemp.dat".
        DATA DIVISION.
        FILE SECTION.
@@ -13,20 +14,72 @@
                01 INPUT-STUDENT.
                    05 STUDENT-ID-I PIC 9(3).
                    05 STUDENT-NAME-I PIC A(25).
+                   05 STUDENT-COURSE-I PIC X(10).
+                   05 STUDENT-GRADE-I PIC 9(2)V9.
             FD INPUTASSO2.
                01 INPUT2-STUDENT.
                    05 STUDENT-ID-I PIC 9(3).
                    05 STUDENT-NAME-I PIC A(25).
+                   05 STUDENT-COURSE-I PIC X(10).
+                   05 STUDENT-GRADE-I PIC 9(2)V9.
             FD OUTPUTASSO.
                01 OUTPUT-STUDENT.
                    05 STUDENT-ID-O PIC 9(3).
                    05 STUDENT-NAME-O PIC A(25).
+                   05 STUDENT-COURSE-O PIC X(10).
+                   05 STUDENT-GRADE-O PIC 9(2)V9.
+            FD EXCECOESASSO.
+               01 EXCECAO-STUDENT.
+                   05 STUDENT-ID-E PIC 9(3).
+                   05 STUDENT-NAME-E PIC A(25).
+                   05 STUDENT-COURSE-E PIC X(10).
+                   05 STUDENT-GRADE-E PIC 9(2)V9.
             SD WORK.
                01 WORK-STUDENT.
                    05 STUDENT-ID-W PIC 9(3).
                    05 STUDENT-NAME-W PIC A(25).
+                   05 STUDENT-COURSE-W PIC X(10).
+                   05 STUDENT-GRADE-W PIC 9(2)V9.
+       WORKING-STORAGE SECTION.
+           77 WS-PRIMEIRO PIC X(1) VALUE "Y".
+           77 WS-ID-ANTERIOR PIC 9(3) VALUE ZEROES.
+           77 WS-EOF PIC X(1) VALUE "N".
+           77 WS-CONT-LIDOS PIC 9(5) VALUE ZEROES.
+           77 WS-CONT-GRAVADOS PIC 9(5) VALUE ZEROES.
+           77 WS-CONT-EXCECOES PIC 9(5) VALUE ZEROES.
        PROCEDURE DIVISION.
-           MERGE WORK ON ASCENDING KEY STUDENT-ID-O
-           USING INPUTASSO, INPUTASSO2 GIVING OUTPUTASSO.
+           MERGE WORK ON ASCENDING KEY STUDENT-ID-W
+           USING INPUTASSO, INPUTASSO2
+           OUTPUT PROCEDURE IS GRAVA-MERGE-PROCEDURE.
            DISPLAY 'Merge Successful'.
+           DISPLAY 'REGISTROS LIDOS: ' WS-CONT-LIDOS.
+           DISPLAY 'REGISTROS GRAVADOS: ' WS-CONT-GRAVADOS.
+           DISPLAY 'REGISTROS EM EXCECAO: ' WS-CONT-EXCECOES.
        STOP RUN.
+       GRAVA-MERGE-PROCEDURE.
+           OPEN OUTPUT OUTPUTASSO.
+           OPEN OUTPUT EXCECOESASSO.
+           RETURN WORK AT END MOVE "Y" TO WS-EOF.
+           PERFORM GRAVA-LINHA-PROCEDURE UNTIL WS-EOF = "Y".
+           CLOSE OUTPUTASSO.
+           CLOSE EXCECOESASSO.
+       GRAVA-LINHA-PROCEDURE.
+           ADD 1 TO WS-CONT-LIDOS.
+           IF WS-PRIMEIRO = "Y" OR STUDENT-ID-W <> WS-ID-ANTERIOR
+               MOVE STUDENT-ID-W TO STUDENT-ID-O
+               MOVE STUDENT-NAME-W TO STUDENT-NAME-O
+               MOVE STUDENT-COURSE-W TO STUDENT-COURSE-O
+               MOVE STUDENT-GRADE-W TO STUDENT-GRADE-O
+               WRITE OUTPUT-STUDENT
+               ADD 1 TO WS-CONT-GRAVADOS
+               MOVE "N" TO WS-PRIMEIRO
+           ELSE
+               MOVE STUDENT-ID-W TO STUDENT-ID-E
+               MOVE STUDENT-NAME-W TO STUDENT-NAME-E
+               MOVE STUDENT-COURSE-W TO STUDENT-COURSE-E
+               MOVE STUDENT-GRADE-W TO STUDENT-GRADE-E
+               WRITE EXCECAO-STUDENT
+               ADD 1 TO WS-CONT-EXCECOES
+           END-IF.
+           MOVE STUDENT-ID-W TO WS-ID-ANTERIOR.
+           RETURN WORK AT END MOVE "Y" TO WS-EOF.
