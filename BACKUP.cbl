@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUP.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               COPY FCFILME.
+               COPY FCARQCLIENTES.
+               SELECT BKP-FILMES ASSIGN TO "BkpFilmes.dat".
+               SELECT BKP-CLIENTES ASSIGN TO "BkpClientes.dat".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDFILME.
+           COPY FDARQCLIENTES.
+           FD BKP-FILMES.
+           01 BKP-FILMES-REG.
+               05 BKP-FCOD PIC 9(4).
+               05 BKP-FCOPIA PIC 9(2).
+               05 BKP-FNOME PIC X(50).
+               05 BKP-FCATEGORIA PIC X(10).
+               05 BKP-FFAIXA-ETARIA PIC X(10).
+               05 BKP-FSIN PIC X(256).
+               05 BKP-FACPF PIC 9(11).
+               05 BKP-FDTALUG PIC 9(8).
+               05 BKP-FDTDEV PIC 9(8).
+               05 BKP-FCUSTO PIC 9(7)V99.
+           FD BKP-CLIENTES.
+           01 BKP-CLIENTES-REG.
+               05 BKP-CNOME PIC X(50).
+               05 BKP-CCPF PIC 9(11).
+               05 BKP-CCEP PIC 9(8).
+               05 BKP-CRUA PIC X(50).
+               05 BKP-CNUM PIC 9(5).
+               05 BKP-CBAI PIC X(50).
+               05 BKP-CCID PIC X(50).
+               05 BKP-CUF PIC X(2).
+               05 BKP-CTEL PIC X(15).
+               05 BKP-CEMAIL PIC X(50).
+               05 BKP-CTIPO PIC X(1).
+               05 BKP-CCNPJ PIC 9(14).
+               05 BKP-CNASCIMENTO PIC 9(8).
+       WORKING-STORAGE SECTION.
+           77 WS-FS PIC 99.
+           77 WS-EOF PIC X(1).
+           77 WS-RC PIC 9(3) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT ARQ-FILMES.
+           IF WS-FS <> 0
+               DISPLAY "ERRO AO ABRIR FILMES, FS=" WS-FS
+               MOVE WS-FS TO WS-RC
+           ELSE
+               OPEN OUTPUT BKP-FILMES
+               IF WS-FS <> 0
+                   DISPLAY "ERRO AO ABRIR BKPFILMES, FS=" WS-FS
+                   MOVE WS-FS TO WS-RC
+                   CLOSE ARQ-FILMES
+               ELSE
+                   PERFORM BACKUP-FILMES-PROCEDURE
+                   CLOSE ARQ-FILMES
+                   CLOSE BKP-FILMES
+               END-IF
+           END-IF.
+           OPEN INPUT ARQ-CLIENTES.
+           IF WS-FS <> 0
+               DISPLAY "ERRO AO ABRIR CLIENTES, FS=" WS-FS
+               MOVE WS-FS TO WS-RC
+           ELSE
+               OPEN OUTPUT BKP-CLIENTES
+               IF WS-FS <> 0
+                   DISPLAY "ERRO AO ABRIR BKPCLIENTES, FS=" WS-FS
+                   MOVE WS-FS TO WS-RC
+                   CLOSE ARQ-CLIENTES
+               ELSE
+                   PERFORM BACKUP-CLIENTES-PROCEDURE
+                   CLOSE ARQ-CLIENTES
+                   CLOSE BKP-CLIENTES
+               END-IF
+           END-IF.
+           IF WS-RC = ZERO
+               DISPLAY "BACKUP CONCLUIDO"
+           ELSE
+               DISPLAY "BACKUP CONCLUIDO COM ERROS"
+           END-IF.
+           STOP RUN RETURNING WS-RC.
+       BACKUP-FILMES-PROCEDURE.
+           MOVE ZEROES TO FCOD.
+           MOVE ZEROES TO FCOPIA.
+           START ARQ-FILMES KEY IS GREATER THAN FCHAVE
+               INVALID KEY MOVE "Y" TO WS-EOF
+               NOT INVALID KEY MOVE "N" TO WS-EOF
+           END-START.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ARQ-FILMES NEXT RECORD
+                   AT END MOVE "Y" TO WS-EOF
+               END-READ
+               IF WS-EOF = "N"
+                   MOVE FCOD TO BKP-FCOD
+                   MOVE FCOPIA TO BKP-FCOPIA
+                   MOVE FNOME TO BKP-FNOME
+                   MOVE FCATEGORIA TO BKP-FCATEGORIA
+                   MOVE FFAIXA-ETARIA TO BKP-FFAIXA-ETARIA
+                   MOVE FSIN TO BKP-FSIN
+                   MOVE FACPF TO BKP-FACPF
+                   MOVE FDTALUG TO BKP-FDTALUG
+                   MOVE FDTDEV TO BKP-FDTDEV
+                   MOVE FCUSTO TO BKP-FCUSTO
+                   WRITE BKP-FILMES-REG
+               END-IF
+           END-PERFORM.
+       BACKUP-CLIENTES-PROCEDURE.
+           MOVE ZEROES TO CCPF.
+           START ARQ-CLIENTES KEY IS GREATER THAN CCPF
+               INVALID KEY MOVE "Y" TO WS-EOF
+               NOT INVALID KEY MOVE "N" TO WS-EOF
+           END-START.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ARQ-CLIENTES NEXT RECORD
+                   AT END MOVE "Y" TO WS-EOF
+               END-READ
+               IF WS-EOF = "N"
+                   MOVE CNOME TO BKP-CNOME
+                   MOVE CCPF TO BKP-CCPF
+                   MOVE CCEP TO BKP-CCEP
+                   MOVE CRUA TO BKP-CRUA
+                   MOVE CNUM TO BKP-CNUM
+                   MOVE CBAI TO BKP-CBAI
+                   MOVE CCID TO BKP-CCID
+                   MOVE CUF TO BKP-CUF
+                   MOVE CTEL TO BKP-CTEL
+                   MOVE CEMAIL TO BKP-CEMAIL
+                   MOVE CTIPO TO BKP-CTIPO
+                   MOVE CCNPJ TO BKP-CCNPJ
+                   MOVE CNASCIMENTO TO BKP-CNASCIMENTO
+                   WRITE BKP-CLIENTES-REG
+               END-IF
+           END-PERFORM.
+       END PROGRAM BACKUP.
