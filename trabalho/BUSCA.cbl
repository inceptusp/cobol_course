@@ -0,0 +1,5 @@
+           01 BUSCA.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*********BUSCAR*********".
+               02 LINE 03 COL 03 VALUE "DIGITE PARTE DO NOME: ".
+               02 LINE 03 COL 25 PIC X(50) TO WS-BUSCA.
