@@ -0,0 +1,3 @@
+           SELECT ARQ-RELATORIO ASSIGN TO "RELATORIO.TXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS.
