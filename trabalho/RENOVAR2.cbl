@@ -0,0 +1,9 @@
+           01 RENOVAR2.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*****RENOVAR ALUGUEL*****".
+               02 LINE 03 COL 03 VALUE "FILME ".
+               02 LINE 03 COL 09 PIC 9(4) FROM WS-FCOD.
+               02 LINE 04 COL 03 VALUE "TITULO: ".
+               02 LINE 04 COL 11 PIC X(50) FROM WS-FNOME.
+               02 LINE 06 COL 03 VALUE "NOVA DATA DE DEVOLUCAO: ".
+               02 LINE 06 COL 27 PIC 9(8) FROM WS-FDTDEV.
