@@ -0,0 +1,7 @@
+           FD ARQ-PARAMETROS.
+           01 REG-PARAMETROS.
+               05 PCATEGORIA PIC X(10).
+               05 PDIAS-ALUGUEL PIC 9(3).
+               05 PVALOR-MULTA-DIA PIC 9(3)V99.
+               05 PLIMITE-ALUGUEL PIC 9(2).
+               05 PMESES-INATIV PIC 9(2).
