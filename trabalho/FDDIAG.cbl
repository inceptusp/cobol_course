@@ -0,0 +1,2 @@
+           FD ARQ-DIAG.
+           01 REG-DIAG PIC X(80).
