@@ -0,0 +1,7 @@
+           01 NUNCALUG.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*****FILME NUNCA ALUGADO*****".
+               02 LINE 03 COL 03 VALUE "CODIGO: ".
+               02 LINE 03 COL 11 PIC 9(4) FROM WS-FCOD.
+               02 LINE 04 COL 03 VALUE "TITULO: ".
+               02 LINE 04 COL 11 PIC X(50) FROM WS-FNOME.
