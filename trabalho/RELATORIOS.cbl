@@ -0,0 +1,18 @@
+           01 RELATORIOS.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*********RELATORIOS*********".
+               02 LINE 03 COL 03 VALUE "(1) FILMES CADASTRADOS".
+               02 LINE 04 COL 03 VALUE "(2) CLIENTES CADASTRADOS".
+               02 LINE 05 COL 03 VALUE "(3) FILMES ALUGADOS".
+               02 LINE 06 COL 03 VALUE "(4) BUSCAR FILME POR NOME".
+               02 LINE 07 COL 03 VALUE "(5) BUSCAR CLIENTE POR NOME".
+               02 LINE 08 COL 03 VALUE "(6) FILMES POR CATEGORIA".
+               02 LINE 09 COL 03 VALUE "(7) FILMES EM ATRASO".
+               02 LINE 10 COL 03 VALUE "(8) FECHAMENTO DO DIA".
+               02 LINE 11 COL 03 VALUE "(9) MAIS/MENOS ALUGADOS".
+               02 LINE 12 COL 03 VALUE "(10) VALORIZACAO DO ESTOQUE".
+               02 LINE 13 COL 03 VALUE "(11) ESTOQUE PARADO".
+               02 LINE 14 COL 03 VALUE "(12) EXTRATO DO CLIENTE".
+               02 LINE 15 COL 03 VALUE "(13) VOLTAR".
+               02 LINE 17 COL 03 VALUE "OPCAO: ".
+               02 LINE 17 COL 11 PIC 9(2) TO OP.
