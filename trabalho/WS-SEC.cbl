@@ -1,21 +1,151 @@
            77 WS-FS PIC 99.
-           77 OP PIC 9 VALUE 0.
+           77 OP PIC 9(2) VALUE 0.
            77 WS-EOF PIC A(1).
            77 SFILME PIC 9(4).
+           77 SCOPIA PIC 9(2).
            77 SCLIENTE PIC 9(11).
            77 DCONF PIC X(1).
            77 INUTIL PIC 9.
+           77 WS-DIAS-ALUGUEL PIC 9(3) VALUE 7.
+           77 WS-LIMITE-ALUGUEL PIC 9(2) VALUE 5.
+           77 WS-QTD-ALUGADOS PIC 9(3).
+           77 WS-VALOR-MULTA-DIA PIC 9(3)V99 VALUE 1.00.
+           77 WS-HOJE PIC 9(8).
+           77 WS-JULIANO PIC 9(7).
+           77 WS-JULIANO-HOJE PIC 9(7).
+           77 WS-JULIANO-VENC PIC 9(7).
+           77 WS-DIAS-ATRASO PIC 9(5).
+           77 WS-MULTA PIC 9(7)V99.
+           77 WS-HTIPO PIC X(1).
+           77 WS-COPIA-LIVRE PIC X(1).
+           77 WS-CPF-LK PIC X(11).
+           77 WS-CPF-DV1 PIC 9(1).
+           77 WS-CPF-DV2 PIC 9(1).
+           77 WS-CPF-VALIDO PIC X(1).
+           77 WS-BUSCA PIC X(50).
+           77 WS-BUSCA-LEN PIC 9(2).
+           77 WS-CONTADOR PIC 9(3).
+           77 WS-ATRASO-CNT PIC 9(3) VALUE 0.
+           77 WS-AT-I PIC 9(3).
+           77 WS-AT-J PIC 9(3).
+           01 WS-ATRASOS.
+               05 WS-ATRASO-REG OCCURS 500 TIMES INDEXED BY WS-AT-IDX.
+                   10 WS-AT-FCOD PIC 9(4).
+                   10 WS-AT-FCOPIA PIC 9(2).
+                   10 WS-AT-FNOME PIC X(50).
+                   10 WS-AT-FACPF PIC 9(11).
+                   10 WS-AT-DIAS PIC 9(5).
+           01 WS-AT-TMP.
+               05 WS-AT-TMP-FCOD PIC 9(4).
+               05 WS-AT-TMP-FCOPIA PIC 9(2).
+               05 WS-AT-TMP-FNOME PIC X(50).
+               05 WS-AT-TMP-FACPF PIC 9(11).
+               05 WS-AT-TMP-DIAS PIC 9(5).
+           77 WS-LINHA PIC X(130).
+           77 WS-FS-TEXTO PIC X(40).
+           77 WS-FS-SALVO PIC 99.
+           77 WS-ERRO-LINHA PIC X(80).
+           77 WS-CLIENTE-BLOQ PIC X(1).
+           77 WS-REL-DATA PIC 9(8).
+           77 WS-REL-JULIANO PIC 9(7).
+           77 WS-REL-JULIANO-H PIC 9(7).
+           77 WS-REL-ALUG PIC 9(5).
+           77 WS-REL-DEV PIC 9(5).
+           77 WS-REL-MULTAS PIC 9(7)V99.
+           77 WS-UF-VALIDAS PIC X(54) VALUE
+               "ACALAPAMBACEDFESGOMAMTMSMGPAPBPRPEPIRJRNRSRORRSCSPSETO".
+           77 WS-UF-TALLY PIC 9(2).
+           77 WS-ENDERECO-VALIDO PIC X(1).
+           77 WS-RENT-TOTAL PIC 9(3).
+           77 WS-RENT-I PIC 9(3).
+           77 WS-RENT-J PIC 9(3).
+           77 WS-RENT-SHOWN PIC 9(2).
+           77 WS-RENT-FOUND PIC X(1).
+           77 WS-RENT-QTD-TELA PIC 9(5).
+           77 WS-NR-PRIMEIRO PIC X(1).
+           77 WS-NR-FCOD-ANT PIC 9(4).
+           77 WS-RES-FOUND PIC X(1).
+           77 WS-CCPF-FMT PIC X(14).
+           77 WS-CCNPJ-FMT PIC X(18).
+           77 WS-FACPF-FMT PIC X(14).
+           01 WS-RENT-TABELA.
+               05 WS-RENT-REG OCCURS 500 TIMES INDEXED BY WS-RENT-IDX.
+                   10 WS-RENT-FCOD PIC 9(4).
+                   10 WS-RENT-QTD PIC 9(5).
+           01 WS-RENT-TMP.
+               05 WS-RENT-TMP-FCOD PIC 9(4).
+               05 WS-RENT-TMP-QTD PIC 9(5).
+           77 WS-CNPJ-LK PIC X(14).
+           77 WS-CNPJ-DV1 PIC 9(1).
+           77 WS-CNPJ-DV2 PIC 9(1).
+           77 WS-CNPJ-VALIDO PIC X(1).
            01 WS-CLIENTES.
                05 WS-CNOME PIC X(50).
                05 WS-CCPF PIC 9(11).
+               05 WS-NCCPF REDEFINES WS-CCPF PIC 9(1) OCCURS 11.
                05 WS-CCEP PIC 9(8).
                05 WS-CRUA PIC X(50).
                05 WS-CNUM PIC 9(5).
                05 WS-CBAI PIC X(50).
                05 WS-CCID PIC X(50).
                05 WS-CUF PIC X(2).
+               05 WS-CTEL PIC X(15).
+               05 WS-CEMAIL PIC X(50).
+               05 WS-CTIPO PIC X(1).
+               05 WS-CCNPJ PIC 9(14).
+               05 WS-NCCNPJ REDEFINES WS-CCNPJ PIC 9(1) OCCURS 14.
+               05 WS-CNASCIMENTO PIC 9(8).
            01 WS-FILMES.
                05 WS-FNOME PIC X(50).
                05 WS-FCOD PIC 9(4).
+               05 WS-FCOPIA PIC 9(2).
+               05 WS-FCATEGORIA PIC X(10).
+               05 WS-FFAIXA-ETARIA PIC X(10).
                05 WS-FSIN PIC X(256).
                05 WS-FACPF PIC 9(11).
+               05 WS-FDTALUG PIC 9(8).
+               05 WS-FDTDEV PIC 9(8).
+               05 WS-FCUSTO PIC 9(7)V99.
+           77 WS-CK-CNT PIC 9(5) VALUE ZERO.
+           77 WS-CK-INTERVALO PIC 9(3) VALUE 20.
+           77 WS-CK-FOUND PIC X(1).
+           77 WS-CK-NOVO-VALOR PIC 9(11).
+           77 WS-VAL-TOTAL PIC 9(9)V99 VALUE ZERO.
+           77 WS-VAL-ALUGADO PIC 9(9)V99 VALUE ZERO.
+           77 WS-MR-SALDO PIC 9(7)V99 VALUE ZERO.
+           77 WS-MR-PAGTO PIC 9(7)V99 VALUE ZERO.
+           77 WS-MR-FOUND PIC X(1).
+           77 WS-LOGIN-EMPID PIC 9(5).
+           77 WS-LOGIN-PIN PIC 9(4).
+           77 WS-LOGIN-OK PIC X(1).
+           77 WS-SEMPID-LOGADO PIC 9(5).
+           77 WS-MESES-INATIV PIC 9(2) VALUE 6.
+           77 WS-JULIANO-CORTE PIC 9(7).
+           77 WS-RES-JULIANO PIC 9(7).
+           77 WS-RES-HORA PIC 9(6).
+           77 WS-ULT-TOTAL PIC 9(3).
+           77 WS-ULT-I PIC 9(3).
+           77 WS-ULT-FOUND PIC X(1).
+           01 WS-ULT-TABELA.
+               05 WS-ULT-REG OCCURS 500 TIMES INDEXED BY WS-ULT-IDX.
+                   10 WS-ULT-FCOD PIC 9(4).
+                   10 WS-ULT-DATA PIC 9(8).
+           77 WS-EXT-HIST-CNT PIC 9(5).
+           77 WS-IDADE-MINIMA PIC 9(2).
+           77 WS-IDADE-CLIENTE PIC 9(3).
+           77 WS-CLI-FOUND PIC X(1).
+           77 WS-CAT-I PIC 9(2).
+           01 WS-CAT-IDADE-DADOS.
+               05 FILLER PIC X(12) VALUE "LIVRE     00".
+               05 FILLER PIC X(12) VALUE "10        10".
+               05 FILLER PIC X(12) VALUE "12        12".
+               05 FILLER PIC X(12) VALUE "14        14".
+               05 FILLER PIC X(12) VALUE "16        16".
+               05 FILLER PIC X(12) VALUE "18        18".
+           01 WS-CAT-IDADE-TABELA REDEFINES WS-CAT-IDADE-DADOS.
+               05 WS-CAT-IDADE-REG OCCURS 6 TIMES
+                   INDEXED BY WS-CAT-IDX.
+                   10 WS-CAT-IDADE-COD PIC X(10).
+                   10 WS-CAT-IDADE-MIN PIC 9(02).
+           77 WS-DIAG-MENU PIC X(20).
+           77 WS-DIAG-LINHA PIC X(80).
