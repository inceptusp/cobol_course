@@ -0,0 +1,6 @@
+           01 FILEERROSCREEN.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*****ERRO DE ARQUIVO*****".
+               02 LINE 03 COL 03 VALUE "ARQUIVO STATUS: ".
+               02 LINE 03 COL 19 PIC 99 FROM WS-FS.
+               02 LINE 04 COL 03 VALUE "PRESSIONE ENTER...".
