@@ -0,0 +1,13 @@
+           FD ARQ-FILMES.
+           01 REG-FILMES.
+               05 FCHAVE.
+                   10 FCOD PIC 9(4).
+                   10 FCOPIA PIC 9(2).
+               05 FNOME PIC X(50).
+               05 FCATEGORIA PIC X(10).
+               05 FFAIXA-ETARIA PIC X(10).
+               05 FSIN PIC X(256).
+               05 FACPF PIC 9(11).
+               05 FDTALUG PIC 9(8).
+               05 FDTDEV PIC 9(8).
+               05 FCUSTO PIC 9(7)V99.
