@@ -0,0 +1,8 @@
+           01 RESERVAR.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*********RESERVA*********".
+               02 LINE 03 COL 03 VALUE "NENHUMA COPIA DISPONIVEL.".
+               02 LINE 04 COL 03 VALUE "DESEJA RESERVAR? (S/N): ".
+               02 LINE 04 COL 27 PIC X(1) TO DCONF.
+               02 LINE 05 COL 03 VALUE "CPF DO CLIENTE: ".
+               02 LINE 05 COL 19 PIC 9(11) TO SCLIENTE.
