@@ -0,0 +1,5 @@
+           SELECT ARQ-FILMES ASSIGN TO "FILMES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FCHAVE
+               FILE STATUS IS WS-FS.
