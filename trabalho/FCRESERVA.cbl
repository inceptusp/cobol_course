@@ -0,0 +1,5 @@
+           SELECT ARQ-RESERVA ASSIGN TO "RESERVA"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RCHAVE
+               FILE STATUS IS WS-FS.
