@@ -0,0 +1,6 @@
+           01 SALDOMULTA.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "***SALDO DE MULTAS***".
+               02 LINE 03 COL 03 VALUE "SALDO DEVEDOR: ".
+               02 LINE 03 COL 18 PIC 9(7).99 FROM WS-MR-SALDO.
+               02 LINE 05 COL 03 VALUE "PRESSIONE ENTER...".
