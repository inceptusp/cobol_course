@@ -0,0 +1,9 @@
+           01 RENOVAR.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*****RENOVAR ALUGUEL*****".
+               02 LINE 03 COL 03 VALUE "CODIGO DO FILME: ".
+               02 LINE 03 COL 20 PIC 9(4) TO SFILME.
+               02 LINE 04 COL 03 VALUE "COPIA: ".
+               02 LINE 04 COL 10 PIC 9(2) TO SCOPIA.
+               02 LINE 05 COL 03 VALUE "CPF DO CLIENTE: ".
+               02 LINE 05 COL 19 PIC 9(11) TO SCLIENTE.
