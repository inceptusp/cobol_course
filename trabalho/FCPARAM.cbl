@@ -0,0 +1,5 @@
+           SELECT ARQ-PARAMETROS ASSIGN TO "PARAMETROS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PCATEGORIA
+               FILE STATUS IS WS-FS.
