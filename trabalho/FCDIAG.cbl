@@ -0,0 +1,3 @@
+           SELECT ARQ-DIAG ASSIGN TO "DIAG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS.
