@@ -0,0 +1,5 @@
+           01 BUSCACAT.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*********CATEGORIA*********".
+               02 LINE 03 COL 03 VALUE "DIGITE A CATEGORIA: ".
+               02 LINE 03 COL 23 PIC X(10) TO WS-FCATEGORIA.
