@@ -11,7 +11,13 @@
                02 LINE 07 COL 03 VALUE "CLIENTE: ".
                02 LINE 07 COL 12 PIC X(50) FROM WS-CNOME.
                02 LINE 08 COL 03 VALUE "CPF: ".
-               02 LINE 08 COL 08 PIC 9(11) FROM WS-FACPF.
-               02 LINE 09 COL 03 VALUE "CONFIRMAR DEVOLUÇÃO?".
-               02 LINE 10 COL 03 VALUE "S -> CONFIRMA".
-               02 LINE 11 COL 03 PIC X(1) TO DCONF.
+               02 LINE 08 COL 08 PIC X(14) FROM WS-FACPF-FMT.
+               02 LINE 09 COL 03 VALUE "DIAS DE ATRASO: ".
+               02 LINE 09 COL 19 PIC 9(5) FROM WS-DIAS-ATRASO.
+               02 LINE 10 COL 03 VALUE "MULTA: ".
+               02 LINE 10 COL 10 PIC 9(7).99 FROM WS-MULTA.
+               02 LINE 11 COL 03 VALUE "SALDO DEVEDOR ANTERIOR: ".
+               02 LINE 11 COL 28 PIC 9(7).99 FROM WS-MR-SALDO.
+               02 LINE 12 COL 03 VALUE "CONFIRMAR DEVOLUÇÃO?".
+               02 LINE 13 COL 03 VALUE "S -> CONFIRMA".
+               02 LINE 14 COL 03 PIC X(1) TO DCONF.
