@@ -0,0 +1,29 @@
+           01 CADCLIENTE.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*****CADASTRO DE CLIENTE*****".
+               02 LINE 03 COL 03 VALUE "TIPO (F=FISICA/J=JURIDICA): ".
+               02 LINE 03 COL 31 PIC X(1) USING WS-CTIPO.
+               02 LINE 04 COL 03 VALUE "NOME: ".
+               02 LINE 04 COL 09 PIC X(50) USING WS-CNOME.
+               02 LINE 05 COL 03 VALUE "CPF: ".
+               02 LINE 05 COL 08 PIC 9(11) USING WS-CCPF.
+               02 LINE 06 COL 03 VALUE "CNPJ: ".
+               02 LINE 06 COL 09 PIC 9(14) USING WS-CCNPJ.
+               02 LINE 07 COL 03 VALUE "CEP: ".
+               02 LINE 07 COL 08 PIC 9(8) USING WS-CCEP.
+               02 LINE 08 COL 03 VALUE "RUA: ".
+               02 LINE 08 COL 08 PIC X(50) USING WS-CRUA.
+               02 LINE 09 COL 03 VALUE "NUMERO: ".
+               02 LINE 09 COL 11 PIC 9(5) USING WS-CNUM.
+               02 LINE 10 COL 03 VALUE "BAIRRO: ".
+               02 LINE 10 COL 11 PIC X(50) USING WS-CBAI.
+               02 LINE 11 COL 03 VALUE "CIDADE: ".
+               02 LINE 11 COL 11 PIC X(50) USING WS-CCID.
+               02 LINE 12 COL 03 VALUE "UF: ".
+               02 LINE 12 COL 07 PIC X(2) USING WS-CUF.
+               02 LINE 13 COL 03 VALUE "TELEFONE: ".
+               02 LINE 13 COL 13 PIC X(15) USING WS-CTEL.
+               02 LINE 14 COL 03 VALUE "EMAIL: ".
+               02 LINE 14 COL 10 PIC X(50) USING WS-CEMAIL.
+               02 LINE 15 COL 03 VALUE "NASCIMENTO (AAAAMMDD): ".
+               02 LINE 15 COL 26 PIC 9(8) USING WS-CNASCIMENTO.
