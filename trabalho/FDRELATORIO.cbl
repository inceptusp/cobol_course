@@ -0,0 +1,2 @@
+           FD ARQ-RELATORIO.
+           01 REG-RELATORIO PIC X(130).
