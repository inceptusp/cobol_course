@@ -0,0 +1,5 @@
+           SELECT ARQ-RECEBER ASSIGN TO "RECEBER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MRCPF
+               FILE STATUS IS WS-FS.
