@@ -5,10 +5,28 @@
        FILE-CONTROL.
        COPY FCARQCLIENTES.
        COPY FCFILME.
+       COPY FCHISTORICO.
+       COPY FCRELATORIO.
+       COPY FCERROLOG.
+       COPY FCRESERVA.
+       COPY FCCHECKPNT.
+       COPY FCRECEBER.
+       COPY FCFUNCIONARIOS.
+       COPY FCDIAG.
+       COPY FCPARAM.
        DATA DIVISION.
        FILE SECTION.
        COPY FDARQCLIENTES.
        COPY FDFILME.
+       COPY FDHISTORICO.
+       COPY FDRELATORIO.
+       COPY FDERROLOG.
+       COPY FDRESERVA.
+       COPY FDCHECKPNT.
+       COPY FDRECEBER.
+       COPY FDFUNCIONARIOS.
+       COPY FDDIAG.
+       COPY FDPARAM.
        WORKING-STORAGE SECTION.
            COPY WS-SEC.
         SCREEN SECTION.
@@ -19,15 +37,67 @@
            COPY DEVOLVER.
            COPY DEVOLVER2.
            COPY RELATORIOS.
+           COPY BUSCA.
+           COPY BUSCACAT.
            COPY DADOSFILME.
            COPY DADOSCLIENTE.
            COPY ALUGADO.
+           COPY ATRASADO.
+           COPY DATAREL.
+           COPY FECHAMENTO.
+           COPY MAISALUG.
+           COPY NUNCALUG.
            COPY GERENCIAR.
            COPY CADCLIENTE.
            COPY CADFILME.
            COPY ERROSCREEN.
            COPY FILEERROSCREEN.
+           COPY RESERVAR.
+           COPY PROXRESERVA.
+           COPY RENOVAR.
+           COPY RENOVAR2.
+           COPY AVALIACAO.
+           COPY SALDOMULTA.
+           COPY PAGARMULTA.
+           COPY LOGIN.
+           COPY ESTPARADO.
+           COPY EXTRATO.
+           COPY EXTRATO2.
        PROCEDURE DIVISION.
+       LOGIN-PROCEDURE.
+           OPEN I-O ARQ-FUNCIONARIOS.
+           IF WS-FS = "35"
+               CLOSE ARQ-FUNCIONARIOS
+               OPEN OUTPUT ARQ-FUNCIONARIOS
+               MOVE 00001 TO EMPID
+               MOVE "ADMINISTRADOR" TO EMPNOME
+               MOVE 0000 TO EMPPIN
+               WRITE REG-FUNCIONARIOS
+               CLOSE ARQ-FUNCIONARIOS
+               OPEN I-O ARQ-FUNCIONARIOS
+           END-IF.
+           MOVE "N" TO WS-LOGIN-OK.
+           PERFORM UNTIL WS-LOGIN-OK = "S"
+               DISPLAY LOGIN
+               ACCEPT LOGIN
+               MOVE WS-LOGIN-EMPID TO EMPID
+               READ ARQ-FUNCIONARIOS
+                   INVALID KEY
+                       DISPLAY BLANK-SCREEN
+                       DISPLAY "FUNCIONARIO OU SENHA INVALIDOS"
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                   NOT INVALID KEY
+                       IF EMPPIN = WS-LOGIN-PIN
+                           MOVE "S" TO WS-LOGIN-OK
+                           MOVE EMPID TO WS-SEMPID-LOGADO
+                       ELSE
+                           DISPLAY BLANK-SCREEN
+                           DISPLAY "FUNCIONARIO OU SENHA INVALIDOS"
+                           ACCEPT INUTIL AT LINE 04 COL 01
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-FUNCIONARIOS.
        MAIN-PROCEDURE.
            DISPLAY MENUU.
            ACCEPT MENUU.
@@ -41,63 +111,417 @@
                WHEN 4
                    GO TO GERENCIAR-PROCEDURE
                WHEN 5
+                   GO TO RENOVAR-PROCEDURE
+               WHEN 6
+                   GO TO PAGAR-MULTA-PROCEDURE
+               WHEN 7
                    STOP RUN
                WHEN OTHER
+                   MOVE "MAIN-PROCEDURE" TO WS-DIAG-MENU
+                   PERFORM LOGA-OPCAO-INVALIDA-PROCEDURE
                    DISPLAY ERROSCREEN
                    ACCEPT INUTIL AT LINE 04 COL 01
                    GO TO MAIN-PROCEDURE
            END-EVALUATE.
        ALUGAR-PROCEDURE.
+           PERFORM LE-PARAMETROS-PADRAO-PROCEDURE.
            DISPLAY ALUGAR.
            ACCEPT ALUGAR.
+           PERFORM UNTIL SFILME <> ZEROES
+               DISPLAY BLANK-SCREEN
+               DISPLAY "CODIGO DO FILME INVALIDO! DIGITE NOVAMENTE."
+               ACCEPT INUTIL AT LINE 04 COL 01
+               DISPLAY ALUGAR
+               ACCEPT ALUGAR
+           END-PERFORM.
            OPEN I-O ARQ-FILMES.
            IF WS-FS <> 0
-               DISPLAY "ERRO NA ABERTURA WS-FS: " WS-FS
+               PERFORM DECODE-FS-PROCEDURE
+               DISPLAY WS-FS-TEXTO
                CLOSE ARQ-FILMES
                DISPLAY FILEERROSCREEN
                ACCEPT INUTIL AT LINE 04 COL 01
                GO TO MAIN-PROCEDURE
            END-IF
            MOVE SFILME TO FCOD.
-           START ARQ-FILMES KEY IS EQUAL TO FCOD
-               INVALID KEY DISPLAY "ERRO" AT LINE 20 COL 01
+           MOVE ZEROES TO FCOPIA.
+           MOVE "N" TO WS-COPIA-LIVRE.
+           START ARQ-FILMES KEY IS NOT LESS THAN FCHAVE
+               INVALID KEY MOVE "Y" TO WS-EOF
+               NOT INVALID KEY MOVE "N" TO WS-EOF
            END-START
-           READ ARQ-FILMES.
+           IF WS-EOF = "N"
+               READ ARQ-FILMES NEXT RECORD
+                   AT END MOVE "Y" TO WS-EOF
+               END-READ
+           END-IF
+           PERFORM UNTIL WS-EOF = "Y" OR FCOD NOT = SFILME
+               OR WS-COPIA-LIVRE = "S"
+               IF FACPF = ZEROES
+                   MOVE "S" TO WS-COPIA-LIVRE
+               ELSE
+                   READ ARQ-FILMES NEXT RECORD
+                       AT END MOVE "Y" TO WS-EOF
+                   END-READ
+               END-IF
+           END-PERFORM.
+           IF WS-COPIA-LIVRE <> "S"
+               DISPLAY RESERVAR
+               ACCEPT RESERVAR
+               IF DCONF = "S" OR DCONF = "s"
+                   MOVE SFILME TO RFCOD
+                   MOVE SCLIENTE TO RCPF
+                   ACCEPT RDATA FROM DATE YYYYMMDD
+                   COMPUTE WS-RES-JULIANO =
+                       FUNCTION INTEGER-OF-DATE (RDATA)
+                   ACCEPT WS-RES-HORA FROM TIME
+                   COMPUTE RSEQ =
+                       WS-RES-JULIANO * 1000000 + WS-RES-HORA
+                   MOVE "P" TO RSTATUS
+                   OPEN EXTEND ARQ-RESERVA
+                   IF WS-FS <> 0
+                       PERFORM DECODE-FS-PROCEDURE
+                       DISPLAY WS-FS-TEXTO
+                   ELSE
+                       WRITE REG-RESERVA
+                       CLOSE ARQ-RESERVA
+                   END-IF
+               END-IF
+               CLOSE ARQ-FILMES
+               GO TO MAIN-PROCEDURE
+           END-IF.
            MOVE FCOD TO WS-FCOD.
+           MOVE FCOPIA TO WS-FCOPIA.
            MOVE FNOME TO WS-FNOME.
+           MOVE FCATEGORIA TO WS-FCATEGORIA.
+           MOVE FFAIXA-ETARIA TO WS-FFAIXA-ETARIA.
            MOVE FSIN TO WS-FSIN.
+           PERFORM LE-PARAMETROS-CATEGORIA-PROCEDURE.
            DISPLAY DADOSFILME.
-           ACCEPT INUTIL AT LINE 07 COL 03.
+           ACCEPT INUTIL AT LINE 06 COL 03.
            DISPLAY ALUGAR2.
            ACCEPT ALUGAR2.
+           PERFORM UNTIL SCLIENTE <> ZEROES
+               DISPLAY BLANK-SCREEN
+               DISPLAY "CPF DO CLIENTE INVALIDO! DIGITE NOVAMENTE."
+               ACCEPT INUTIL AT LINE 04 COL 01
+               DISPLAY ALUGAR2
+               ACCEPT ALUGAR2
+           END-PERFORM.
+           PERFORM VERIFICA-IDADE-PROCEDURE.
+           PERFORM RECEBER-ABRIR-PROCEDURE.
+           MOVE SCLIENTE TO MRCPF.
+           PERFORM RECEBER-CONSULTAR-PROCEDURE.
+           CLOSE ARQ-RECEBER.
+           IF WS-MR-SALDO > ZEROES
+               DISPLAY SALDOMULTA
+               ACCEPT INUTIL AT LINE 05 COL 01
+           END-IF.
+           MOVE ZEROES TO FCOD.
+           START ARQ-FILMES KEY IS GREATER THAN FCOD
+               INVALID KEY DISPLAY "ERRO" AT LINE 20 COL 01
+           END-START
+           IF WS-MR-SALDO > ZEROES
+               MOVE "S" TO WS-CLIENTE-BLOQ
+           ELSE
+               MOVE "N" TO WS-CLIENTE-BLOQ
+           END-IF.
+           MOVE ZERO TO WS-QTD-ALUGADOS.
+           READ ARQ-FILMES NEXT RECORD
+               AT END MOVE "Y" TO WS-EOF
+               NOT AT END MOVE "N" TO WS-EOF
+           END-READ
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
+           COMPUTE WS-JULIANO-HOJE = FUNCTION INTEGER-OF-DATE (WS-HOJE).
+           PERFORM UNTIL WS-EOF = "Y"
+               IF FACPF = SCLIENTE
+                   COMPUTE WS-QTD-ALUGADOS = WS-QTD-ALUGADOS + 1
+                   IF FDTDEV <> ZEROES
+                       COMPUTE WS-JULIANO-VENC =
+                           FUNCTION INTEGER-OF-DATE (FDTDEV)
+                       IF WS-JULIANO-VENC < WS-JULIANO-HOJE
+                           MOVE "S" TO WS-CLIENTE-BLOQ
+                       END-IF
+                   END-IF
+               END-IF
+               READ ARQ-FILMES NEXT RECORD
+                   AT END MOVE "Y" TO WS-EOF
+               END-READ
+           END-PERFORM.
+           IF WS-CLIENTE-BLOQ = "S"
+               DISPLAY BLANK-SCREEN
+               DISPLAY "CLIENTE COM FILME EM ATRASO OU MULTA PENDENTE"
+               DISPLAY "ALUGUEL BLOQUEADO"
+               ACCEPT INUTIL AT LINE 04 COL 01
+               CLOSE ARQ-FILMES
+               GO TO MAIN-PROCEDURE
+           END-IF.
+           IF WS-QTD-ALUGADOS >= WS-LIMITE-ALUGUEL
+               DISPLAY BLANK-SCREEN
+               DISPLAY "CLIENTE JA ATINGIU O LIMITE DE ALUGUEIS"
+               ACCEPT INUTIL AT LINE 04 COL 01
+               CLOSE ARQ-FILMES
+               GO TO MAIN-PROCEDURE
+           END-IF.
+           MOVE WS-FCOD TO FCOD.
+           MOVE WS-FCOPIA TO FCOPIA.
+           START ARQ-FILMES KEY IS EQUAL TO FCHAVE
+               INVALID KEY DISPLAY "ERRO" AT LINE 20 COL 01
+           END-START
+           READ ARQ-FILMES.
            MOVE SCLIENTE TO FACPF.
+           PERFORM CALC-VENCIMENTO-PROCEDURE.
+           MOVE WS-HOJE TO FDTALUG.
+           MOVE WS-FDTDEV TO FDTDEV.
            REWRITE REG-FILMES.
+           MOVE "A" TO WS-HTIPO.
+           PERFORM GRAVA-HISTORICO-PROCEDURE.
+           CLOSE ARQ-FILMES.
+           GO TO MAIN-PROCEDURE.
+       GRAVA-HISTORICO-PROCEDURE.
+           OPEN EXTEND ARQ-HISTORICO.
+           IF WS-FS <> 0
+               DISPLAY FILEERROSCREEN
+               ACCEPT INUTIL AT LINE 04 COL 01
+           ELSE
+               MOVE FCOD TO HCOD
+               ACCEPT HDATA FROM DATE YYYYMMDD
+               MOVE WS-HTIPO TO HTIPO
+               MOVE FACPF TO HCPF
+               MOVE FDTALUG TO HDTALUG
+               MOVE FDTDEV TO HDTDEV
+               MOVE WS-SEMPID-LOGADO TO HEMPID
+               IF WS-HTIPO = "A"
+                   MOVE ZEROES TO HMULTA
+               ELSE
+                   MOVE WS-MULTA TO HMULTA
+               END-IF
+               WRITE REG-HISTORICO
+               CLOSE ARQ-HISTORICO
+           END-IF.
+       LE-PARAMETROS-PADRAO-PROCEDURE.
+           OPEN INPUT ARQ-PARAMETROS.
+           IF WS-FS = 0
+               MOVE "DEFAULT   " TO PCATEGORIA
+               READ ARQ-PARAMETROS
+                   KEY IS PCATEGORIA
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       MOVE PDIAS-ALUGUEL TO WS-DIAS-ALUGUEL
+                       MOVE PVALOR-MULTA-DIA TO WS-VALOR-MULTA-DIA
+                       MOVE PLIMITE-ALUGUEL TO WS-LIMITE-ALUGUEL
+                       MOVE PMESES-INATIV TO WS-MESES-INATIV
+               END-READ
+               CLOSE ARQ-PARAMETROS
+           END-IF.
+       LE-PARAMETROS-CATEGORIA-PROCEDURE.
+           OPEN INPUT ARQ-PARAMETROS.
+           IF WS-FS = 0
+               MOVE WS-FCATEGORIA TO PCATEGORIA
+               READ ARQ-PARAMETROS
+                   KEY IS PCATEGORIA
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       MOVE PDIAS-ALUGUEL TO WS-DIAS-ALUGUEL
+                       MOVE PVALOR-MULTA-DIA TO WS-VALOR-MULTA-DIA
+               END-READ
+               CLOSE ARQ-PARAMETROS
+           END-IF.
+       CALC-VENCIMENTO-PROCEDURE.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
+           COMPUTE WS-JULIANO =
+               FUNCTION INTEGER-OF-DATE (WS-HOJE) + WS-DIAS-ALUGUEL.
+           COMPUTE WS-FDTDEV = FUNCTION DATE-OF-INTEGER (WS-JULIANO).
+       CALC-MULTA-PROCEDURE.
+           MOVE ZEROES TO WS-DIAS-ATRASO.
+           MOVE ZEROES TO WS-MULTA.
+           IF FDTDEV <> ZEROES
+               ACCEPT WS-HOJE FROM DATE YYYYMMDD
+               COMPUTE WS-JULIANO-HOJE =
+                   FUNCTION INTEGER-OF-DATE (WS-HOJE)
+               COMPUTE WS-JULIANO-VENC =
+                   FUNCTION INTEGER-OF-DATE (FDTDEV)
+               IF WS-JULIANO-HOJE > WS-JULIANO-VENC
+                   COMPUTE WS-DIAS-ATRASO =
+                       WS-JULIANO-HOJE - WS-JULIANO-VENC
+                   COMPUTE WS-MULTA =
+                       WS-DIAS-ATRASO * WS-VALOR-MULTA-DIA
+               END-IF
+           END-IF.
+       VERIFICA-IDADE-PROCEDURE.
+           PERFORM BUSCA-IDADE-MINIMA-PROCEDURE.
+           IF WS-IDADE-MINIMA > ZERO
+               OPEN INPUT ARQ-CLIENTES
+               IF WS-FS <> 0
+                   PERFORM DECODE-FS-PROCEDURE
+                   DISPLAY WS-FS-TEXTO
+                   CLOSE ARQ-FILMES
+                   DISPLAY FILEERROSCREEN
+                   ACCEPT INUTIL AT LINE 04 COL 01
+                   GO TO MAIN-PROCEDURE
+               END-IF
+               MOVE SCLIENTE TO CCPF
+               MOVE "S" TO WS-CLI-FOUND
+               START ARQ-CLIENTES KEY IS EQUAL TO CCPF
+                   INVALID KEY MOVE "N" TO WS-CLI-FOUND
+                   NOT INVALID KEY READ ARQ-CLIENTES
+               END-START
+               IF WS-CLI-FOUND <> "S"
+                   CLOSE ARQ-CLIENTES
+                   DISPLAY BLANK-SCREEN
+                   DISPLAY "CLIENTE NAO ENCONTRADO. ALUGUEL NEGADO."
+                   ACCEPT INUTIL AT LINE 04 COL 01
+                   CLOSE ARQ-FILMES
+                   GO TO MAIN-PROCEDURE
+               END-IF
+               IF CTIPO <> "J" AND CTIPO <> "j"
+                   ACCEPT WS-HOJE FROM DATE YYYYMMDD
+                   COMPUTE WS-IDADE-CLIENTE =
+                       (WS-HOJE - CNASCIMENTO) / 10000
+                   IF WS-IDADE-CLIENTE < WS-IDADE-MINIMA
+                       CLOSE ARQ-CLIENTES
+                       DISPLAY BLANK-SCREEN
+                       DISPLAY "FILME RESTRITO PARA A IDADE DO"
+                       DISPLAY "CLIENTE. ALUGUEL NEGADO."
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                       CLOSE ARQ-FILMES
+                       GO TO MAIN-PROCEDURE
+                   END-IF
+               END-IF
+               CLOSE ARQ-CLIENTES
+           END-IF.
+       BUSCA-IDADE-MINIMA-PROCEDURE.
+           MOVE ZEROES TO WS-IDADE-MINIMA.
+           PERFORM VARYING WS-CAT-I FROM 1 BY 1
+               UNTIL WS-CAT-I > 6
+               IF WS-CAT-IDADE-COD (WS-CAT-I) = WS-FFAIXA-ETARIA
+                   MOVE WS-CAT-IDADE-MIN (WS-CAT-I) TO WS-IDADE-MINIMA
+                   MOVE 7 TO WS-CAT-I
+               END-IF
+           END-PERFORM.
+       RENOVAR-PROCEDURE.
+           DISPLAY RENOVAR.
+           ACCEPT RENOVAR.
+           PERFORM UNTIL SFILME <> ZEROES AND SCLIENTE <> ZEROES
+               DISPLAY BLANK-SCREEN
+               DISPLAY "CODIGO/CPF INVALIDO! DIGITE NOVAMENTE."
+               ACCEPT INUTIL AT LINE 04 COL 01
+               DISPLAY RENOVAR
+               ACCEPT RENOVAR
+           END-PERFORM.
+           OPEN I-O ARQ-FILMES.
+           IF WS-FS <> 0
+               PERFORM DECODE-FS-PROCEDURE
+               DISPLAY WS-FS-TEXTO
+               CLOSE ARQ-FILMES
+               DISPLAY FILEERROSCREEN
+               ACCEPT INUTIL AT LINE 04 COL 01
+               GO TO MAIN-PROCEDURE
+           END-IF
+           MOVE SFILME TO FCOD.
+           MOVE SCOPIA TO FCOPIA.
+           START ARQ-FILMES KEY IS EQUAL TO FCHAVE
+               INVALID KEY DISPLAY "ERRO" AT LINE 20 COL 01
+           END-START
+           READ ARQ-FILMES
+               INVALID KEY DISPLAY "ERRO" AT LINE 20 COL 01
+           END-READ.
+           IF FACPF <> SCLIENTE
+               DISPLAY BLANK-SCREEN
+               DISPLAY "ESSE ALUGUEL NAO PERTENCE A ESSE CLIENTE"
+               ACCEPT INUTIL AT LINE 04 COL 01
+               CLOSE ARQ-FILMES
+               GO TO MAIN-PROCEDURE
+           END-IF.
+           MOVE FCOD TO RFCOD.
+           MOVE ZEROES TO RSEQ.
+           MOVE "N" TO WS-RES-FOUND.
+           OPEN INPUT ARQ-RESERVA.
+           IF WS-FS = 0
+               START ARQ-RESERVA KEY IS NOT LESS THAN RCHAVE
+                   INVALID KEY MOVE "Y" TO WS-EOF
+                   NOT INVALID KEY MOVE "N" TO WS-EOF
+               END-START
+               PERFORM UNTIL WS-EOF = "Y" OR WS-RES-FOUND = "S"
+                   READ ARQ-RESERVA NEXT RECORD
+                       AT END MOVE "Y" TO WS-EOF
+                   END-READ
+                   IF WS-EOF <> "Y"
+                       IF RFCOD = FCOD
+                           IF RSTATUS = "P"
+                               MOVE "S" TO WS-RES-FOUND
+                           END-IF
+                       ELSE
+                           MOVE "Y" TO WS-EOF
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE ARQ-RESERVA
+           END-IF.
+           IF WS-RES-FOUND = "S"
+               DISPLAY BLANK-SCREEN
+               DISPLAY "HA RESERVA PENDENTE PARA ESSE FILME, RENOVACAO"
+               DISPLAY "NAO PERMITIDA"
+               ACCEPT INUTIL AT LINE 06 COL 01
+               CLOSE ARQ-FILMES
+               GO TO MAIN-PROCEDURE
+           END-IF.
+           PERFORM LE-PARAMETROS-PADRAO-PROCEDURE.
+           MOVE FCATEGORIA TO WS-FCATEGORIA.
+           PERFORM LE-PARAMETROS-CATEGORIA-PROCEDURE.
+           COMPUTE WS-JULIANO-VENC = FUNCTION INTEGER-OF-DATE (FDTDEV).
+           COMPUTE WS-JULIANO-VENC = WS-JULIANO-VENC + WS-DIAS-ALUGUEL.
+           COMPUTE FDTDEV = FUNCTION DATE-OF-INTEGER (WS-JULIANO-VENC).
+           REWRITE REG-FILMES.
+           MOVE FCOD TO WS-FCOD.
+           MOVE FNOME TO WS-FNOME.
+           MOVE FDTDEV TO WS-FDTDEV.
+           MOVE "R" TO WS-HTIPO.
+           MOVE ZEROES TO WS-MULTA.
+           PERFORM GRAVA-HISTORICO-PROCEDURE.
+           DISPLAY RENOVAR2.
+           ACCEPT INUTIL AT LINE 08 COL 01.
            CLOSE ARQ-FILMES.
            GO TO MAIN-PROCEDURE.
        DEVOLVER-PROCEDURE.
+           PERFORM LE-PARAMETROS-PADRAO-PROCEDURE.
            DISPLAY DEVOLVER.
            ACCEPT DEVOLVER.
+           PERFORM UNTIL SFILME <> ZEROES
+               DISPLAY BLANK-SCREEN
+               DISPLAY "CODIGO DO FILME INVALIDO! DIGITE NOVAMENTE."
+               ACCEPT INUTIL AT LINE 04 COL 01
+               DISPLAY DEVOLVER
+               ACCEPT DEVOLVER
+           END-PERFORM.
            OPEN I-O ARQ-FILMES.
            IF WS-FS <> 0
-               DISPLAY "ERRO NA ABERTURA WS-FS: " WS-FS
+               PERFORM DECODE-FS-PROCEDURE
+               DISPLAY WS-FS-TEXTO
                CLOSE ARQ-FILMES
                DISPLAY FILEERROSCREEN
                ACCEPT INUTIL AT LINE 04 COL 01
                GO TO MAIN-PROCEDURE
            END-IF
            MOVE SFILME TO FCOD.
-           START ARQ-FILMES KEY IS EQUAL TO FCOD
+           MOVE SCOPIA TO FCOPIA.
+           START ARQ-FILMES KEY IS EQUAL TO FCHAVE
                INVALID KEY DISPLAY "ERRO" AT LINE 20 COL 01
            END-START
            READ ARQ-FILMES.
            MOVE FCOD TO WS-FCOD.
+           MOVE FCOPIA TO WS-FCOPIA.
            MOVE FNOME TO WS-FNOME.
+           MOVE FCATEGORIA TO WS-FCATEGORIA.
+           MOVE FFAIXA-ETARIA TO WS-FFAIXA-ETARIA.
            MOVE FSIN TO WS-FSIN.
            MOVE FACPF TO WS-FACPF.
            MOVE FACPF TO CCPF.
+           PERFORM LE-PARAMETROS-CATEGORIA-PROCEDURE.
            OPEN INPUT ARQ-CLIENTES.
            IF WS-FS <> 0
-               DISPLAY "ERRO NA ABERTURA WS-FS: " WS-FS
+               PERFORM DECODE-FS-PROCEDURE
+               DISPLAY WS-FS-TEXTO
                CLOSE ARQ-CLIENTES
                DISPLAY FILEERROSCREEN
                ACCEPT INUTIL AT LINE 04 COL 01
@@ -108,11 +532,69 @@
            END-START
            READ ARQ-CLIENTES.
            MOVE CNOME TO WS-CNOME.
+           PERFORM CALC-MULTA-PROCEDURE.
+           PERFORM FORMATA-FACPF-PROCEDURE.
+           PERFORM RECEBER-ABRIR-PROCEDURE.
+           MOVE FACPF TO MRCPF.
+           PERFORM RECEBER-CONSULTAR-PROCEDURE.
+           CLOSE ARQ-RECEBER.
            DISPLAY DEVOLVER2.
            ACCEPT DEVOLVER2.
            IF DCONF = "S"
+               MOVE "D" TO WS-HTIPO
+               PERFORM GRAVA-HISTORICO-PROCEDURE
+               IF WS-MULTA > ZEROES
+                   PERFORM RECEBER-ABRIR-PROCEDURE
+                   MOVE FACPF TO MRCPF
+                   PERFORM RECEBER-LANCAR-PROCEDURE
+                   CLOSE ARQ-RECEBER
+               END-IF
                MOVE ZEROES TO FACPF
+               MOVE ZEROES TO FDTALUG
+               MOVE ZEROES TO FDTDEV
                REWRITE REG-FILMES
+               MOVE FCOD TO RFCOD
+               MOVE ZEROES TO RSEQ
+               OPEN I-O ARQ-RESERVA
+               IF WS-FS <> 0
+                   PERFORM DECODE-FS-PROCEDURE
+                   DISPLAY WS-FS-TEXTO
+               ELSE
+                   MOVE "N" TO WS-RES-FOUND
+                   START ARQ-RESERVA KEY IS NOT LESS THAN RCHAVE
+                       INVALID KEY MOVE "Y" TO WS-EOF
+                       NOT INVALID KEY MOVE "N" TO WS-EOF
+                   END-START
+                   PERFORM UNTIL WS-EOF = "Y" OR WS-RES-FOUND = "S"
+                       READ ARQ-RESERVA NEXT RECORD
+                           AT END MOVE "Y" TO WS-EOF
+                       END-READ
+                       IF WS-EOF <> "Y"
+                           IF RFCOD = FCOD
+                               IF RSTATUS = "P"
+                                   MOVE "S" TO WS-RES-FOUND
+                               END-IF
+                           ELSE
+                               MOVE "Y" TO WS-EOF
+                           END-IF
+                       END-IF
+                   END-PERFORM
+                   IF WS-RES-FOUND = "S"
+                       MOVE RCPF TO CCPF
+                       START ARQ-CLIENTES KEY IS EQUAL TO CCPF
+                           INVALID KEY DISPLAY "ERRO" AT LINE 20 COL 01
+                       END-START
+                       READ ARQ-CLIENTES
+                       MOVE CNOME TO WS-CNOME
+                       MOVE CCPF TO WS-CCPF
+                       PERFORM FORMATA-CCPF-PROCEDURE
+                       DISPLAY PROXRESERVA
+                       ACCEPT INUTIL AT LINE 08 COL 01
+                       MOVE "A" TO RSTATUS
+                       REWRITE REG-RESERVA
+                   END-IF
+                   CLOSE ARQ-RESERVA
+               END-IF
            ELSE
                DISPLAY BLANK-SCREEN
                DISPLAY "DEVOLUÇÃO CANCELADA"
@@ -121,6 +603,44 @@
            CLOSE ARQ-CLIENTES.
            CLOSE ARQ-FILMES.
            GO TO MAIN-PROCEDURE.
+       PAGAR-MULTA-PROCEDURE.
+           DISPLAY PAGARMULTA.
+           ACCEPT PAGARMULTA.
+           PERFORM UNTIL SCLIENTE <> ZEROES
+               DISPLAY BLANK-SCREEN
+               DISPLAY "CPF DO CLIENTE INVALIDO! DIGITE NOVAMENTE."
+               ACCEPT INUTIL AT LINE 04 COL 01
+               DISPLAY PAGARMULTA
+               ACCEPT PAGARMULTA
+           END-PERFORM.
+           OPEN INPUT ARQ-CLIENTES.
+           IF WS-FS <> 0
+               PERFORM DECODE-FS-PROCEDURE
+               DISPLAY WS-FS-TEXTO
+               CLOSE ARQ-CLIENTES
+               DISPLAY FILEERROSCREEN
+               ACCEPT INUTIL AT LINE 04 COL 01
+               GO TO MAIN-PROCEDURE
+           END-IF
+           MOVE SCLIENTE TO CCPF.
+           START ARQ-CLIENTES KEY IS EQUAL TO CCPF
+               INVALID KEY DISPLAY "ERRO" AT LINE 20 COL 01
+           END-START
+           READ ARQ-CLIENTES.
+           MOVE CNOME TO WS-CNOME.
+           MOVE CCPF TO WS-CCPF.
+           PERFORM FORMATA-CCPF-PROCEDURE.
+           CLOSE ARQ-CLIENTES.
+           PERFORM RECEBER-ABRIR-PROCEDURE.
+           MOVE SCLIENTE TO MRCPF.
+           PERFORM RECEBER-CONSULTAR-PROCEDURE.
+           DISPLAY PAGARMULTA2.
+           ACCEPT PAGARMULTA2.
+           IF WS-MR-FOUND = "S" AND WS-MR-PAGTO > ZEROES
+               PERFORM RECEBER-PAGAR-PROCEDURE
+           END-IF
+           CLOSE ARQ-RECEBER.
+           GO TO MAIN-PROCEDURE.
        RELATORIOS-PROCEDURE.
            DISPLAY RELATORIOS.
            ACCEPT RELATORIOS.
@@ -128,13 +648,35 @@
                WHEN 1
                    OPEN INPUT ARQ-FILMES
                    IF WS-FS <> 0
-                       DISPLAY "ERRO NA ABERTURA WS-FS: " WS-FS
+                       PERFORM DECODE-FS-PROCEDURE
+               DISPLAY WS-FS-TEXTO
                        CLOSE ARQ-FILMES
                        DISPLAY FILEERROSCREEN
                        ACCEPT INUTIL AT LINE 04 COL 01
                        GO TO MAIN-PROCEDURE
                    END-IF
-                   MOVE ZEROES TO FCOD
+                   DISPLAY "GERAR RELATORIO EM ARQUIVO? (S/N): "
+                       AT LINE 20 COL 01
+                   ACCEPT DCONF AT LINE 20 COL 38
+                   PERFORM CHECKPOINT-ABRIR-PROCEDURE
+                   MOVE "1" TO CKTIPO
+                   PERFORM CHECKPOINT-LER-PROCEDURE
+                   IF WS-CK-FOUND = "S"
+                       MOVE CKCHAVE TO FCOD
+                   ELSE
+                       MOVE ZEROES TO FCOD
+                   END-IF
+                   IF DCONF = "S" OR DCONF = "s"
+                       IF WS-CK-FOUND = "S"
+                           OPEN EXTEND ARQ-RELATORIO
+                           IF WS-FS = "35"
+                               OPEN OUTPUT ARQ-RELATORIO
+                           END-IF
+                       ELSE
+                           OPEN OUTPUT ARQ-RELATORIO
+                       END-IF
+                   END-IF
+                   MOVE ZERO TO WS-CK-CNT
                    START ARQ-FILMES KEY IS GREATER THAN FCOD
                        INVALID KEY DISPLAY "ERRO" AT LINE 20 COL 01
                    END-START
@@ -144,25 +686,67 @@
                    END-READ
                    PERFORM UNTIL WS-EOF = "Y"
                        MOVE FCOD TO WS-FCOD
+                       MOVE FCOPIA TO WS-FCOPIA
                        MOVE FNOME TO WS-FNOME
+                       MOVE FCATEGORIA TO WS-FCATEGORIA
+                       MOVE FFAIXA-ETARIA TO WS-FFAIXA-ETARIA
                        MOVE FSIN TO WS-FSIN
-                       DISPLAY DADOSFILME
-                       ACCEPT INUTIL AT LINE 07 COL 03
+                       IF DCONF = "S" OR DCONF = "s"
+                           MOVE SPACES TO WS-LINHA
+                           STRING FCOD FCOPIA " " FNOME " " FCATEGORIA
+                               DELIMITED BY SIZE INTO WS-LINHA
+                           WRITE REG-RELATORIO FROM WS-LINHA
+                       ELSE
+                           DISPLAY DADOSFILME
+                           ACCEPT INUTIL AT LINE 06 COL 03
+                       END-IF
+                       ADD 1 TO WS-CK-CNT
+                       IF FUNCTION MOD(WS-CK-CNT, WS-CK-INTERVALO) = 0
+                           MOVE FCOD TO WS-CK-NOVO-VALOR
+                           PERFORM CHECKPOINT-GRAVAR-PROCEDURE
+                       END-IF
                        READ ARQ-FILMES NEXT RECORD
                            AT END MOVE "Y" TO WS-EOF
                        END-READ
                    END-PERFORM
+                   PERFORM CHECKPOINT-LIMPAR-PROCEDURE
+                   CLOSE ARQ-CHECKPNT
+                   IF DCONF = "S" OR DCONF = "s"
+                       CLOSE ARQ-RELATORIO
+                   END-IF
                    CLOSE ARQ-FILMES
                WHEN 2
                    OPEN INPUT ARQ-CLIENTES
                    IF WS-FS <> 0
-                       DISPLAY "ERRO NA ABERTURA WS-FS: " WS-FS
+                       PERFORM DECODE-FS-PROCEDURE
+               DISPLAY WS-FS-TEXTO
                        CLOSE ARQ-CLIENTES
                        DISPLAY FILEERROSCREEN
                        ACCEPT INUTIL AT LINE 04 COL 01
                        GO TO MAIN-PROCEDURE
                    END-IF
-                   MOVE ZEROES TO CCPF
+                   DISPLAY "GERAR RELATORIO EM ARQUIVO? (S/N): "
+                       AT LINE 20 COL 01
+                   ACCEPT DCONF AT LINE 20 COL 38
+                   PERFORM CHECKPOINT-ABRIR-PROCEDURE
+                   MOVE "2" TO CKTIPO
+                   PERFORM CHECKPOINT-LER-PROCEDURE
+                   IF WS-CK-FOUND = "S"
+                       MOVE CKCHAVE TO CCPF
+                   ELSE
+                       MOVE ZEROES TO CCPF
+                   END-IF
+                   IF DCONF = "S" OR DCONF = "s"
+                       IF WS-CK-FOUND = "S"
+                           OPEN EXTEND ARQ-RELATORIO
+                           IF WS-FS = "35"
+                               OPEN OUTPUT ARQ-RELATORIO
+                           END-IF
+                       ELSE
+                           OPEN OUTPUT ARQ-RELATORIO
+                       END-IF
+                   END-IF
+                   MOVE ZERO TO WS-CK-CNT
                    START ARQ-CLIENTES KEY IS GREATER THAN CCPF
                        INVALID KEY DISPLAY "ERRO" AT LINE 20 COL 01
                    END-START
@@ -179,17 +763,41 @@
                        MOVE CBAI TO WS-CBAI
                        MOVE CCID TO WS-CCID
                        MOVE CUF TO WS-CUF
-                       DISPLAY DADOSCLIENTE
-                       ACCEPT INUTIL AT LINE 12 COL 03
+                       MOVE CTEL TO WS-CTEL
+                       MOVE CEMAIL TO WS-CEMAIL
+                       MOVE CTIPO TO WS-CTIPO
+                       MOVE CCNPJ TO WS-CCNPJ
+                       IF DCONF = "S" OR DCONF = "s"
+                           MOVE SPACES TO WS-LINHA
+                           STRING CCPF " " CNOME " " CTEL " " CEMAIL
+                               DELIMITED BY SIZE INTO WS-LINHA
+                           WRITE REG-RELATORIO FROM WS-LINHA
+                       ELSE
+                           PERFORM FORMATA-CCPF-PROCEDURE
+                           PERFORM FORMATA-CCNPJ-PROCEDURE
+                           DISPLAY DADOSCLIENTE
+                           ACCEPT INUTIL AT LINE 14 COL 03
+                       END-IF
+                       ADD 1 TO WS-CK-CNT
+                       IF FUNCTION MOD(WS-CK-CNT, WS-CK-INTERVALO) = 0
+                           MOVE CCPF TO WS-CK-NOVO-VALOR
+                           PERFORM CHECKPOINT-GRAVAR-PROCEDURE
+                       END-IF
                        READ ARQ-CLIENTES NEXT RECORD
                            AT END MOVE "Y" TO WS-EOF
                        END-READ
                    END-PERFORM
+                   PERFORM CHECKPOINT-LIMPAR-PROCEDURE
+                   CLOSE ARQ-CHECKPNT
+                   IF DCONF = "S" OR DCONF = "s"
+                       CLOSE ARQ-RELATORIO
+                   END-IF
                    CLOSE ARQ-CLIENTES
                WHEN 3
                    OPEN INPUT ARQ-FILMES
                    IF WS-FS <> 0
-                       DISPLAY "ERRO NA ABERTURA WS-FS: " WS-FS
+                       PERFORM DECODE-FS-PROCEDURE
+               DISPLAY WS-FS-TEXTO
                        CLOSE ARQ-FILMES
                        DISPLAY FILEERROSCREEN
                        ACCEPT INUTIL AT LINE 04 COL 01
@@ -197,13 +805,35 @@
                    END-IF
                    OPEN INPUT ARQ-CLIENTES
                    IF WS-FS <> 0
-                       DISPLAY "ERRO NA ABERTURA WS-FS: " WS-FS
+                       PERFORM DECODE-FS-PROCEDURE
+               DISPLAY WS-FS-TEXTO
                        CLOSE ARQ-CLIENTES
                        DISPLAY FILEERROSCREEN
                        ACCEPT INUTIL AT LINE 04 COL 01
                        GO TO MAIN-PROCEDURE
                    END-IF
-                   MOVE ZEROES TO FCOD
+                   DISPLAY "GERAR RELATORIO EM ARQUIVO? (S/N): "
+                       AT LINE 20 COL 01
+                   ACCEPT DCONF AT LINE 20 COL 38
+                   PERFORM CHECKPOINT-ABRIR-PROCEDURE
+                   MOVE "3" TO CKTIPO
+                   PERFORM CHECKPOINT-LER-PROCEDURE
+                   IF WS-CK-FOUND = "S"
+                       MOVE CKCHAVE TO FCOD
+                   ELSE
+                       MOVE ZEROES TO FCOD
+                   END-IF
+                   IF DCONF = "S" OR DCONF = "s"
+                       IF WS-CK-FOUND = "S"
+                           OPEN EXTEND ARQ-RELATORIO
+                           IF WS-FS = "35"
+                               OPEN OUTPUT ARQ-RELATORIO
+                           END-IF
+                       ELSE
+                           OPEN OUTPUT ARQ-RELATORIO
+                       END-IF
+                   END-IF
+                   MOVE ZERO TO WS-CK-CNT
                    START ARQ-FILMES KEY IS GREATER THAN FCOD
                        INVALID KEY DISPLAY "ERRO" AT LINE 20 COL 01
                    END-START
@@ -213,6 +843,7 @@
                    END-READ
                    PERFORM UNTIL WS-EOF = "Y"
                        MOVE FCOD TO WS-FCOD
+                       MOVE FCOPIA TO WS-FCOPIA
                        MOVE FNOME TO WS-FNOME
                        MOVE FSIN TO WS-FSIN
                        MOVE FACPF TO WS-FACPF
@@ -222,26 +853,763 @@
                                NOT INVALID KEY READ ARQ-CLIENTES
                            END-START
                            MOVE CNOME TO WS-CNOME
-                           DISPLAY ALUGADO
-                           ACCEPT INUTIL AT LINE 09 COL 03
+                           IF DCONF = "S" OR DCONF = "s"
+                               MOVE SPACES TO WS-LINHA
+                               STRING FCOD FCOPIA " " FNOME " " CNOME
+                                   " " FACPF
+                                   DELIMITED BY SIZE INTO WS-LINHA
+                               WRITE REG-RELATORIO FROM WS-LINHA
+                           ELSE
+                               PERFORM FORMATA-FACPF-PROCEDURE
+                               DISPLAY ALUGADO
+                               ACCEPT INUTIL AT LINE 09 COL 03
+                           END-IF
+                       END-IF
+                       ADD 1 TO WS-CK-CNT
+                       IF FUNCTION MOD(WS-CK-CNT, WS-CK-INTERVALO) = 0
+                           MOVE FCOD TO WS-CK-NOVO-VALOR
+                           PERFORM CHECKPOINT-GRAVAR-PROCEDURE
                        END-IF
                        READ ARQ-FILMES NEXT RECORD
                            AT END MOVE "Y" TO WS-EOF
                        END-READ
                    END-PERFORM
+                   PERFORM CHECKPOINT-LIMPAR-PROCEDURE
+                   CLOSE ARQ-CHECKPNT
+                   IF DCONF = "S" OR DCONF = "s"
+                       CLOSE ARQ-RELATORIO
+                   END-IF
                    DISPLAY BLANK-SCREEN
                    DISPLAY "NÃO HÁ MAIS FILMES ALUGADOS"
                    ACCEPT INUTIL AT LINE 04 COL 01
                    CLOSE ARQ-FILMES
                    CLOSE ARQ-CLIENTES
                WHEN 4
+                   OPEN INPUT ARQ-FILMES
+                   IF WS-FS <> 0
+                       PERFORM DECODE-FS-PROCEDURE
+               DISPLAY WS-FS-TEXTO
+                       CLOSE ARQ-FILMES
+                       DISPLAY FILEERROSCREEN
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                       GO TO MAIN-PROCEDURE
+                   END-IF
+                   DISPLAY BUSCA
+                   ACCEPT BUSCA
+                   MOVE FUNCTION TRIM(WS-BUSCA) TO WS-BUSCA
+                   COMPUTE WS-BUSCA-LEN = FUNCTION LENGTH
+                       (FUNCTION TRIM(WS-BUSCA))
+                   MOVE ZEROES TO FCOD
+                   START ARQ-FILMES KEY IS GREATER THAN FCOD
+                       INVALID KEY DISPLAY "ERRO" AT LINE 20 COL 01
+                   END-START
+                   READ ARQ-FILMES NEXT RECORD
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END MOVE "N" TO WS-EOF
+                   END-READ
+                   PERFORM UNTIL WS-EOF = "Y"
+                       MOVE ZERO TO WS-CONTADOR
+                       INSPECT FNOME TALLYING WS-CONTADOR
+                           FOR ALL WS-BUSCA (1:WS-BUSCA-LEN)
+                       IF WS-CONTADOR > 0
+                           MOVE FCOD TO WS-FCOD
+                           MOVE FCOPIA TO WS-FCOPIA
+                           MOVE FNOME TO WS-FNOME
+                           MOVE FCATEGORIA TO WS-FCATEGORIA
+                           MOVE FFAIXA-ETARIA TO WS-FFAIXA-ETARIA
+                           MOVE FSIN TO WS-FSIN
+                           DISPLAY DADOSFILME
+                           ACCEPT INUTIL AT LINE 06 COL 03
+                       END-IF
+                       READ ARQ-FILMES NEXT RECORD
+                           AT END MOVE "Y" TO WS-EOF
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARQ-FILMES
+               WHEN 5
+                   OPEN INPUT ARQ-CLIENTES
+                   IF WS-FS <> 0
+                       PERFORM DECODE-FS-PROCEDURE
+               DISPLAY WS-FS-TEXTO
+                       CLOSE ARQ-CLIENTES
+                       DISPLAY FILEERROSCREEN
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                       GO TO MAIN-PROCEDURE
+                   END-IF
+                   DISPLAY BUSCA
+                   ACCEPT BUSCA
+                   MOVE FUNCTION TRIM(WS-BUSCA) TO WS-BUSCA
+                   COMPUTE WS-BUSCA-LEN = FUNCTION LENGTH
+                       (FUNCTION TRIM(WS-BUSCA))
+                   MOVE ZEROES TO CCPF
+                   START ARQ-CLIENTES KEY IS GREATER THAN CCPF
+                       INVALID KEY DISPLAY "ERRO" AT LINE 20 COL 01
+                   END-START
+                   READ ARQ-CLIENTES NEXT RECORD
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END MOVE "N" TO WS-EOF
+                   END-READ
+                   PERFORM UNTIL WS-EOF = "Y"
+                       MOVE ZERO TO WS-CONTADOR
+                       INSPECT CNOME TALLYING WS-CONTADOR
+                           FOR ALL WS-BUSCA (1:WS-BUSCA-LEN)
+                       IF WS-CONTADOR > 0
+                           MOVE CCPF TO WS-CCPF
+                           MOVE CNOME TO WS-CNOME
+                           MOVE CCEP TO WS-CCEP
+                           MOVE CRUA TO WS-CRUA
+                           MOVE CNUM TO WS-CNUM
+                           MOVE CBAI TO WS-CBAI
+                           MOVE CCID TO WS-CCID
+                           MOVE CUF TO WS-CUF
+                           MOVE CTEL TO WS-CTEL
+                           MOVE CEMAIL TO WS-CEMAIL
+                           MOVE CTIPO TO WS-CTIPO
+                           MOVE CCNPJ TO WS-CCNPJ
+                           PERFORM FORMATA-CCPF-PROCEDURE
+                           PERFORM FORMATA-CCNPJ-PROCEDURE
+                           DISPLAY DADOSCLIENTE
+                           ACCEPT INUTIL AT LINE 14 COL 03
+                       END-IF
+                       READ ARQ-CLIENTES NEXT RECORD
+                           AT END MOVE "Y" TO WS-EOF
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARQ-CLIENTES
+               WHEN 6
+                   OPEN INPUT ARQ-FILMES
+                   IF WS-FS <> 0
+                       PERFORM DECODE-FS-PROCEDURE
+               DISPLAY WS-FS-TEXTO
+                       CLOSE ARQ-FILMES
+                       DISPLAY FILEERROSCREEN
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                       GO TO MAIN-PROCEDURE
+                   END-IF
+                   DISPLAY BUSCACAT
+                   ACCEPT BUSCACAT
+                   MOVE ZEROES TO FCOD
+                   START ARQ-FILMES KEY IS GREATER THAN FCOD
+                       INVALID KEY DISPLAY "ERRO" AT LINE 20 COL 01
+                   END-START
+                   READ ARQ-FILMES NEXT RECORD
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END MOVE "N" TO WS-EOF
+                   END-READ
+                   PERFORM UNTIL WS-EOF = "Y"
+                       IF FCATEGORIA = WS-FCATEGORIA
+                           MOVE FCOD TO WS-FCOD
+                           MOVE FCOPIA TO WS-FCOPIA
+                           MOVE FNOME TO WS-FNOME
+                           MOVE FFAIXA-ETARIA TO WS-FFAIXA-ETARIA
+                           MOVE FSIN TO WS-FSIN
+                           DISPLAY DADOSFILME
+                           ACCEPT INUTIL AT LINE 06 COL 03
+                       END-IF
+                       READ ARQ-FILMES NEXT RECORD
+                           AT END MOVE "Y" TO WS-EOF
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARQ-FILMES
+               WHEN 7
+                   OPEN INPUT ARQ-FILMES
+                   IF WS-FS <> 0
+                       PERFORM DECODE-FS-PROCEDURE
+               DISPLAY WS-FS-TEXTO
+                       CLOSE ARQ-FILMES
+                       DISPLAY FILEERROSCREEN
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                       GO TO MAIN-PROCEDURE
+                   END-IF
+                   ACCEPT WS-HOJE FROM DATE YYYYMMDD
+                   COMPUTE WS-JULIANO-HOJE =
+                       FUNCTION INTEGER-OF-DATE (WS-HOJE)
+                   MOVE ZERO TO WS-ATRASO-CNT
+                   MOVE ZEROES TO FCOD
+                   START ARQ-FILMES KEY IS GREATER THAN FCOD
+                       INVALID KEY DISPLAY "ERRO" AT LINE 20 COL 01
+                   END-START
+                   READ ARQ-FILMES NEXT RECORD
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END MOVE "N" TO WS-EOF
+                   END-READ
+                   PERFORM UNTIL WS-EOF = "Y"
+                       IF FACPF <> ZEROES AND FDTDEV <> ZEROES
+                           COMPUTE WS-JULIANO-VENC =
+                               FUNCTION INTEGER-OF-DATE (FDTDEV)
+                           IF WS-JULIANO-VENC < WS-JULIANO-HOJE
+                               AND WS-ATRASO-CNT < 500
+                               COMPUTE WS-ATRASO-CNT = WS-ATRASO-CNT + 1
+                               MOVE FCOD TO WS-AT-FCOD (WS-ATRASO-CNT)
+                               MOVE FCOPIA TO
+                                   WS-AT-FCOPIA (WS-ATRASO-CNT)
+                               MOVE FNOME TO WS-AT-FNOME (WS-ATRASO-CNT)
+                               MOVE FACPF TO
+                                   WS-AT-FACPF (WS-ATRASO-CNT)
+                               COMPUTE WS-AT-DIAS (WS-ATRASO-CNT) =
+                                   WS-JULIANO-HOJE - WS-JULIANO-VENC
+                           END-IF
+                       END-IF
+                       READ ARQ-FILMES NEXT RECORD
+                           AT END MOVE "Y" TO WS-EOF
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARQ-FILMES
+                   PERFORM VARYING WS-AT-I FROM 1 BY 1
+                       UNTIL WS-AT-I > WS-ATRASO-CNT - 1
+                       PERFORM VARYING WS-AT-J FROM 1 BY 1
+                           UNTIL WS-AT-J > WS-ATRASO-CNT - WS-AT-I
+                           IF WS-AT-DIAS (WS-AT-J) <
+                               WS-AT-DIAS (WS-AT-J + 1)
+                               MOVE WS-ATRASO-REG (WS-AT-J) TO WS-AT-TMP
+                               MOVE WS-ATRASO-REG (WS-AT-J + 1)
+                                   TO WS-ATRASO-REG (WS-AT-J)
+                               MOVE WS-AT-TMP TO
+                                   WS-ATRASO-REG (WS-AT-J + 1)
+                           END-IF
+                       END-PERFORM
+                   END-PERFORM
+                   IF WS-ATRASO-CNT = 0
+                       DISPLAY BLANK-SCREEN
+                       DISPLAY "NENHUM FILME EM ATRASO"
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                   ELSE
+                       PERFORM VARYING WS-AT-I FROM 1 BY 1
+                           UNTIL WS-AT-I > WS-ATRASO-CNT
+                           MOVE WS-AT-FCOD (WS-AT-I) TO WS-FCOD
+                           MOVE WS-AT-FCOPIA (WS-AT-I) TO WS-FCOPIA
+                           MOVE WS-AT-FNOME (WS-AT-I) TO WS-FNOME
+                           MOVE WS-AT-FACPF (WS-AT-I) TO WS-FACPF
+                           MOVE WS-AT-DIAS (WS-AT-I) TO WS-DIAS-ATRASO
+                           PERFORM FORMATA-FACPF-PROCEDURE
+                           DISPLAY ATRASADO
+                           ACCEPT INUTIL AT LINE 07 COL 03
+                       END-PERFORM
+                   END-IF
+               WHEN 8
+                   DISPLAY DATAREL
+                   ACCEPT DATAREL
+                   COMPUTE WS-REL-JULIANO =
+                       FUNCTION INTEGER-OF-DATE (WS-REL-DATA)
+                   MOVE ZERO TO WS-REL-ALUG
+                   MOVE ZERO TO WS-REL-DEV
+                   MOVE ZERO TO WS-REL-MULTAS
+                   OPEN INPUT ARQ-HISTORICO
+                   IF WS-FS <> 0
+                       PERFORM DECODE-FS-PROCEDURE
+               DISPLAY WS-FS-TEXTO
+                       DISPLAY FILEERROSCREEN
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                       GO TO MAIN-PROCEDURE
+                   END-IF
+                   READ ARQ-HISTORICO NEXT RECORD
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END MOVE "N" TO WS-EOF
+                   END-READ
+                   PERFORM UNTIL WS-EOF = "Y"
+                       COMPUTE WS-REL-JULIANO-H =
+                           FUNCTION INTEGER-OF-DATE (HDATA)
+                       IF WS-REL-JULIANO-H = WS-REL-JULIANO
+                           IF HTIPO = "A"
+                               COMPUTE WS-REL-ALUG = WS-REL-ALUG + 1
+                           END-IF
+                           IF HTIPO = "D"
+                               COMPUTE WS-REL-DEV = WS-REL-DEV + 1
+                               COMPUTE WS-REL-MULTAS =
+                                   WS-REL-MULTAS + HMULTA
+                           END-IF
+                       END-IF
+                       READ ARQ-HISTORICO NEXT RECORD
+                           AT END MOVE "Y" TO WS-EOF
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARQ-HISTORICO
+                   DISPLAY FECHAMENTO
+                   ACCEPT INUTIL AT LINE 09 COL 03
+               WHEN 9
+                   MOVE ZERO TO WS-RENT-TOTAL
+                   OPEN INPUT ARQ-HISTORICO
+                   IF WS-FS <> 0
+                       PERFORM DECODE-FS-PROCEDURE
+               DISPLAY WS-FS-TEXTO
+                       DISPLAY FILEERROSCREEN
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                       GO TO MAIN-PROCEDURE
+                   END-IF
+                   READ ARQ-HISTORICO NEXT RECORD
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END MOVE "N" TO WS-EOF
+                   END-READ
+                   PERFORM UNTIL WS-EOF = "Y"
+                       IF HTIPO = "A"
+                           MOVE "N" TO WS-RENT-FOUND
+                           PERFORM VARYING WS-RENT-I FROM 1 BY 1
+                               UNTIL WS-RENT-I > WS-RENT-TOTAL
+                               IF WS-RENT-FCOD (WS-RENT-I) = HCOD
+                                   COMPUTE WS-RENT-QTD (WS-RENT-I) =
+                                       WS-RENT-QTD (WS-RENT-I) + 1
+                                   MOVE "S" TO WS-RENT-FOUND
+                               END-IF
+                           END-PERFORM
+                           IF WS-RENT-FOUND = "N"
+                               AND WS-RENT-TOTAL < 500
+                               COMPUTE WS-RENT-TOTAL = WS-RENT-TOTAL + 1
+                               MOVE HCOD TO WS-RENT-FCOD (WS-RENT-TOTAL)
+                               MOVE 1 TO WS-RENT-QTD (WS-RENT-TOTAL)
+                           END-IF
+                       END-IF
+                       READ ARQ-HISTORICO NEXT RECORD
+                           AT END MOVE "Y" TO WS-EOF
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARQ-HISTORICO
+                   PERFORM VARYING WS-RENT-I FROM 1 BY 1
+                       UNTIL WS-RENT-I > WS-RENT-TOTAL - 1
+                       PERFORM VARYING WS-RENT-J FROM 1 BY 1
+                           UNTIL WS-RENT-J > WS-RENT-TOTAL - WS-RENT-I
+                           IF WS-RENT-QTD (WS-RENT-J) <
+                               WS-RENT-QTD (WS-RENT-J + 1)
+                               MOVE WS-RENT-REG (WS-RENT-J)
+                                   TO WS-RENT-TMP
+                               MOVE WS-RENT-REG (WS-RENT-J + 1)
+                                   TO WS-RENT-REG (WS-RENT-J)
+                               MOVE WS-RENT-TMP TO
+                                   WS-RENT-REG (WS-RENT-J + 1)
+                           END-IF
+                       END-PERFORM
+                   END-PERFORM
+                   OPEN INPUT ARQ-FILMES
+                   MOVE ZERO TO WS-RENT-SHOWN
+                   PERFORM VARYING WS-RENT-I FROM 1 BY 1
+                       UNTIL WS-RENT-I > WS-RENT-TOTAL
+                       OR WS-RENT-SHOWN = 10
+                       MOVE WS-RENT-FCOD (WS-RENT-I) TO FCOD
+                       MOVE ZEROES TO FCOPIA
+                       START ARQ-FILMES KEY IS
+                           NOT LESS THAN FCHAVE
+                           INVALID KEY DISPLAY "ERRO" AT LINE 20 COL 01
+                       END-START
+                       READ ARQ-FILMES
+                       MOVE FCOD TO WS-FCOD
+                       MOVE FNOME TO WS-FNOME
+                       MOVE WS-RENT-QTD (WS-RENT-I) TO WS-RENT-QTD-TELA
+                       DISPLAY MAISALUG
+                       ACCEPT INUTIL AT LINE 06 COL 03
+                       COMPUTE WS-RENT-SHOWN = WS-RENT-SHOWN + 1
+                   END-PERFORM
+                   MOVE ZEROES TO FCOD
+                   MOVE "S" TO WS-NR-PRIMEIRO
+                   START ARQ-FILMES KEY IS GREATER THAN FCOD
+                       INVALID KEY MOVE "Y" TO WS-EOF
+                       NOT INVALID KEY MOVE "N" TO WS-EOF
+                   END-START
+                   PERFORM UNTIL WS-EOF = "Y"
+                       READ ARQ-FILMES NEXT RECORD
+                           AT END MOVE "Y" TO WS-EOF
+                       END-READ
+                       IF WS-EOF = "N"
+                           IF WS-NR-PRIMEIRO = "S"
+                               OR FCOD <> WS-NR-FCOD-ANT
+                               MOVE "N" TO WS-NR-PRIMEIRO
+                               MOVE FCOD TO WS-NR-FCOD-ANT
+                               MOVE "N" TO WS-RENT-FOUND
+                               PERFORM VARYING WS-RENT-I FROM 1 BY 1
+                                   UNTIL WS-RENT-I > WS-RENT-TOTAL
+                                   IF WS-RENT-FCOD (WS-RENT-I) = FCOD
+                                       MOVE "S" TO WS-RENT-FOUND
+                                   END-IF
+                               END-PERFORM
+                               IF WS-RENT-FOUND = "N"
+                                   MOVE FCOD TO WS-FCOD
+                                   MOVE FNOME TO WS-FNOME
+                                   DISPLAY NUNCALUG
+                                   ACCEPT INUTIL AT LINE 06 COL 03
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-PERFORM
+                   CLOSE ARQ-FILMES
+               WHEN 10
+                   OPEN INPUT ARQ-FILMES
+                   IF WS-FS <> 0
+                       PERFORM DECODE-FS-PROCEDURE
+               DISPLAY WS-FS-TEXTO
+                       CLOSE ARQ-FILMES
+                       DISPLAY FILEERROSCREEN
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                       GO TO MAIN-PROCEDURE
+                   END-IF
+                   MOVE ZERO TO WS-VAL-TOTAL
+                   MOVE ZERO TO WS-VAL-ALUGADO
+                   MOVE ZEROES TO FCOD
+                   START ARQ-FILMES KEY IS GREATER THAN FCOD
+                       INVALID KEY DISPLAY "ERRO" AT LINE 20 COL 01
+                   END-START
+                   READ ARQ-FILMES NEXT RECORD
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END MOVE "N" TO WS-EOF
+                   END-READ
+                   PERFORM UNTIL WS-EOF = "Y"
+                       ADD FCUSTO TO WS-VAL-TOTAL
+                       IF FACPF <> ZEROES
+                           ADD FCUSTO TO WS-VAL-ALUGADO
+                       END-IF
+                       READ ARQ-FILMES NEXT RECORD
+                           AT END MOVE "Y" TO WS-EOF
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARQ-FILMES
+                   DISPLAY AVALIACAO
+                   ACCEPT INUTIL AT LINE 04 COL 01
+               WHEN 11
+                   OPEN INPUT ARQ-HISTORICO
+                   IF WS-FS <> 0
+                       PERFORM DECODE-FS-PROCEDURE
+               DISPLAY WS-FS-TEXTO
+                       DISPLAY FILEERROSCREEN
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                       GO TO MAIN-PROCEDURE
+                   END-IF
+                   ACCEPT WS-HOJE FROM DATE YYYYMMDD
+                   COMPUTE WS-JULIANO-HOJE =
+                       FUNCTION INTEGER-OF-DATE (WS-HOJE)
+                   COMPUTE WS-JULIANO-CORTE =
+                       WS-JULIANO-HOJE - (WS-MESES-INATIV * 30)
+                   MOVE ZERO TO WS-ULT-TOTAL
+                   READ ARQ-HISTORICO NEXT RECORD
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END MOVE "N" TO WS-EOF
+                   END-READ
+                   PERFORM UNTIL WS-EOF = "Y"
+                       IF HTIPO = "A"
+                           MOVE "N" TO WS-ULT-FOUND
+                           PERFORM VARYING WS-ULT-I FROM 1 BY 1
+                               UNTIL WS-ULT-I > WS-ULT-TOTAL
+                               IF WS-ULT-FCOD (WS-ULT-I) = HCOD
+                                   IF HDATA > WS-ULT-DATA (WS-ULT-I)
+                                       MOVE HDATA TO
+                                           WS-ULT-DATA (WS-ULT-I)
+                                   END-IF
+                                   MOVE "S" TO WS-ULT-FOUND
+                               END-IF
+                           END-PERFORM
+                           IF WS-ULT-FOUND = "N"
+                               AND WS-ULT-TOTAL < 500
+                               COMPUTE WS-ULT-TOTAL = WS-ULT-TOTAL + 1
+                               MOVE HCOD TO WS-ULT-FCOD (WS-ULT-TOTAL)
+                               MOVE HDATA TO WS-ULT-DATA (WS-ULT-TOTAL)
+                           END-IF
+                       END-IF
+                       READ ARQ-HISTORICO NEXT RECORD
+                           AT END MOVE "Y" TO WS-EOF
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARQ-HISTORICO
+                   OPEN INPUT ARQ-FILMES
+                   MOVE ZEROES TO FCOD
+                   MOVE "S" TO WS-NR-PRIMEIRO
+                   START ARQ-FILMES KEY IS GREATER THAN FCOD
+                       INVALID KEY MOVE "Y" TO WS-EOF
+                       NOT INVALID KEY MOVE "N" TO WS-EOF
+                   END-START
+                   PERFORM UNTIL WS-EOF = "Y"
+                       READ ARQ-FILMES NEXT RECORD
+                           AT END MOVE "Y" TO WS-EOF
+                       END-READ
+                       IF WS-EOF = "N"
+                           IF WS-NR-PRIMEIRO = "S"
+                               OR FCOD <> WS-NR-FCOD-ANT
+                               MOVE "N" TO WS-NR-PRIMEIRO
+                               MOVE FCOD TO WS-NR-FCOD-ANT
+                               MOVE "N" TO WS-ULT-FOUND
+                               MOVE ZEROES TO WS-ULT-DATA (1)
+                               PERFORM VARYING WS-ULT-I FROM 1 BY 1
+                                   UNTIL WS-ULT-I > WS-ULT-TOTAL
+                                   IF WS-ULT-FCOD (WS-ULT-I) = FCOD
+                                       MOVE "S" TO WS-ULT-FOUND
+                                       COMPUTE WS-JULIANO =
+                                           FUNCTION INTEGER-OF-DATE
+                                           (WS-ULT-DATA (WS-ULT-I))
+                                       IF WS-JULIANO > WS-JULIANO-CORTE
+                                           MOVE "P" TO WS-ULT-FOUND
+                                       END-IF
+                                   END-IF
+                               END-PERFORM
+                               IF WS-ULT-FOUND <> "P"
+                                   MOVE FCOD TO WS-FCOD
+                                   MOVE FNOME TO WS-FNOME
+                                   MOVE ZEROES TO WS-ULT-DATA (1)
+                                   PERFORM VARYING WS-ULT-I FROM 1 BY 1
+                                       UNTIL WS-ULT-I > WS-ULT-TOTAL
+                                       IF WS-ULT-FCOD (WS-ULT-I) = FCOD
+                                           MOVE WS-ULT-DATA (WS-ULT-I)
+                                               TO WS-ULT-DATA (1)
+                                       END-IF
+                                   END-PERFORM
+                                   DISPLAY ESTPARADO
+                                   ACCEPT INUTIL AT LINE 07 COL 03
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-PERFORM
+                   CLOSE ARQ-FILMES
+               WHEN 12
+                   DISPLAY EXTRATO
+                   ACCEPT EXTRATO
+                   PERFORM UNTIL SCLIENTE <> ZEROES
+                       DISPLAY BLANK-SCREEN
+                       DISPLAY "CPF DO CLIENTE INVALIDO! DIGITE"
+                       DISPLAY "NOVAMENTE."
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                       DISPLAY EXTRATO
+                       ACCEPT EXTRATO
+                   END-PERFORM
+                   OPEN INPUT ARQ-CLIENTES
+                   IF WS-FS <> 0
+                       PERFORM DECODE-FS-PROCEDURE
+                       DISPLAY WS-FS-TEXTO
+                       CLOSE ARQ-CLIENTES
+                       DISPLAY FILEERROSCREEN
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                       GO TO MAIN-PROCEDURE
+                   END-IF
+                   MOVE SCLIENTE TO CCPF
+                   START ARQ-CLIENTES KEY IS EQUAL TO CCPF
+                       INVALID KEY
+                           DISPLAY BLANK-SCREEN
+                           DISPLAY "CLIENTE NAO CADASTRADO"
+                           ACCEPT INUTIL AT LINE 04 COL 01
+                           CLOSE ARQ-CLIENTES
+                           GO TO MAIN-PROCEDURE
+                   END-START
+                   READ ARQ-CLIENTES
+                   MOVE CNOME TO WS-CNOME
+                   MOVE CCPF TO WS-CCPF
+                   MOVE CCID TO WS-CCID
+                   MOVE CUF TO WS-CUF
+                   PERFORM FORMATA-CCPF-PROCEDURE
+                   CLOSE ARQ-CLIENTES
+                   PERFORM RECEBER-ABRIR-PROCEDURE
+                   MOVE SCLIENTE TO MRCPF
+                   PERFORM RECEBER-CONSULTAR-PROCEDURE
+                   CLOSE ARQ-RECEBER
+                   OPEN INPUT ARQ-HISTORICO
+                   MOVE ZERO TO WS-EXT-HIST-CNT
+                   READ ARQ-HISTORICO NEXT RECORD
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END MOVE "N" TO WS-EOF
+                   END-READ
+                   PERFORM UNTIL WS-EOF = "Y"
+                       IF HCPF = SCLIENTE AND HTIPO = "A"
+                           ADD 1 TO WS-EXT-HIST-CNT
+                       END-IF
+                       READ ARQ-HISTORICO NEXT RECORD
+                           AT END MOVE "Y" TO WS-EOF
+                       END-READ
+                   END-PERFORM
+                   CLOSE ARQ-HISTORICO
+                   DISPLAY EXTRATO2
+                   ACCEPT INUTIL AT LINE 09 COL 03
+                   OPEN INPUT ARQ-FILMES
+                   MOVE ZEROES TO FCOD
+                   START ARQ-FILMES KEY IS GREATER THAN FCOD
+                       INVALID KEY MOVE "Y" TO WS-EOF
+                       NOT INVALID KEY MOVE "N" TO WS-EOF
+                   END-START
+                   PERFORM UNTIL WS-EOF = "Y"
+                       READ ARQ-FILMES NEXT RECORD
+                           AT END MOVE "Y" TO WS-EOF
+                       END-READ
+                       IF WS-EOF = "N" AND FACPF = SCLIENTE
+                           MOVE FCOD TO WS-FCOD
+                           MOVE FCOPIA TO WS-FCOPIA
+                           MOVE FNOME TO WS-FNOME
+                           MOVE FSIN TO WS-FSIN
+                           MOVE FACPF TO WS-FACPF
+                           PERFORM FORMATA-FACPF-PROCEDURE
+                           DISPLAY ALUGADO
+                           ACCEPT INUTIL AT LINE 09 COL 03
+                       END-IF
+                   END-PERFORM
+                   CLOSE ARQ-FILMES
+               WHEN 13
                    GO TO MAIN-PROCEDURE
                WHEN OTHER
+                   MOVE "RELATORIOS-PROCEDURE" TO WS-DIAG-MENU
+                   PERFORM LOGA-OPCAO-INVALIDA-PROCEDURE
                    DISPLAY ERROSCREEN
                    ACCEPT INUTIL AT LINE 04 COL 01
                    GO TO RELATORIOS-PROCEDURE
            END-EVALUATE.
            GO TO MAIN-PROCEDURE.
+       CHECKPOINT-ABRIR-PROCEDURE.
+           OPEN I-O ARQ-CHECKPNT.
+           IF WS-FS = "35"
+               CLOSE ARQ-CHECKPNT
+               OPEN OUTPUT ARQ-CHECKPNT
+               CLOSE ARQ-CHECKPNT
+               OPEN I-O ARQ-CHECKPNT
+           END-IF.
+       CHECKPOINT-LER-PROCEDURE.
+           MOVE "N" TO WS-CK-FOUND.
+           READ ARQ-CHECKPNT
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "S" TO WS-CK-FOUND
+           END-READ.
+       CHECKPOINT-GRAVAR-PROCEDURE.
+           READ ARQ-CHECKPNT
+               INVALID KEY
+                   MOVE WS-CK-NOVO-VALOR TO CKCHAVE
+                   WRITE REG-CHECKPNT
+               NOT INVALID KEY
+                   MOVE WS-CK-NOVO-VALOR TO CKCHAVE
+                   REWRITE REG-CHECKPNT
+           END-READ.
+       CHECKPOINT-LIMPAR-PROCEDURE.
+           READ ARQ-CHECKPNT
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DELETE ARQ-CHECKPNT RECORD
+           END-READ.
+       RECEBER-ABRIR-PROCEDURE.
+           OPEN I-O ARQ-RECEBER.
+           IF WS-FS = "35"
+               CLOSE ARQ-RECEBER
+               OPEN OUTPUT ARQ-RECEBER
+               CLOSE ARQ-RECEBER
+               OPEN I-O ARQ-RECEBER
+           END-IF.
+       RECEBER-CONSULTAR-PROCEDURE.
+           MOVE "N" TO WS-MR-FOUND.
+           MOVE ZERO TO WS-MR-SALDO.
+           READ ARQ-RECEBER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "S" TO WS-MR-FOUND
+                   MOVE MRSALDO TO WS-MR-SALDO
+           END-READ.
+       RECEBER-LANCAR-PROCEDURE.
+           READ ARQ-RECEBER
+               INVALID KEY
+                   MOVE WS-MULTA TO MRSALDO
+                   WRITE REG-RECEBER
+               NOT INVALID KEY
+                   ADD WS-MULTA TO MRSALDO
+                   REWRITE REG-RECEBER
+           END-READ.
+       RECEBER-PAGAR-PROCEDURE.
+           READ ARQ-RECEBER
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO POSSUI DEBITO" AT LINE 20 COL 01
+               NOT INVALID KEY
+                   IF WS-MR-PAGTO > MRSALDO
+                       MOVE ZERO TO MRSALDO
+                   ELSE
+                       SUBTRACT WS-MR-PAGTO FROM MRSALDO
+                   END-IF
+                   REWRITE REG-RECEBER
+           END-READ.
+       DECODE-FS-PROCEDURE.
+           MOVE WS-FS TO WS-FS-SALVO.
+           EVALUATE WS-FS-SALVO
+               WHEN 10
+                   MOVE "FIM DE ARQUIVO" TO WS-FS-TEXTO
+               WHEN 21
+                   MOVE "CHAVE FORA DE SEQUENCIA" TO WS-FS-TEXTO
+               WHEN 22
+                   MOVE "CHAVE DUPLICADA" TO WS-FS-TEXTO
+               WHEN 23
+                   MOVE "REGISTRO NAO ENCONTRADO" TO WS-FS-TEXTO
+               WHEN 35
+                   MOVE "ARQUIVO NAO ENCONTRADO" TO WS-FS-TEXTO
+               WHEN 37
+                   MOVE "ORGANIZACAO INCOMPATIVEL" TO WS-FS-TEXTO
+               WHEN 39
+                   MOVE "ATRIBUTOS INCOMPATIVEIS" TO WS-FS-TEXTO
+               WHEN 41
+                   MOVE "ARQUIVO JA ABERTO" TO WS-FS-TEXTO
+               WHEN 42
+                   MOVE "ARQUIVO JA FECHADO" TO WS-FS-TEXTO
+               WHEN 46
+                   MOVE "LEITURA SEQUENCIAL INVALIDA" TO WS-FS-TEXTO
+               WHEN OTHER
+                   MOVE "ERRO DE ARQUIVO DESCONHECIDO" TO WS-FS-TEXTO
+           END-EVALUATE.
+           OPEN EXTEND ARQ-ERROLOG.
+           IF WS-FS = 0
+               MOVE SPACES TO WS-ERRO-LINHA
+               STRING "FS=" WS-FS-SALVO " " WS-FS-TEXTO
+                   DELIMITED BY SIZE INTO WS-ERRO-LINHA
+               WRITE REG-ERROLOG FROM WS-ERRO-LINHA
+           END-IF.
+           CLOSE ARQ-ERROLOG.
+           MOVE WS-FS-SALVO TO WS-FS.
+       LOGA-OPCAO-INVALIDA-PROCEDURE.
+           OPEN EXTEND ARQ-DIAG.
+           IF WS-FS = 0
+               MOVE SPACES TO WS-DIAG-LINHA
+               ACCEPT WS-HOJE FROM DATE YYYYMMDD
+               STRING WS-HOJE " " WS-DIAG-MENU
+                   " OPCAO INVALIDA=" OP
+                   DELIMITED BY SIZE INTO WS-DIAG-LINHA
+               END-STRING
+               WRITE REG-DIAG FROM WS-DIAG-LINHA
+           END-IF.
+           CLOSE ARQ-DIAG.
+       VALIDA-CPF-PROCEDURE.
+           MOVE WS-CCPF TO WS-CPF-LK.
+           CALL "CPF_Verify" USING WS-CPF-LK WS-CPF-VALIDO
+               WS-CPF-DV1 WS-CPF-DV2
+           END-CALL.
+       VALIDA-CNPJ-PROCEDURE.
+           MOVE WS-CCNPJ TO WS-CNPJ-LK.
+           CALL "CNPJ_Verify" USING WS-CNPJ-LK WS-CNPJ-VALIDO
+               WS-CNPJ-DV1 WS-CNPJ-DV2
+           END-CALL.
+       VALIDA-ENDERECO-PROCEDURE.
+           MOVE ZERO TO WS-UF-TALLY.
+           INSPECT WS-UF-VALIDAS TALLYING WS-UF-TALLY FOR ALL WS-CUF.
+           IF WS-CCEP = ZEROES OR WS-UF-TALLY = ZERO
+               MOVE "N" TO WS-ENDERECO-VALIDO
+           ELSE
+               MOVE "S" TO WS-ENDERECO-VALIDO
+           END-IF.
+       FORMATA-CCPF-PROCEDURE.
+           STRING WS-CCPF (1:3) DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  WS-CCPF (4:3) DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  WS-CCPF (7:3) DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-CCPF (10:2) DELIMITED BY SIZE
+                  INTO WS-CCPF-FMT
+           END-STRING.
+       FORMATA-CCNPJ-PROCEDURE.
+           STRING WS-CCNPJ (1:2) DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  WS-CCNPJ (3:3) DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  WS-CCNPJ (6:3) DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  WS-CCNPJ (9:4) DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-CCNPJ (13:2) DELIMITED BY SIZE
+                  INTO WS-CCNPJ-FMT
+           END-STRING.
+       FORMATA-FACPF-PROCEDURE.
+           STRING WS-FACPF (1:3) DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  WS-FACPF (4:3) DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  WS-FACPF (7:3) DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-FACPF (10:2) DELIMITED BY SIZE
+                  INTO WS-FACPF-FMT
+           END-STRING.
        GERENCIAR-PROCEDURE.
            DISPLAY GERENCIAR.
            ACCEPT GERENCIAR.
@@ -249,7 +1617,8 @@
                WHEN 1
                    OPEN EXTEND ARQ-CLIENTES
                    IF WS-FS <> 0
-                       DISPLAY "ERRO NA ABERTURA WS-FS: " WS-FS
+                       PERFORM DECODE-FS-PROCEDURE
+               DISPLAY WS-FS-TEXTO
                        CLOSE ARQ-CLIENTES
                        DISPLAY FILEERROSCREEN
                        ACCEPT INUTIL AT LINE 04 COL 01
@@ -257,6 +1626,38 @@
                    END-IF
                    DISPLAY CADCLIENTE
                    ACCEPT CADCLIENTE
+                   IF WS-CTIPO = "J" OR WS-CTIPO = "j"
+                       PERFORM VALIDA-CNPJ-PROCEDURE
+                       PERFORM UNTIL WS-CNPJ-VALIDO = "S"
+                           AND WS-CCNPJ <> ZEROES
+                           DISPLAY BLANK-SCREEN
+                           DISPLAY "CNPJ INVÁLIDO! DIGITE NOVAMENTE."
+                           ACCEPT INUTIL AT LINE 04 COL 01
+                           DISPLAY CADCLIENTE
+                           ACCEPT CADCLIENTE
+                           PERFORM VALIDA-CNPJ-PROCEDURE
+                       END-PERFORM
+                   ELSE
+                       PERFORM VALIDA-CPF-PROCEDURE
+                       PERFORM UNTIL WS-CPF-VALIDO = "S"
+                           AND WS-CCPF <> ZEROES
+                           DISPLAY BLANK-SCREEN
+                           DISPLAY "CPF INVÁLIDO! DIGITE NOVAMENTE."
+                           ACCEPT INUTIL AT LINE 04 COL 01
+                           DISPLAY CADCLIENTE
+                           ACCEPT CADCLIENTE
+                           PERFORM VALIDA-CPF-PROCEDURE
+                       END-PERFORM
+                   END-IF
+                   PERFORM VALIDA-ENDERECO-PROCEDURE
+                   PERFORM UNTIL WS-ENDERECO-VALIDO = "S"
+                       DISPLAY BLANK-SCREEN
+                       DISPLAY "CEP OU UF INVÁLIDO! DIGITE NOVAMENTE."
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                       DISPLAY CADCLIENTE
+                       ACCEPT CADCLIENTE
+                       PERFORM VALIDA-ENDERECO-PROCEDURE
+                   END-PERFORM
                    MOVE WS-CLIENTES TO REG-CLIENTES
                    WRITE REG-CLIENTES
                    CLOSE ARQ-CLIENTES
@@ -264,7 +1665,8 @@
                WHEN 2
                    OPEN EXTEND ARQ-FILMES
                    IF WS-FS <> 0
-                       DISPLAY "ERRO NA ABERTURA WS-FS: " WS-FS
+                       PERFORM DECODE-FS-PROCEDURE
+               DISPLAY WS-FS-TEXTO
                        CLOSE ARQ-FILMES
                        DISPLAY FILEERROSCREEN
                        ACCEPT INUTIL AT LINE 04 COL 01
@@ -272,14 +1674,220 @@
                    END-IF
                    DISPLAY CADFILME
                    ACCEPT CADFILME
-                   MOVE ZEROES TO WS-FACPF
-                   MOVE WS-FILMES TO REG-FILMES
+                   PERFORM UNTIL WS-FCOD <> ZEROES
+                       DISPLAY BLANK-SCREEN
+                       DISPLAY "CODIGO INVALIDO! DIGITE NOVAMENTE."
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                       DISPLAY CADFILME
+                       ACCEPT CADFILME
+                   END-PERFORM
+                   MOVE WS-FCOD TO FCOD
+                   MOVE WS-FCOPIA TO FCOPIA
+                   MOVE WS-FNOME TO FNOME
+                   MOVE WS-FCATEGORIA TO FCATEGORIA
+                   MOVE WS-FFAIXA-ETARIA TO FFAIXA-ETARIA
+                   MOVE WS-FSIN TO FSIN
+                   MOVE WS-FCUSTO TO FCUSTO
+                   MOVE ZEROES TO FACPF
+                   MOVE ZEROES TO FDTALUG
+                   MOVE ZEROES TO FDTDEV
                    WRITE REG-FILMES
                    CLOSE ARQ-FILMES
                    GO TO MAIN-PROCEDURE
                WHEN 3
+                   OPEN I-O ARQ-CLIENTES
+                   IF WS-FS <> 0
+                       PERFORM DECODE-FS-PROCEDURE
+               DISPLAY WS-FS-TEXTO
+                       CLOSE ARQ-CLIENTES
+                       DISPLAY FILEERROSCREEN
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                       GO TO MAIN-PROCEDURE
+                   END-IF
+                   DISPLAY ALUGAR2
+                   ACCEPT ALUGAR2
+                   PERFORM UNTIL SCLIENTE <> ZEROES
+                       DISPLAY BLANK-SCREEN
+                       DISPLAY "CPF INVALIDO! DIGITE NOVAMENTE."
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                       DISPLAY ALUGAR2
+                       ACCEPT ALUGAR2
+                   END-PERFORM
+                   MOVE SCLIENTE TO CCPF
+                   START ARQ-CLIENTES KEY IS EQUAL TO CCPF
+                       INVALID KEY DISPLAY "ERRO" AT LINE 20 COL 01
+                   END-START
+                   READ ARQ-CLIENTES
+                   MOVE CNOME TO WS-CNOME
+                   MOVE CCPF TO WS-CCPF
+                   MOVE CCEP TO WS-CCEP
+                   MOVE CRUA TO WS-CRUA
+                   MOVE CNUM TO WS-CNUM
+                   MOVE CBAI TO WS-CBAI
+                   MOVE CCID TO WS-CCID
+                   MOVE CUF TO WS-CUF
+                   MOVE CTEL TO WS-CTEL
+                   MOVE CEMAIL TO WS-CEMAIL
+                   MOVE CTIPO TO WS-CTIPO
+                   MOVE CCNPJ TO WS-CCNPJ
+                   MOVE CNASCIMENTO TO WS-CNASCIMENTO
+                   DISPLAY CADCLIENTE
+                   ACCEPT CADCLIENTE
+                   IF WS-CTIPO = "J" OR WS-CTIPO = "j"
+                       PERFORM VALIDA-CNPJ-PROCEDURE
+                       PERFORM UNTIL WS-CNPJ-VALIDO = "S"
+                           AND WS-CCNPJ <> ZEROES
+                           DISPLAY BLANK-SCREEN
+                           DISPLAY "CNPJ INVÁLIDO! DIGITE NOVAMENTE."
+                           ACCEPT INUTIL AT LINE 04 COL 01
+                           DISPLAY CADCLIENTE
+                           ACCEPT CADCLIENTE
+                           PERFORM VALIDA-CNPJ-PROCEDURE
+                       END-PERFORM
+                   ELSE
+                       PERFORM VALIDA-CPF-PROCEDURE
+                       PERFORM UNTIL WS-CPF-VALIDO = "S"
+                           AND WS-CCPF <> ZEROES
+                           DISPLAY BLANK-SCREEN
+                           DISPLAY "CPF INVÁLIDO! DIGITE NOVAMENTE."
+                           ACCEPT INUTIL AT LINE 04 COL 01
+                           DISPLAY CADCLIENTE
+                           ACCEPT CADCLIENTE
+                           PERFORM VALIDA-CPF-PROCEDURE
+                       END-PERFORM
+                   END-IF
+                   PERFORM VALIDA-ENDERECO-PROCEDURE
+                   PERFORM UNTIL WS-ENDERECO-VALIDO = "S"
+                       DISPLAY BLANK-SCREEN
+                       DISPLAY "CEP OU UF INVÁLIDO! DIGITE NOVAMENTE."
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                       DISPLAY CADCLIENTE
+                       ACCEPT CADCLIENTE
+                       PERFORM VALIDA-ENDERECO-PROCEDURE
+                   END-PERFORM
+                   MOVE WS-CNOME TO CNOME
+                   MOVE WS-CCEP TO CCEP
+                   MOVE WS-CRUA TO CRUA
+                   MOVE WS-CNUM TO CNUM
+                   MOVE WS-CBAI TO CBAI
+                   MOVE WS-CCID TO CCID
+                   MOVE WS-CUF TO CUF
+                   MOVE WS-CTEL TO CTEL
+                   MOVE WS-CEMAIL TO CEMAIL
+                   MOVE WS-CTIPO TO CTIPO
+                   MOVE WS-CCNPJ TO CCNPJ
+                   MOVE WS-CNASCIMENTO TO CNASCIMENTO
+                   REWRITE REG-CLIENTES
+                   CLOSE ARQ-CLIENTES
+                   GO TO MAIN-PROCEDURE
+               WHEN 4
+                   OPEN I-O ARQ-FILMES
+                   IF WS-FS <> 0
+                       PERFORM DECODE-FS-PROCEDURE
+               DISPLAY WS-FS-TEXTO
+                       CLOSE ARQ-FILMES
+                       DISPLAY FILEERROSCREEN
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                       GO TO MAIN-PROCEDURE
+                   END-IF
+                   DISPLAY DEVOLVER
+                   ACCEPT DEVOLVER
+                   PERFORM UNTIL SFILME <> ZEROES
+                       DISPLAY BLANK-SCREEN
+                       DISPLAY "CODIGO INVALIDO! DIGITE NOVAMENTE."
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                       DISPLAY DEVOLVER
+                       ACCEPT DEVOLVER
+                   END-PERFORM
+                   MOVE SFILME TO FCOD
+                   MOVE SCOPIA TO FCOPIA
+                   START ARQ-FILMES KEY IS EQUAL TO FCHAVE
+                       INVALID KEY DISPLAY "ERRO" AT LINE 20 COL 01
+                   END-START
+                   READ ARQ-FILMES
+                   MOVE FCOD TO WS-FCOD
+                   MOVE FCOPIA TO WS-FCOPIA
+                   MOVE FNOME TO WS-FNOME
+                   MOVE FCATEGORIA TO WS-FCATEGORIA
+                   MOVE FFAIXA-ETARIA TO WS-FFAIXA-ETARIA
+                   MOVE FSIN TO WS-FSIN
+                   MOVE FCUSTO TO WS-FCUSTO
+                   DISPLAY CADFILME
+                   ACCEPT CADFILME
+                   MOVE WS-FNOME TO FNOME
+                   MOVE WS-FCATEGORIA TO FCATEGORIA
+                   MOVE WS-FFAIXA-ETARIA TO FFAIXA-ETARIA
+                   MOVE WS-FSIN TO FSIN
+                   MOVE WS-FCUSTO TO FCUSTO
+                   REWRITE REG-FILMES
+                   CLOSE ARQ-FILMES
+                   GO TO MAIN-PROCEDURE
+               WHEN 5
+                   OPEN I-O ARQ-CLIENTES
+                   IF WS-FS <> 0
+                       PERFORM DECODE-FS-PROCEDURE
+               DISPLAY WS-FS-TEXTO
+                       CLOSE ARQ-CLIENTES
+                       DISPLAY FILEERROSCREEN
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                       GO TO MAIN-PROCEDURE
+                   END-IF
+                   DISPLAY ALUGAR2
+                   ACCEPT ALUGAR2
+                   PERFORM UNTIL SCLIENTE <> ZEROES
+                       DISPLAY BLANK-SCREEN
+                       DISPLAY "CPF INVALIDO! DIGITE NOVAMENTE."
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                       DISPLAY ALUGAR2
+                       ACCEPT ALUGAR2
+                   END-PERFORM
+                   MOVE SCLIENTE TO CCPF
+                   START ARQ-CLIENTES KEY IS EQUAL TO CCPF
+                       INVALID KEY DISPLAY "ERRO" AT LINE 20 COL 01
+                   END-START
+                   READ ARQ-CLIENTES
+                   DELETE ARQ-CLIENTES RECORD
+                   CLOSE ARQ-CLIENTES
+                   GO TO MAIN-PROCEDURE
+               WHEN 6
+                   OPEN I-O ARQ-FILMES
+                   IF WS-FS <> 0
+                       PERFORM DECODE-FS-PROCEDURE
+               DISPLAY WS-FS-TEXTO
+                       CLOSE ARQ-FILMES
+                       DISPLAY FILEERROSCREEN
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                       GO TO MAIN-PROCEDURE
+                   END-IF
+                   DISPLAY DEVOLVER
+                   ACCEPT DEVOLVER
+                   PERFORM UNTIL SFILME <> ZEROES
+                       DISPLAY BLANK-SCREEN
+                       DISPLAY "CODIGO INVALIDO! DIGITE NOVAMENTE."
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                       DISPLAY DEVOLVER
+                       ACCEPT DEVOLVER
+                   END-PERFORM
+                   MOVE SFILME TO FCOD
+                   MOVE SCOPIA TO FCOPIA
+                   START ARQ-FILMES KEY IS EQUAL TO FCHAVE
+                       INVALID KEY DISPLAY "ERRO" AT LINE 20 COL 01
+                   END-START
+                   READ ARQ-FILMES
+                   IF FACPF <> ZEROES
+                       DISPLAY BLANK-SCREEN
+                       DISPLAY "FILME ALUGADO, NAO PODE EXCLUIR"
+                       ACCEPT INUTIL AT LINE 04 COL 01
+                   ELSE
+                       DELETE ARQ-FILMES RECORD
+                   END-IF
+                   CLOSE ARQ-FILMES
+                   GO TO MAIN-PROCEDURE
+               WHEN 7
                    GO TO MAIN-PROCEDURE
                WHEN OTHER
+                   MOVE "GERENCIAR-PROCEDURE" TO WS-DIAG-MENU
+                   PERFORM LOGA-OPCAO-INVALIDA-PROCEDURE
                    DISPLAY ERROSCREEN
                    ACCEPT INUTIL AT LINE 04 COL 01
                    GO TO GERENCIAR-PROCEDURE
