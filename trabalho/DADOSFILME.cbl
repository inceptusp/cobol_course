@@ -3,8 +3,14 @@
                02 LINE 01 COL 01 VALUE "************DADOS************".
                02 LINE 02 COL 03 VALUE "FILME ".
                02 LINE 02 COL 09 PIC 9(4) FROM WS-FCOD.
+               02 LINE 02 COL 14 VALUE "COPIA ".
+               02 LINE 02 COL 20 PIC 9(2) FROM WS-FCOPIA.
                02 LINE 03 COL 03 VALUE "T√çTULO: ".
                02 LINE 03 COL 11 PIC X(50) FROM WS-FNOME.
-               02 LINE 04 COL 03 VALUE "SINOPSE: ".
-               02 LINE 04 COL 12 PIC X(256) FROM WS-FSIN.
-               02 LINE 05 COL 03 VALUE "PRESSIONE ENTER...".
+               02 LINE 04 COL 03 VALUE "CATEGORIA: ".
+               02 LINE 04 COL 14 PIC X(10) FROM WS-FCATEGORIA.
+               02 LINE 05 COL 03 VALUE "FAIXA ETARIA: ".
+               02 LINE 05 COL 17 PIC X(10) FROM WS-FFAIXA-ETARIA.
+               02 LINE 06 COL 03 VALUE "SINOPSE: ".
+               02 LINE 06 COL 12 PIC X(256) FROM WS-FSIN.
+               02 LINE 07 COL 03 VALUE "PRESSIONE ENTER...".
