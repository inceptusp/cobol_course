@@ -0,0 +1,8 @@
+           01 LOGIN.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*********LOCADORA*********".
+               02 LINE 03 COL 03 VALUE "LOGIN DO OPERADOR".
+               02 LINE 05 COL 03 VALUE "CODIGO DO FUNCIONARIO: ".
+               02 LINE 05 COL 26 PIC 9(5) TO WS-LOGIN-EMPID.
+               02 LINE 06 COL 03 VALUE "SENHA: ".
+               02 LINE 06 COL 10 PIC 9(4) TO WS-LOGIN-PIN.
