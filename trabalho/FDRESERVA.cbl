@@ -0,0 +1,8 @@
+           FD ARQ-RESERVA.
+           01 REG-RESERVA.
+               05 RCHAVE.
+                   10 RFCOD PIC 9(4).
+                   10 RSEQ PIC 9(13).
+               05 RCPF PIC 9(11).
+               05 RDATA PIC 9(8).
+               05 RSTATUS PIC X(1).
