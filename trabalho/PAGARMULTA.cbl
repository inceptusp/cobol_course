@@ -0,0 +1,16 @@
+           01 PAGARMULTA.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*****PAGAMENTO DE MULTA*****".
+               02 LINE 03 COL 03 VALUE "CPF DO CLIENTE: ".
+               02 LINE 03 COL 19 PIC 9(11) TO SCLIENTE.
+           01 PAGARMULTA2.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*****PAGAMENTO DE MULTA*****".
+               02 LINE 03 COL 03 VALUE "CPF: ".
+               02 LINE 03 COL 08 PIC X(14) FROM WS-CCPF-FMT.
+               02 LINE 04 COL 03 VALUE "NOME: ".
+               02 LINE 04 COL 09 PIC X(50) FROM WS-CNOME.
+               02 LINE 05 COL 03 VALUE "SALDO DEVEDOR: ".
+               02 LINE 05 COL 18 PIC 9(7).99 FROM WS-MR-SALDO.
+               02 LINE 07 COL 03 VALUE "VALOR DO PAGAMENTO: ".
+               02 LINE 07 COL 23 PIC 9(7).99 USING WS-MR-PAGTO.
