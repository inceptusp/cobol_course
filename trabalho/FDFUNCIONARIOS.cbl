@@ -0,0 +1,5 @@
+           FD ARQ-FUNCIONARIOS.
+           01 REG-FUNCIONARIOS.
+               05 EMPID PIC 9(5).
+               05 EMPNOME PIC X(50).
+               05 EMPPIN PIC 9(4).
