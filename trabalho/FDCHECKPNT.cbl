@@ -0,0 +1,4 @@
+           FD ARQ-CHECKPNT.
+           01 REG-CHECKPNT.
+               05 CKTIPO PIC X(1).
+               05 CKCHAVE PIC 9(11).
