@@ -0,0 +1,12 @@
+           01 GERENCIAR.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*********GERENCIAR*********".
+               02 LINE 03 COL 03 VALUE "(1) CADASTRAR CLIENTE".
+               02 LINE 04 COL 03 VALUE "(2) CADASTRAR FILME".
+               02 LINE 05 COL 03 VALUE "(3) EDITAR CLIENTE".
+               02 LINE 06 COL 03 VALUE "(4) EDITAR FILME".
+               02 LINE 07 COL 03 VALUE "(5) EXCLUIR CLIENTE".
+               02 LINE 08 COL 03 VALUE "(6) EXCLUIR FILME".
+               02 LINE 09 COL 03 VALUE "(7) VOLTAR".
+               02 LINE 11 COL 03 VALUE "OPCAO: ".
+               02 LINE 11 COL 11 PIC 9(1) TO OP.
