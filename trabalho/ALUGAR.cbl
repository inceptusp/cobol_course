@@ -0,0 +1,5 @@
+           01 ALUGAR.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*********ALUGAR FILME*********".
+               02 LINE 03 COL 03 VALUE "CODIGO DO FILME: ".
+               02 LINE 03 COL 20 PIC 9(4) TO SFILME.
