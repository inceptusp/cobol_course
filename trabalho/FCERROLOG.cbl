@@ -0,0 +1,3 @@
+           SELECT ARQ-ERROLOG ASSIGN TO "ERROLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS.
