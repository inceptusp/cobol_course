@@ -0,0 +1,12 @@
+           01 MENUU.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*********LOCADORA*********".
+               02 LINE 03 COL 03 VALUE "(1) ALUGAR FILME".
+               02 LINE 04 COL 03 VALUE "(2) DEVOLVER FILME".
+               02 LINE 05 COL 03 VALUE "(3) RELATORIOS".
+               02 LINE 06 COL 03 VALUE "(4) GERENCIAR CADASTROS".
+               02 LINE 07 COL 03 VALUE "(5) RENOVAR ALUGUEL".
+               02 LINE 08 COL 03 VALUE "(6) PAGAMENTO DE MULTA".
+               02 LINE 09 COL 03 VALUE "(7) SAIR".
+               02 LINE 11 COL 03 VALUE "OPCAO: ".
+               02 LINE 11 COL 11 PIC 9(1) TO OP.
