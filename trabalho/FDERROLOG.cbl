@@ -0,0 +1,2 @@
+           FD ARQ-ERROLOG.
+           01 REG-ERROLOG PIC X(80).
