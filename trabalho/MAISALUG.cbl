@@ -0,0 +1,9 @@
+           01 MAISALUG.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*****FILME MAIS ALUGADO*****".
+               02 LINE 03 COL 03 VALUE "CODIGO: ".
+               02 LINE 03 COL 11 PIC 9(4) FROM WS-FCOD.
+               02 LINE 04 COL 03 VALUE "TITULO: ".
+               02 LINE 04 COL 11 PIC X(50) FROM WS-FNOME.
+               02 LINE 05 COL 03 VALUE "QUANTIDADE DE ALUGUEIS: ".
+               02 LINE 05 COL 27 PIC 9(5) FROM WS-RENT-QTD-TELA.
