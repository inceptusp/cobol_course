@@ -0,0 +1,17 @@
+           01 CADFILME.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*****CADASTRO DE FILME*****".
+               02 LINE 03 COL 03 VALUE "FILME ".
+               02 LINE 03 COL 09 PIC 9(4) USING WS-FCOD.
+               02 LINE 04 COL 03 VALUE "COPIA: ".
+               02 LINE 04 COL 10 PIC 9(2) USING WS-FCOPIA.
+               02 LINE 05 COL 03 VALUE "TÍTULO: ".
+               02 LINE 05 COL 11 PIC X(50) USING WS-FNOME.
+               02 LINE 06 COL 03 VALUE "CATEGORIA: ".
+               02 LINE 06 COL 14 PIC X(10) USING WS-FCATEGORIA.
+               02 LINE 07 COL 03 VALUE "FAIXA ETARIA: ".
+               02 LINE 07 COL 17 PIC X(10) USING WS-FFAIXA-ETARIA.
+               02 LINE 08 COL 03 VALUE "SINOPSE: ".
+               02 LINE 08 COL 12 PIC X(256) USING WS-FSIN.
+               02 LINE 09 COL 03 VALUE "CUSTO DE AQUISICAO: ".
+               02 LINE 09 COL 23 PIC 9(7).99 USING WS-FCUSTO.
