@@ -0,0 +1,10 @@
+           FD ARQ-HISTORICO.
+           01 REG-HISTORICO.
+               05 HCOD PIC 9(4).
+               05 HDATA PIC 9(8).
+               05 HTIPO PIC X(1).
+               05 HCPF PIC 9(11).
+               05 HDTALUG PIC 9(8).
+               05 HDTDEV PIC 9(8).
+               05 HEMPID PIC 9(5).
+               05 HMULTA PIC 9(7)V99.
