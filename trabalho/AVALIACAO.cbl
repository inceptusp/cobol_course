@@ -0,0 +1,8 @@
+           01 AVALIACAO.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "****VALORIZACAO DO ESTOQUE****".
+               02 LINE 03 COL 03 VALUE "VALOR TOTAL DO ACERVO: ".
+               02 LINE 03 COL 26 PIC 9(9).99 FROM WS-VAL-TOTAL.
+               02 LINE 04 COL 03 VALUE "VALOR EM COPIAS ALUGADAS: ".
+               02 LINE 04 COL 29 PIC 9(9).99 FROM WS-VAL-ALUGADO.
+               02 LINE 07 COL 03 VALUE "PRESSIONE ENTER...".
