@@ -0,0 +1,8 @@
+           01 PROXRESERVA.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "***FILA DE RESERVA***".
+               02 LINE 03 COL 03 VALUE "CLIENTE AGUARDANDO O FILME:".
+               02 LINE 04 COL 03 VALUE "CPF: ".
+               02 LINE 04 COL 08 PIC X(14) FROM WS-CCPF-FMT.
+               02 LINE 05 COL 03 VALUE "NOME: ".
+               02 LINE 05 COL 09 PIC X(50) FROM WS-CNOME.
