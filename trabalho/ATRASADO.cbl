@@ -0,0 +1,13 @@
+           01 ATRASADO.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*******FILME EM ATRASO*******".
+               02 LINE 02 COL 03 VALUE "FILME ".
+               02 LINE 02 COL 09 PIC 9(4) FROM WS-FCOD.
+               02 LINE 02 COL 14 VALUE "COPIA ".
+               02 LINE 02 COL 20 PIC 9(2) FROM WS-FCOPIA.
+               02 LINE 03 COL 03 VALUE "TÍTULO: ".
+               02 LINE 03 COL 11 PIC X(50) FROM WS-FNOME.
+               02 LINE 04 COL 03 VALUE "CLIENTE CPF: ".
+               02 LINE 04 COL 16 PIC X(14) FROM WS-FACPF-FMT.
+               02 LINE 05 COL 03 VALUE "DIAS DE ATRASO: ".
+               02 LINE 05 COL 19 PIC 9(5) FROM WS-DIAS-ATRASO.
