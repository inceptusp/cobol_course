@@ -0,0 +1,5 @@
+           01 ALUGAR2.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*********ALUGAR FILME*********".
+               02 LINE 03 COL 03 VALUE "CPF DO CLIENTE: ".
+               02 LINE 03 COL 19 PIC 9(11) TO SCLIENTE.
