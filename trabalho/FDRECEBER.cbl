@@ -0,0 +1,4 @@
+           FD ARQ-RECEBER.
+           01 REG-RECEBER.
+               05 MRCPF PIC 9(11).
+               05 MRSALDO PIC 9(7)V99.
