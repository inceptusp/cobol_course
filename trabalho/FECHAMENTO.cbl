@@ -0,0 +1,12 @@
+           01 FECHAMENTO.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "****FECHAMENTO DO DIA****".
+               02 LINE 03 COL 03 VALUE "DATA: ".
+               02 LINE 03 COL 09 PIC 9(8) FROM WS-REL-DATA.
+               02 LINE 04 COL 03 VALUE "ALUGUEIS: ".
+               02 LINE 04 COL 13 PIC 9(5) FROM WS-REL-ALUG.
+               02 LINE 05 COL 03 VALUE "DEVOLUCOES: ".
+               02 LINE 05 COL 15 PIC 9(5) FROM WS-REL-DEV.
+               02 LINE 06 COL 03 VALUE "MULTAS ARRECADADAS: ".
+               02 LINE 06 COL 24 PIC 9(7).99 FROM WS-REL-MULTAS.
+               02 LINE 09 COL 03 VALUE "PRESSIONE ENTER...".
