@@ -0,0 +1,3 @@
+           SELECT ARQ-HISTORICO ASSIGN TO "HISTORICO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS.
