@@ -0,0 +1,5 @@
+           SELECT ARQ-CLIENTES ASSIGN TO "CLIENTES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CCPF
+               FILE STATUS IS WS-FS.
