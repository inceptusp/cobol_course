@@ -0,0 +1,5 @@
+           01 ERROSCREEN.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "************ERRO************".
+               02 LINE 03 COL 03 VALUE "OPÇÃO INVÁLIDA!".
+               02 LINE 04 COL 03 VALUE "PRESSIONE ENTER...".
