@@ -0,0 +1,5 @@
+           01 DATAREL.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "****FECHAMENTO DO DIA****".
+               02 LINE 03 COL 03 VALUE "DATA (AAAAMMDD): ".
+               02 LINE 03 COL 20 PIC 9(8) TO WS-REL-DATA.
