@@ -0,0 +1,5 @@
+           SELECT ARQ-CHECKPNT ASSIGN TO "CHECKPNT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKTIPO
+               FILE STATUS IS WS-FS.
