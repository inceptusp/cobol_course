@@ -0,0 +1,5 @@
+           SELECT ARQ-FUNCIONARIOS ASSIGN TO "FUNCIONARIOS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPID
+               FILE STATUS IS WS-FS.
