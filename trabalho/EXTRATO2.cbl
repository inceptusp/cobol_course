@@ -0,0 +1,15 @@
+           01 EXTRATO2.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "*****EXTRATO DO CLIENTE*****".
+               02 LINE 03 COL 03 VALUE "NOME: ".
+               02 LINE 03 COL 09 PIC X(50) FROM WS-CNOME.
+               02 LINE 04 COL 03 VALUE "CPF: ".
+               02 LINE 04 COL 08 PIC X(14) FROM WS-CCPF-FMT.
+               02 LINE 05 COL 03 VALUE "CIDADE/UF: ".
+               02 LINE 05 COL 14 PIC X(50) FROM WS-CCID.
+               02 LINE 05 COL 65 PIC X(2) FROM WS-CUF.
+               02 LINE 06 COL 03 VALUE "SALDO DEVEDOR: ".
+               02 LINE 06 COL 18 PIC 9(7).99 FROM WS-MR-SALDO.
+               02 LINE 07 COL 03 VALUE "LOCACOES NO HISTORICO: ".
+               02 LINE 07 COL 27 PIC 9(5) FROM WS-EXT-HIST-CNT.
+               02 LINE 09 COL 03 VALUE "PRESSIONE ENTER...".
