@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FECHODIA.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               COPY FCHISTORICO.
+               SELECT ARQ-SAIDA ASSIGN TO "FECHODIA.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS2.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY FDHISTORICO.
+           FD ARQ-SAIDA.
+           01 SAIDA-REG PIC X(120).
+       WORKING-STORAGE SECTION.
+           77 WS-FS PIC 99.
+           77 WS-FS2 PIC 99.
+           77 WS-EOF PIC X(1).
+           77 WS-RC PIC 9(3) VALUE ZERO.
+           77 WS-HOJE PIC 9(8).
+           77 WS-REL-DATA PIC 9(8).
+           77 WS-REL-JULIANO PIC 9(7).
+           77 WS-REL-JULIANO-H PIC 9(7).
+           77 WS-REL-ALUG PIC 9(5) VALUE ZERO.
+           77 WS-REL-DEV PIC 9(5) VALUE ZERO.
+           77 WS-REL-MULTAS PIC 9(7)V99 VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM DEFINE-DATA-REL-PROCEDURE.
+           OPEN INPUT ARQ-HISTORICO.
+           IF WS-FS <> 0
+               DISPLAY "ERRO AO ABRIR HISTORICO, FS=" WS-FS
+               MOVE WS-FS TO WS-RC
+           ELSE
+               OPEN OUTPUT ARQ-SAIDA
+               IF WS-FS2 <> 0
+                   DISPLAY "ERRO AO ABRIR FECHODIA.TXT, FS=" WS-FS2
+                   MOVE WS-FS2 TO WS-RC
+                   CLOSE ARQ-HISTORICO
+               ELSE
+                   PERFORM VARRE-HISTORICO-PROCEDURE
+                   PERFORM GRAVA-LINHA-PROCEDURE
+                   CLOSE ARQ-HISTORICO
+                   CLOSE ARQ-SAIDA
+               END-IF
+           END-IF.
+           IF WS-RC = ZERO
+               DISPLAY "FECHODIA.TXT GERADO PARA " WS-REL-DATA
+           END-IF.
+           STOP RUN RETURNING WS-RC.
+       DEFINE-DATA-REL-PROCEDURE.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
+           COMPUTE WS-REL-JULIANO = FUNCTION INTEGER-OF-DATE (WS-HOJE)
+               - 1.
+           COMPUTE WS-REL-DATA =
+               FUNCTION DATE-OF-INTEGER (WS-REL-JULIANO).
+       VARRE-HISTORICO-PROCEDURE.
+           READ ARQ-HISTORICO NEXT RECORD
+               AT END MOVE "Y" TO WS-EOF
+               NOT AT END MOVE "N" TO WS-EOF
+           END-READ.
+           PERFORM UNTIL WS-EOF = "Y"
+               COMPUTE WS-REL-JULIANO-H =
+                   FUNCTION INTEGER-OF-DATE (HDATA)
+               IF WS-REL-JULIANO-H = WS-REL-JULIANO
+                   IF HTIPO = "A"
+                       COMPUTE WS-REL-ALUG = WS-REL-ALUG + 1
+                   END-IF
+                   IF HTIPO = "D"
+                       COMPUTE WS-REL-DEV = WS-REL-DEV + 1
+                       COMPUTE WS-REL-MULTAS = WS-REL-MULTAS + HMULTA
+                   END-IF
+               END-IF
+               READ ARQ-HISTORICO NEXT RECORD
+                   AT END MOVE "Y" TO WS-EOF
+               END-READ
+           END-PERFORM.
+       GRAVA-LINHA-PROCEDURE.
+           MOVE SPACES TO SAIDA-REG.
+           STRING "FECHAMENTO " WS-REL-DATA
+               " ALUGUEIS=" WS-REL-ALUG
+               " DEVOLUCOES=" WS-REL-DEV
+               " MULTAS=" WS-REL-MULTAS
+               DELIMITED BY SIZE INTO SAIDA-REG
+           END-STRING.
+           WRITE SAIDA-REG.
+       END PROGRAM FECHODIA.
